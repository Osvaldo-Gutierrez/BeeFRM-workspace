@@ -190,8 +190,14 @@
                     07  LOGMSG-TEXT-1               PIC X(04).
                     07  LOGMSG-TEXT-2               PIC X(06).
                     07  LOGMSG-TEXT-3               PIC X(40).
-                
+
         01  LOGMSG-LEN            PIC S9(9)  COMP-5.
+      *    Correlacionador de lineas de log de un mismo TPSVCSTART
+      *    ( se carga con COMM-HANDLE, que ATMI entrega distinto por
+      *    cada llamado de servicio ), para poder atar en un
+      *    analizador de log externo la linea de entrada con la de
+      *    error del mismo llamado.
+        01  LOGMSG-CORR-NUM        PIC 9(09).
 
       * VARIABLES FRM                                                   
       * PROCESA INTERFACES BMS Y PTC V31                                
@@ -229,8 +235,14 @@
            03 FRM-SUAR                PIC X(03).                        
            03 FRM-SINI                PIC 9(01).                        
            03 FRM-CMND                PIC 9(02).                        
-           03 FRM-IHDL   VALUE SPACES PIC X(01).                        
-      * PTC: VARIABLES NECESARIAS AMBIENTE PLATAFORMA COMERCIAL         
+           03 FRM-IHDL   VALUE SPACES PIC X(01).
+      * PTC: TRANSACCION/PROGRAMA DESTINO DEL RETURN/XCTL EMULADO
+           03 FRM-NTRN                 PIC X(04).
+           03 FRM-PROG                 PIC X(08).
+      * PTC: CONTADOR DE PA1/PA2 NO PROGRAMADOS POR EL FORMULARIO
+           03 FRM-CTPA1 COMP           PIC S9(04).
+           03 FRM-CTPA2 COMP           PIC S9(04).
+      * PTC: VARIABLES NECESARIAS AMBIENTE PLATAFORMA COMERCIAL
       * PTC: COLA                                                       
            03 FRM-COLA.                                                 
       * PTC: TERMINAL PARA CONFORMAR COLAS LECTURA/ESCRITURA            
@@ -308,4 +320,25 @@
            03 FRM-POS-CURS COMP   PIC S9(04) VALUE -1.                  
            03 FRM-IND-ERRO COMP   PIC S9(04) VALUE -1.                  
            03 FRM-ERR-NUME COMP   PIC S9(04) VALUE -9.                  
-           03 FRM-RST-PCUR COMP   PIC S9(04) VALUE ZEROES.              
+           03 FRM-RST-PCUR COMP   PIC S9(04) VALUE ZEROES.
+
+      *    Tabla de ruteo de teclas de funcion ( PF1-PF24, PA1-PA3 )
+      *    usada por GNS-PRO-RCK en GNSBPRCK.cbl.
+      *    Antes las teclas extendidas PF13-PF24 ( AID de 3270
+      *    'A' .. '<' ) se remapeaban a su equivalente PF1-PF12,
+      *    compartiendo o perdiendo el ruteo de esta ultima; con esta
+      *    tabla cada tecla ( incluida la extendida ) tiene su propio
+      *    sufijo de programa destino ( RCK-PRG-SUFJ, que se concatena
+      *    en SYS-PROG-RED(8) ) o, si RCK-PRG-SUFJ viene en blanco, no
+      *    dispara ningun XCTL ( igual que antes para PF10 y PF12 ).
+      *    RCK-IND-ABRT conserva el aborto de transaccion que ya
+      *    tenian PF3-Shift ( PF15 ) y PF12-Shift ( PF24 ).
+       01  RCK-VARI.
+           03 RCK-AID-TABL.
+              05 RCK-AID-ITEM OCCURS 27 TIMES
+                               INDEXED BY RCK-NDX.
+                 07 RCK-AID-CHAR                        PIC X(01).
+                 07 RCK-PRG-SUFJ                        PIC X(01).
+                 07 RCK-IND-ABRT                        PIC X(01).
+                    88 RCK-ABT-YES                       VALUE 'S'.
+                    88 RCK-ABT-NO                        VALUE 'N'.
