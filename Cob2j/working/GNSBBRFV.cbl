@@ -0,0 +1,85 @@
+      *Modulo interactivo que arma, en una cola, un informe de
+      *descalce de numeracion en el catalogo RPF. Recorre la tabla
+      *RPF completa, de punta a punta, via GNS-FIO-RPF con
+      *FIO-FND-FST / FIO-GET-NXT ( ordenada por RPF-COD-DPTR, o sea
+      *agrupada por programa ), y por cada RPF-COD-DPRO acumula que
+      *correlativos de comando ( TREG 'C' ) y de formulario ( TREG
+      *'P' ) existen; al cambiar de programa, si un comando Cn no
+      *tiene su formulario Pn -o viceversa- deja una fila en la cola
+      *SCR-QRFV, igual que GNS-BUS-RPF deja puesta la cola de su
+      *"donde se usa". Para en SCR-NRFV filas informadas ( 0 =
+      *ninguna ) y deja en SCR-IRFV la cantidad de filas encoladas.
+       GNS-BUS-RFV SECTION.
+       INI-GNS-BUS-RFV.
+           MOVE ZERO         TO SCR-IRFV.
+           MOVE SPACES       TO RFV-DPRO-ACT.
+           MOVE SPACES       TO RPF.
+           MOVE 'RPF-COD-DPTR' TO FIO-AKEY.
+           MOVE FIO-FND-FST  TO FIO-CMND.
+           PERFORM GNS-FIO-RPF.
+           IF NOT FIO-STAT-OKS
+               GO TO FIN-GNS-BUS-RFV.
+       LUP-GNS-BUS-RFV.
+           IF RPF-COD-DPRO IN RPF NOT = RFV-DPRO-ACT
+               IF RFV-DPRO-ACT NOT = SPACES
+                   PERFORM RFV-CHK-GRUPO THRU FIN-RFV-CHK-GRUPO
+               MOVE RPF-COD-DPRO IN RPF TO RFV-DPRO-ACT
+               MOVE ZERO TO RFV-TBLC ( 1 ) RFV-TBLC ( 2 ) RFV-TBLC ( 3 )
+                            RFV-TBLC ( 4 ) RFV-TBLC ( 5 ) RFV-TBLC ( 6 )
+                            RFV-TBLC ( 7 ) RFV-TBLC ( 8 ) RFV-TBLC ( 9 )
+                            RFV-TBLC ( 10 )
+               MOVE ZERO TO RFV-TBLP ( 1 ) RFV-TBLP ( 2 ) RFV-TBLP ( 3 )
+                            RFV-TBLP ( 4 ) RFV-TBLP ( 5 ) RFV-TBLP ( 6 )
+                            RFV-TBLP ( 7 ) RFV-TBLP ( 8 ) RFV-TBLP ( 9 )
+                            RFV-TBLP ( 10 ).
+           IF RPF-KEY-TREG IN RPF = 'C'
+               MOVE 1 TO RFV-TBLC ( RPF-KEY-CORR IN RPF + 1 )
+           ELSE
+           IF RPF-KEY-TREG IN RPF = 'P'
+               MOVE 1 TO RFV-TBLP ( RPF-KEY-CORR IN RPF + 1 ).
+           IF SCR-IRFV NOT < SCR-NRFV
+               GO TO FIN-GNS-BUS-RFV.
+           MOVE 'RPF-COD-DPTR' TO FIO-AKEY.
+           MOVE FIO-GET-NXT TO FIO-CMND.
+           PERFORM GNS-FIO-RPF.
+           IF FIO-STAT-OKS
+               GO TO LUP-GNS-BUS-RFV.
+           IF RFV-DPRO-ACT NOT = SPACES
+               PERFORM RFV-CHK-GRUPO THRU FIN-RFV-CHK-GRUPO.
+       FIN-GNS-BUS-RFV.
+           EXIT.
+      *Compara, para el programa RFV-DPRO-ACT ya acumulado, los
+      *correlativos 0-9 de comando contra los de formulario y
+      *encola los que no calzan en alguno de los dos sentidos.
+       RFV-CHK-GRUPO.
+           MOVE 0 TO RFV-IAUX.
+       LUP-RFV-CHK-GRUPO.
+           ADD 1 TO RFV-IAUX.
+           IF RFV-TBLC ( RFV-IAUX ) = 1 AND RFV-TBLP ( RFV-IAUX ) = 0
+               MOVE RFV-DPRO-ACT     TO RFV-DPRO
+               MOVE 'C'              TO RFV-TIPO
+               MOVE RFV-IAUX         TO RFV-CORR
+               SUBTRACT 1 FROM RFV-CORR
+               PERFORM RFV-PUT-LINE.
+           IF RFV-TBLP ( RFV-IAUX ) = 1 AND RFV-TBLC ( RFV-IAUX ) = 0
+               MOVE RFV-DPRO-ACT     TO RFV-DPRO
+               MOVE 'P'              TO RFV-TIPO
+               MOVE RFV-IAUX         TO RFV-CORR
+               SUBTRACT 1 FROM RFV-CORR
+               PERFORM RFV-PUT-LINE.
+           IF RFV-IAUX < 10
+               GO TO LUP-RFV-CHK-GRUPO.
+       FIN-RFV-CHK-GRUPO.
+           EXIT.
+      *Encola una fila de descalce en SCR-QRFV.
+       RFV-PUT-LINE.
+           ADD 1 TO SCR-IRFV.
+           MOVE 'PUT'    TO QUE-COM-SEND.
+           MOVE SCR-QRFV TO QUE-NAM-SEND.
+           MOVE SCR-IRFV TO QUE-NUM-SEND.
+           MOVE 14       TO QUE-LAR-SEND.
+           MOVE SPACES   TO QUE-TRX-SEND.
+           MOVE RFV-LINE TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+       FIN-RFV-PUT-LINE.
+           EXIT.
