@@ -0,0 +1,26 @@
+      *    Variables para el chequeo de completitud del catalogo RPF
+      *    ( GNS-BUS-RFV ): por cada RPF-COD-DPRO, compara los
+      *    correlativos de comando ( TREG 'C' ) contra los de
+      *    formulario ( TREG 'P' ) y reporta los que no calzan.
+       01  RFV-VARI.
+      *
+      *    Programa del grupo RPF que se esta acumulando
+           03 RFV-DPRO-ACT                    PIC X(12).
+      *
+      *    Presencia de comando Cn ( n = indice - 1 )
+           03 RFV-TBLC OCCURS 10 TIMES        PIC 9(01).
+      *
+      *    Presencia de formulario Pn ( n = indice - 1 )
+           03 RFV-TBLP OCCURS 10 TIMES        PIC 9(01).
+      *
+      *    Indice auxiliar
+           03 RFV-IAUX          COMP          PIC S9(04).
+      *
+      *    Fila de informe encolada ( descalce de numeracion )
+       01  RFV-LINE.
+           03 RFV-DPRO                        PIC X(12).
+      *
+      *       'C' = existe comando Cn sin su formulario Pn
+      *       'P' = existe formulario Pn sin su comando Cn
+           03 RFV-TIPO                        PIC X(01).
+           03 RFV-CORR                        PIC 9(01).
