@@ -0,0 +1,51 @@
+      *Modulo interactivo que arma, en una cola, un informe de
+      *consistencia entre el menu ( MNU ) y la tabla de independencia
+      *de datos ( IDD ). Recorre el archivo MNU completo, de punta a
+      *punta, via GNS-FIO-MNU con FIO-FND-FST / FIO-GET-NXT, y para
+      *cada fila cuyo MNU-COD-UIDD indica que el programa usa un
+      *registro via IDD, busca ese registro ( MNU-COD-SIST / 'C' /
+      *MNU-COD-UIDD ) en IDD-VSIS, igual que lo hace GRP-GNS-FIO-MNU
+      *al resolver su propio DBID. Las filas cuyo registro declarado
+      *no existe en IDD quedan en la cola SCR-QMNU, para que el
+      *programa de pantalla o el batch que emite el informe las lea
+      *despues con GNS-MSJ-QUE 'GET'.
+      *Para en SCR-NMNU filas informadas ( 0 = ninguna ) y deja en
+      *SCR-IMNU la cantidad de filas inconsistentes encoladas.
+       GNS-BUS-MNU SECTION.
+       INI-GNS-BUS-MNU.
+           MOVE ZERO         TO SCR-IMNU.
+           MOVE SPACES       TO MNU.
+           MOVE 'MNU-COD-NEMO' TO FIO-AKEY.
+           MOVE FIO-FND-FST  TO FIO-CMND.
+           PERFORM GNS-FIO-MNU.
+           IF NOT FIO-STAT-OKS
+               GO TO FIN-GNS-BUS-MNU.
+       LUP-GNS-BUS-MNU.
+           IF MNU-COD-UIDD IN MNU NOT > SPACES
+               GO TO SIG-GNS-BUS-MNU.
+           MOVE MNU-COD-SIST IN MNU TO IDD-SAUX.
+           MOVE 'C'                TO IDD-GAUX.
+           MOVE MNU-COD-UIDD IN MNU TO IDD-RAUX.
+           SEARCH ALL IDD-VSIS
+               AT END
+                   NEXT SENTENCE
+               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+                   GO TO SIG-GNS-BUS-MNU.
+           ADD 1 TO SCR-IMNU.
+           MOVE 'PUT'    TO QUE-COM-SEND.
+           MOVE SCR-QMNU TO QUE-NAM-SEND.
+           MOVE SCR-IMNU TO QUE-NUM-SEND.
+           MOVE 492      TO QUE-LAR-SEND.
+           MOVE SPACES   TO QUE-TRX-SEND.
+           MOVE MNU      TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+           IF SCR-IMNU NOT < SCR-NMNU
+               GO TO FIN-GNS-BUS-MNU.
+       SIG-GNS-BUS-MNU.
+           MOVE 'MNU-COD-NEMO' TO FIO-AKEY.
+           MOVE FIO-GET-NXT TO FIO-CMND.
+           PERFORM GNS-FIO-MNU.
+           IF FIO-STAT-OKS
+               GO TO LUP-GNS-BUS-MNU.
+       FIN-GNS-BUS-MNU.
+           EXIT.
