@@ -0,0 +1,29 @@
+      * Modulo FIO para mantencion del registro IDD en DATACOM
+      * Permite agregar, modificar y consultar entradas de la tabla
+      * de independencia de datos en linea, sin recompilar los modulos
+      * GNS-FIO-* que la usan para resolver su propio DBID.
+      * La tabla IDD no se busca a si misma ( no existe una entrada
+      * IDD que apunte a 'IDD' ), por lo que este modulo usa el DBID
+      * propio IDD-BDBID directamente en vez del SEARCH IDD-VSIS.
+       GNS-FIO-IDD SECTION.
+       INI-GNS-FIO-IDD.
+           MOVE ADR-IDD-REQA TO ADR-REQA.
+           MOVE 'IDD'     TO ADR-TABL IN ADR-REQA.
+           MOVE IDD-BDBID TO ADR-DBID IN ADR-REQA.
+           MOVE 'IDD00'   TO ADR-ELM1.
+           MOVE IDD-PROG  TO ADR-PROG.
+           MOVE IDD-COD-CIDD IN IDD TO ADR-VKEY IN ADR-REQA.
+           MOVE 'IDD00'   TO ADR-DKEY IN ADR-REQA.
+           MOVE IDD TO FIO-DFLD.
+           PERFORM GNS-FIO-DTC.
+           IF FIO-STAT-OKS
+               MOVE FIO-DFLD TO IDD
+           ELSE
+               MOVE FIO-SIST TO FIO-MENS-SIS
+               MOVE 'IDD'    TO FIO-MENS-REG
+               IF FIO-STAT-FTL
+                   PERFORM PRG-ABT.
+           MOVE SPACES   TO FIO-AKEY.
+           MOVE ADR-REQA TO ADR-IDD-REQA.
+       FIN-GNS-FIO-IDD.
+           EXIT.
