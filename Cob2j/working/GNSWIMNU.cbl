@@ -0,0 +1,283 @@
+      *
+      * GNSWIMNU
+      * Version 3.0.1 Nov-2005
+      * 19-Jun-20 07:41 AM
+      *
+      * MENU
+       77  WSS-TAG-GNSWIMNU PIC X(125) VALUE
+           '<IDNMOD NOM=$GNSWIMNU$ VSN=$01-00$ VGM=$3.0.1$
+      -    'GEN=$19-Jun-20 07:41 AM$ FNC=$1902_06$/>'.
+       01  MNU-FLD.
+           05 FILLER-MNU                    PIC  X(12).
+      *
+           05 MNU-COD-SYST-LEN       COMP   PIC S9(04).
+           05 MNU-COD-SYST-ATR              PIC  X(01).
+           05 MNU-COD-SYST                  PIC  X(03).
+      *
+           05 MNU-COD-CACC-LEN       COMP   PIC S9(04).
+           05 MNU-COD-CACC-ATR              PIC  X(01).
+           05 MNU-COD-CACC                  PIC  X(03).
+      *
+           05 MNU-COD-ENTI-LEN       COMP   PIC S9(04).
+           05 MNU-COD-ENTI-ATR              PIC  X(01).
+           05 MNU-COD-ENTI                  PIC  X(03).
+      *
+           05 MNU-COD-COMD-LEN       COMP   PIC S9(04).
+           05 MNU-COD-COMD-ATR              PIC  X(01).
+           05 MNU-COD-COMD                  PIC  X(03).
+      *
+           05 MNU-COD-OPCI-LEN       COMP   PIC S9(04).
+           05 MNU-COD-OPCI-ATR              PIC  X(01).
+           05 MNU-COD-OPCI                  PIC  X(03).
+      *
+           05 MNU-COD-CMEN-LEN       COMP   PIC S9(04).
+           05 MNU-COD-CMEN-ATR              PIC  X(01).
+           05 MNU-COD-CMEN                  PIC  X(03).
+      *
+           05 MNU-NUM-ORDI-LEN       COMP   PIC S9(04).
+           05 MNU-NUM-ORDI-ATR              PIC  X(01).
+           05 MNU-NUM-ORDI-ALF              PIC  X(03).
+           05 MNU-NUM-ORDI      REDEFINES
+              MNU-NUM-ORDI-ALF              PIC  999.
+      *
+           05 MNU-COD-TFUN-LEN       COMP   PIC S9(04).
+           05 MNU-COD-TFUN-ATR              PIC  X(01).
+           05 MNU-COD-TFUN                  PIC  X(03).
+      *
+           05 MNU-GLS-FMEN-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-FMEN-ATR              PIC  X(01).
+           05 MNU-GLS-FMEN                  PIC  X(30).
+      *
+           05 MNU-GLS-COMD-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-COMD-ATR              PIC  X(01).
+           05 MNU-GLS-COMD                  PIC  X(12).
+      *
+           05 MNU-GLS-PROG-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-PROG-ATR              PIC  X(01).
+           05 MNU-GLS-PROG                  PIC  X(12).
+      *
+           05 MNU-GLS-FILL-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-FILL-ATR              PIC  X(01).
+           05 MNU-GLS-FILL                  PIC  X(29).
+      *
+           05 MNU-GLS-TRAN-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-TRAN-ATR              PIC  X(01).
+           05 MNU-GLS-TRAN                  PIC  X(04).
+      *
+           05 MNU-COD-CMND-LEN       COMP   PIC S9(04).
+           05 MNU-COD-CMND-ATR              PIC  X(01).
+           05 MNU-COD-CMND                  PIC  X(03).
+      *
+           05 MNU-GLS-LDOC-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-LDOC-ATR              PIC  X(01).
+           05 MNU-GLS-LDOC                  PIC  X(07).
+      *
+           05 MNU-GLS-NDOC-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-NDOC-ATR              PIC  X(01).
+           05 MNU-GLS-NDOC                  PIC  X(24).
+      *
+           05 MNU-GLS-LFRM-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-LFRM-ATR              PIC  X(01).
+           05 MNU-GLS-LFRM                  PIC  X(07).
+      *
+           05 MNU-GLS-NFRM-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-NFRM-ATR              PIC  X(01).
+           05 MNU-GLS-NFRM                  PIC  X(07).
+      *
+           05 MNU-GLS-FPRO-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-FPRO-ATR              PIC  X(01).
+           05 MNU-GLS-FPRO                  PIC  X(30).
+      *
+           05 MNU-NUM-FILA-LEN       COMP   PIC S9(04).
+           05 MNU-NUM-FILA-ATR              PIC  X(01).
+           05 MNU-NUM-FILA-ALF              PIC  X(02).
+           05 MNU-NUM-FILA      REDEFINES
+              MNU-NUM-FILA-ALF              PIC  99.
+      *
+           05 MNU-NUM-COLU-LEN       COMP   PIC S9(04).
+           05 MNU-NUM-COLU-ATR              PIC  X(01).
+           05 MNU-NUM-COLU-ALF              PIC  X(02).
+           05 MNU-NUM-COLU      REDEFINES
+              MNU-NUM-COLU-ALF              PIC  99.
+      *
+           05 MNU-COD-FRET-LEN       COMP   PIC S9(04).
+           05 MNU-COD-FRET-ATR              PIC  X(01).
+           05 MNU-COD-FRET                  PIC  X(12).
+      *
+           05 MNU-IND-CONF-LEN       COMP   PIC S9(04).
+           05 MNU-IND-CONF-ATR              PIC  X(01).
+           05 MNU-IND-CONF                  PIC  X(01).
+      *
+           05 MNU-COD-MENU-LEN       COMP   PIC S9(04).
+           05 MNU-COD-MENU-ATR              PIC  X(01).
+           05 MNU-COD-MENU                  PIC  X(03).
+      *
+           05 MNU-IND-IPRV-LEN       COMP   PIC S9(04).
+           05 MNU-IND-IPRV-ATR              PIC  X(01).
+           05 MNU-IND-IPRV                  PIC  X(01).
+      *
+           05 MNU-COD-INST-LEN       COMP   PIC S9(04).
+           05 MNU-COD-INST-ATR              PIC  X(01).
+           05 MNU-COD-INST                  PIC  X(03).
+      *
+           05 MNU-IND-EXGL-LEN       COMP   PIC S9(04).
+           05 MNU-IND-EXGL-ATR              PIC  X(01).
+           05 MNU-IND-EXGL                  PIC  X(01).
+      *
+           05 MNU-IND-SEQU-LEN       COMP   PIC S9(04).
+           05 MNU-IND-SEQU-ATR              PIC  X(01).
+           05 MNU-IND-SEQU                  PIC  X(03).
+      *
+           05 MNU-COD-SIST-LEN       COMP   PIC S9(04).
+           05 MNU-COD-SIST-ATR              PIC  X(01).
+           05 MNU-COD-SIST                  PIC  X(03).
+      *
+           05 MNU-COD-TCTL-LEN       COMP   PIC S9(04).
+           05 MNU-COD-TCTL-ATR              PIC  X(01).
+           05 MNU-COD-TCTL                  PIC  X(04).
+      *
+           05 MNU-COD-EJFR-LEN       COMP   PIC S9(04).
+           05 MNU-COD-EJFR-ATR              PIC  X(01).
+           05 MNU-COD-EJFR                  PIC  X(03).
+      *
+           05 MNU-COD-FANT-LEN       COMP   PIC S9(04).
+           05 MNU-COD-FANT-ATR              PIC  X(01).
+           05 MNU-COD-FANT                  PIC  X(12).
+      *
+           05 MNU-COD-TTAB-LEN       COMP   PIC S9(04).
+           05 MNU-COD-TTAB-ATR              PIC  X(01).
+           05 MNU-COD-TTAB                  PIC  X(03).
+      *
+           05 MNU-COD-CTAB-LEN       COMP   PIC S9(04).
+           05 MNU-COD-CTAB-ATR              PIC  X(01).
+           05 MNU-COD-CTAB                  PIC  X(12).
+      *
+           05 MNU-IND-NCLR-LEN       COMP   PIC S9(04).
+           05 MNU-IND-NCLR-ATR              PIC  X(01).
+           05 MNU-IND-NCLR                  PIC  X(01).
+      *
+           05 MNU-GLS-LFVX-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-LFVX-ATR              PIC  X(01).
+           05 MNU-GLS-LFVX                  PIC  X(07).
+      *
+           05 MNU-GLS-NFVX-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-NFVX-ATR              PIC  X(01).
+           05 MNU-GLS-NFVX                  PIC  X(07).
+      *
+           05 MNU-GLS-PRGM-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-PRGM-ATR              PIC  X(01).
+           05 MNU-GLS-PRGM                  PIC  X(08).
+      *
+           05 MNU-COD-CIFD-LEN       COMP   PIC S9(04).
+           05 MNU-COD-CIFD-ATR              PIC  X(01).
+           05 MNU-COD-CIFD                  PIC  X(12).
+      *
+           05 MNU-COD-TINF-LEN       COMP   PIC S9(04).
+           05 MNU-COD-TINF-ATR              PIC  X(01).
+           05 MNU-COD-TINF                  PIC  X(03).
+      *
+           05 MNU-COD-MSAL-LEN       COMP   PIC S9(04).
+           05 MNU-COD-MSAL-ATR              PIC  X(01).
+           05 MNU-COD-MSAL                  PIC  X(03).
+      *
+           05 MNU-COD-ASCR-LEN       COMP   PIC S9(04).
+           05 MNU-COD-ASCR-ATR              PIC  X(01).
+           05 MNU-COD-ASCR                  PIC  X(01).
+      *
+           05 MNU-COD-AMPG-LEN       COMP   PIC S9(04).
+           05 MNU-COD-AMPG-ATR              PIC  X(01).
+           05 MNU-COD-AMPG                  PIC  X(01).
+      *
+           05 MNU-GLS-NMHD-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-NMHD-ATR              PIC  X(01).
+           05 MNU-GLS-NMHD                  PIC  X(07).
+      *
+           05 MNU-GLS-LMHD-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-LMHD-ATR              PIC  X(01).
+           05 MNU-GLS-LMHD                  PIC  X(07).
+      *
+           05 MNU-COD-AMHD-LEN       COMP   PIC S9(04).
+           05 MNU-COD-AMHD-ATR              PIC  X(01).
+           05 MNU-COD-AMHD                  PIC  X(01).
+      *
+           05 MNU-GLS-NMCM-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-NMCM-ATR              PIC  X(01).
+           05 MNU-GLS-NMCM                  PIC  X(07).
+      *
+           05 MNU-GLS-LMCM-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-LMCM-ATR              PIC  X(01).
+           05 MNU-GLS-LMCM                  PIC  X(07).
+      *
+           05 MNU-COD-AMCM-LEN       COMP   PIC S9(04).
+           05 MNU-COD-AMCM-ATR              PIC  X(01).
+           05 MNU-COD-AMCM                  PIC  X(01).
+      *
+           05 MNU-COD-UIDD-LEN       COMP   PIC S9(04).
+           05 MNU-COD-UIDD-ATR              PIC  X(01).
+           05 MNU-COD-UIDD                  PIC  X(03).
+      *
+      * Linea de Mensajes
+           05 MNU-GLS-MENS-LEN       COMP   PIC S9(04).
+           05 MNU-GLS-MENS-ATR              PIC  X(01).
+           05 MNU-GLS-MENS.
+              07 MNU-GLS-MEN1               PIC  X(40).
+              07 MNU-GLS-MEN2               PIC  X(39).
+      *
+      * REGISTRO IMAGEN PARA EDICION DE MAPA MNU
+       01  MNU-STP.
+           05 MNU-COD-SYST-STP              PIC  X(01).
+           05 MNU-COD-CACC-STP              PIC  X(01).
+           05 MNU-COD-ENTI-STP              PIC  X(01).
+           05 MNU-COD-COMD-STP              PIC  X(01).
+           05 MNU-COD-OPCI-STP              PIC  X(01).
+           05 MNU-COD-CMEN-STP              PIC  X(01).
+           05 MNU-NUM-ORDI-STP              PIC  X(01).
+           05 MNU-COD-TFUN-STP              PIC  X(01).
+           05 MNU-GLS-FMEN-STP              PIC  X(01).
+           05 MNU-GLS-COMD-STP              PIC  X(01).
+           05 MNU-GLS-PROG-STP              PIC  X(01).
+           05 MNU-GLS-FILL-STP              PIC  X(01).
+           05 MNU-GLS-TRAN-STP              PIC  X(01).
+           05 MNU-COD-CMND-STP              PIC  X(01).
+           05 MNU-GLS-LDOC-STP              PIC  X(01).
+           05 MNU-GLS-NDOC-STP              PIC  X(01).
+           05 MNU-GLS-LFRM-STP              PIC  X(01).
+           05 MNU-GLS-NFRM-STP              PIC  X(01).
+           05 MNU-GLS-FPRO-STP              PIC  X(01).
+           05 MNU-NUM-FILA-STP              PIC  X(01).
+           05 MNU-NUM-COLU-STP              PIC  X(01).
+           05 MNU-COD-FRET-STP              PIC  X(01).
+           05 MNU-IND-CONF-STP              PIC  X(01).
+           05 MNU-COD-MENU-STP              PIC  X(01).
+           05 MNU-IND-IPRV-STP              PIC  X(01).
+           05 MNU-COD-INST-STP              PIC  X(01).
+           05 MNU-IND-EXGL-STP              PIC  X(01).
+           05 MNU-IND-SEQU-STP              PIC  X(01).
+           05 MNU-COD-SIST-STP              PIC  X(01).
+           05 MNU-COD-TCTL-STP              PIC  X(01).
+           05 MNU-COD-EJFR-STP              PIC  X(01).
+           05 MNU-COD-FANT-STP              PIC  X(01).
+           05 MNU-COD-TTAB-STP              PIC  X(01).
+           05 MNU-COD-CTAB-STP              PIC  X(01).
+           05 MNU-IND-NCLR-STP              PIC  X(01).
+           05 MNU-GLS-LFVX-STP              PIC  X(01).
+           05 MNU-GLS-NFVX-STP              PIC  X(01).
+           05 MNU-GLS-PRGM-STP              PIC  X(01).
+           05 MNU-COD-CIFD-STP              PIC  X(01).
+           05 MNU-COD-TINF-STP              PIC  X(01).
+           05 MNU-COD-MSAL-STP              PIC  X(01).
+           05 MNU-COD-ASCR-STP              PIC  X(01).
+           05 MNU-COD-AMPG-STP              PIC  X(01).
+           05 MNU-GLS-NMHD-STP              PIC  X(01).
+           05 MNU-GLS-LMHD-STP              PIC  X(01).
+           05 MNU-COD-AMHD-STP              PIC  X(01).
+           05 MNU-GLS-NMCM-STP              PIC  X(01).
+           05 MNU-GLS-LMCM-STP              PIC  X(01).
+           05 MNU-COD-AMCM-STP              PIC  X(01).
+           05 MNU-COD-UIDD-STP              PIC  X(01).
+      *
+      * REGISTRO IMAGEN PARA EDICION DE MAPA MNU
+       01  MNU-EDT.
+           05 MNU-NUM-FILA-EDT  PIC  Z9.
+           05 MNU-NUM-COLU-EDT  PIC  Z9.
+           05 MNU-NUM-ORDI-EDT  PIC  ZZ9.
