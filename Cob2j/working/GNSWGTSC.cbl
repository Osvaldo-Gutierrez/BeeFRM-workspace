@@ -54,4 +54,45 @@
                       09  TSC-UARC.                                     
                           11  TSC-NUAR            PIC X(08).            
                           11  TSC-TUAR            PIC X(04).            
-              05  TSC-RFBY                        PIC X(01).            
+              05  TSC-RFBY                        PIC X(01).
+      *
+      *    Cabecera de la pila de navegacion ("back" multinivel) del
+      *    terminal: se guarda en el item 1 de la propia cola GTSC,
+      *    delante de los niveles de navegacion ( que arrancan en el
+      *    item 2 ). TSC-HDR-NIVL es la profundidad actual ( 0 = en el
+      *    tope, nada para retroceder ); TSC-HDR-HWMK es el nivel mas
+      *    profundo alcanzado alguna vez por este terminal, para saber
+      *    si al apilar ( PSH ) un nivel hay que crear el item de la
+      *    cola ( 'PUT' ) o reescribir uno que ya quedo de una bajada
+      *    anterior ( 'MOD' ).
+       01  TSC-HDR.
+           03 TSC-HDR-NIVL      COMP       PIC S9(04).
+           03 TSC-HDR-HWMK      COMP       PIC S9(04).
+       01  TSC-HDR-FLAG         VALUE 'N'  PIC X(01).
+           88 TSC-HDR-EXISTE               VALUE 'S'.
+      *
+      *    Lista de terminales Tuxedo candidatos a inspeccionar por el
+      *    informe de sesiones activas ( GNS-BUS-TSC ); el llamador la
+      *    deja armada, uno por uno, con los terminales que quiere
+      *    consultar antes de invocar la seccion. No existe forma de
+      *    enumerar las colas GTSC existentes, solo de consultarlas
+      *    una a una por nombre de terminal.
+       01  TSD-VARI.
+           03 TSD-NTRM COMP                        PIC S9(04).
+           03 TSD-TABL.
+              05 TSD-ITEM OCCURS 50 TIMES
+                           INDEXED BY TSD-ITBL.
+                 07 TSD-TERM                       PIC X(04).
+      *
+      *    Fila decodificada de una sesion activa ( contenido actual
+      *    de TSC-ITEM para ese terminal ), encolada en SCR-QTSC para
+      *    que el programa de pantalla o el batch que emite el
+      *    informe la lea despues con GNS-MSJ-QUE 'GET'.
+       01  TSD-LINE.
+           03 TSD-LIN-TERM                         PIC X(04).
+           03 TSD-LIN-USER                         PIC X(12).
+           03 TSD-LIN-PROG                         PIC X(08).
+           03 TSD-LIN-NTRN                         PIC X(04).
+           03 TSD-LIN-SIST                         PIC X(03).
+           03 TSD-LIN-NEMO                         PIC X(12).
+           03 TSD-LIN-ICMN                         PIC X(01).
