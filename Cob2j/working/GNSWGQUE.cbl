@@ -15,9 +15,19 @@
            03 QUE-STAT-NEX        VALUE 'NEX'          PIC  X(03).      
            03 QUE-STAT-EOQ        VALUE 'EOQ'          PIC  X(03).      
            03 QUE-CMND                                 PIC  X(03).      
-           03 QUE-MENS.                                                 
-              05 QUE-MEN1                              PIC  X(40).      
+           03 QUE-MENS.
+              05 QUE-MEN1                              PIC  X(40).
               05 QUE-MEN2                              PIC  X(39).
+      *    Modo transaccional de un QUE-PUT: 'S' (default) deja el
+      *    comportamiento de siempre ( la escritura participa de la
+      *    transaccion del llamador ); 'N' permite pedir modo
+      *    no-transaccional para colas de alto volumen y bajo valor
+      *    ( auditoria, estadisticas ) donde no vale la pena que un
+      *    PUT perdido por un rollback aborte al llamador. Se repone
+      *    a 'S' apenas se usa, ver GNS-PUT-QUE en GNSBGQUE.cbl.
+           03 QUE-MTRN            VALUE 'S'             PIC  X(01).
+              88 QUE-MTRN-TRAN                          VALUE 'S'.
+              88 QUE-MTRN-NTRN                          VALUE 'N'.
            01 QUE-NUM-STAT                             PIC  S9(09).
            01 QUE-GLS-STAT                             PIC  S9(09).
               
