@@ -9,19 +9,16 @@
            MOVE FIO-SIST TO IDD-SAUX.
            MOVE 'C'      TO IDD-GAUX.
            MOVE SPACES   TO IDD-RAUX.
-           MOVE 1 TO IDD-IAUX.
-           SET IDD-ITBL TO 1.
-           SEARCH IDD-VSIS VARYING IDD-IAUX
+           SEARCH ALL IDD-VSIS
              WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
                GO TO FSR-GNS-FIO-MNU.
        GRP-GNS-FIO-MNU.
            MOVE SPACES TO IDD-GAUX.
-           MOVE 1      TO IDD-IAUX.
-           SET IDD-ITBL TO 1.
-           SEARCH IDD-VSIS VARYING IDD-IAUX
+           SEARCH ALL IDD-VSIS
                AT END
                    MOVE 'En GNS-FIO-MNU, NO existe en IDD:' TO FIO-MEN1
                    MOVE IDD-DAUX                            TO FIO-MEN2
+                   SET FIO-STAT-NCF                         TO TRUE
                    DISPLAY 'ABORTO NO ENCONTRO IDD'
                    PERFORM PRG-ABT
                WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
@@ -55,6 +52,7 @@
                MOVE 'En GNS-FIO-MNU, key' TO FIO-MENS
                MOVE FIO-AKEY   TO FIO-MENS-KEY
                MOVE 'Invalida' TO FIO-MENS-FIL
+               SET FIO-STAT-BAK TO TRUE
                PERFORM PRG-ABT.
 
            MOVE MNU TO FIO-DFLD.
