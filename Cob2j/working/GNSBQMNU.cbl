@@ -0,0 +1,670 @@
+      *
+      * GNSBQMNU
+      * Version 3.0.1 Nov-2005
+      * 19-Jun-20 07:41 AM
+      *
+       SET-TAG-GNSBQMNU SECTION.
+       INI-SET-TAG-GNSBQMNU.
+      * <<<< INI_SET_TAG_GNSBQMNU
+      * >>>> INI_SET_TAG_GNSBQMNU
+           MOVE
+           '<IDNMOD NOM=$GNSBQMNU$ VSN=${VSNBQ}$ VGM=$3.0.1$
+      -    'GEN=$19-Jun-20 07:41 AM$ FNC=${FNCBQ}$/>'
+               TO WSS-CVT-ITEM.
+      * <<<< FIN_SET_TAG_GNSBQMNU
+      * >>>> FIN_SET_TAG_GNSBQMNU
+       FIN-SET-TAG-GNSBQMNU.
+           EXIT.
+       
+       PUT-ALL-MNU SECTION.
+       INI-PUT-ALL-MNU.
+      * <<<< INI_PUT_ALL_MNU
+      * >>>> INI_PUT_ALL_MNU
+           PERFORM PUT-MNU-MNU.
+      * <<<< FIN_PUT_ALL_MNU
+      * >>>> FIN_PUT_ALL_MNU
+       FIN-PUT-ALL-MNU.
+           EXIT.
+       
+       PUT-MNU-MNU SECTION.
+       INI-PUT-MNU-MNU.
+      * <<<< INI_PUT_MNU_MNU
+      * >>>> INI_PUT_MNU_MNU
+           IF PGM-STAT-MNU-NUL
+               GO TO FIN-PUT-MNU-MNU.
+           IF NOT PGM-STAT-MNU-OKS
+               PERFORM CLR-MNU-MNU
+               GO TO FIN-PUT-MNU-MNU.
+           MOVE MNU-COD-SYST IN MNU TO MNU-COD-SYST IN MNU-FLD.
+           MOVE MNU-COD-CACC IN MNU TO MNU-COD-CACC IN MNU-FLD.
+           MOVE MNU-COD-ENTI IN MNU TO MNU-COD-ENTI IN MNU-FLD.
+           MOVE MNU-COD-COMD IN MNU TO MNU-COD-COMD IN MNU-FLD.
+           MOVE MNU-COD-OPCI IN MNU TO MNU-COD-OPCI IN MNU-FLD.
+           MOVE MNU-COD-CMEN IN MNU TO MNU-COD-CMEN IN MNU-FLD.
+           MOVE MNU-NUM-ORDI IN MNU TO MNU-NUM-ORDI IN MNU-FLD.
+           MOVE MNU-COD-TFUN IN MNU TO MNU-COD-TFUN IN MNU-FLD.
+           MOVE MNU-GLS-FMEN IN MNU TO MNU-GLS-FMEN IN MNU-FLD.
+           MOVE MNU-GLS-COMD IN MNU TO MNU-GLS-COMD IN MNU-FLD.
+           MOVE MNU-GLS-PROG IN MNU TO MNU-GLS-PROG IN MNU-FLD.
+           MOVE MNU-GLS-FILL IN MNU TO MNU-GLS-FILL IN MNU-FLD.
+           MOVE MNU-GLS-TRAN IN MNU TO MNU-GLS-TRAN IN MNU-FLD.
+           MOVE MNU-COD-CMND IN MNU TO MNU-COD-CMND IN MNU-FLD.
+           MOVE MNU-GLS-LDOC IN MNU TO MNU-GLS-LDOC IN MNU-FLD.
+           MOVE MNU-GLS-NDOC IN MNU TO MNU-GLS-NDOC IN MNU-FLD.
+           MOVE MNU-GLS-LFRM IN MNU TO MNU-GLS-LFRM IN MNU-FLD.
+           MOVE MNU-GLS-NFRM IN MNU TO MNU-GLS-NFRM IN MNU-FLD.
+           MOVE MNU-GLS-FPRO IN MNU TO MNU-GLS-FPRO IN MNU-FLD.
+           MOVE MNU-COD-FRET IN MNU TO MNU-COD-FRET IN MNU-FLD.
+           MOVE MNU-IND-CONF IN MNU TO MNU-IND-CONF IN MNU-FLD.
+           MOVE MNU-COD-MENU IN MNU TO MNU-COD-MENU IN MNU-FLD.
+           MOVE MNU-IND-IPRV IN MNU TO MNU-IND-IPRV IN MNU-FLD.
+           MOVE MNU-COD-INST IN MNU TO MNU-COD-INST IN MNU-FLD.
+           MOVE MNU-IND-EXGL IN MNU TO MNU-IND-EXGL IN MNU-FLD.
+           MOVE MNU-IND-SEQU IN MNU TO MNU-IND-SEQU IN MNU-FLD.
+           MOVE MNU-COD-SIST IN MNU TO MNU-COD-SIST IN MNU-FLD.
+           MOVE MNU-COD-TCTL IN MNU TO MNU-COD-TCTL IN MNU-FLD.
+           MOVE MNU-COD-EJFR IN MNU TO MNU-COD-EJFR IN MNU-FLD.
+           MOVE MNU-COD-FANT IN MNU TO MNU-COD-FANT IN MNU-FLD.
+           MOVE MNU-COD-TTAB IN MNU TO MNU-COD-TTAB IN MNU-FLD.
+           MOVE MNU-COD-CTAB IN MNU TO MNU-COD-CTAB IN MNU-FLD.
+           MOVE MNU-IND-NCLR IN MNU TO MNU-IND-NCLR IN MNU-FLD.
+           MOVE MNU-GLS-LFVX IN MNU TO MNU-GLS-LFVX IN MNU-FLD.
+           MOVE MNU-GLS-NFVX IN MNU TO MNU-GLS-NFVX IN MNU-FLD.
+           MOVE MNU-GLS-PRGM IN MNU TO MNU-GLS-PRGM IN MNU-FLD.
+           MOVE MNU-COD-CIFD IN MNU TO MNU-COD-CIFD IN MNU-FLD.
+           MOVE MNU-COD-TINF IN MNU TO MNU-COD-TINF IN MNU-FLD.
+           MOVE MNU-COD-MSAL IN MNU TO MNU-COD-MSAL IN MNU-FLD.
+           MOVE MNU-COD-ASCR IN MNU TO MNU-COD-ASCR IN MNU-FLD.
+           MOVE MNU-COD-AMPG IN MNU TO MNU-COD-AMPG IN MNU-FLD.
+           MOVE MNU-GLS-NMHD IN MNU TO MNU-GLS-NMHD IN MNU-FLD.
+           MOVE MNU-GLS-LMHD IN MNU TO MNU-GLS-LMHD IN MNU-FLD.
+           MOVE MNU-COD-AMHD IN MNU TO MNU-COD-AMHD IN MNU-FLD.
+           MOVE MNU-GLS-NMCM IN MNU TO MNU-GLS-NMCM IN MNU-FLD.
+           MOVE MNU-GLS-LMCM IN MNU TO MNU-GLS-LMCM IN MNU-FLD.
+           MOVE MNU-COD-AMCM IN MNU TO MNU-COD-AMCM IN MNU-FLD.
+           MOVE MNU-COD-UIDD IN MNU TO MNU-COD-UIDD IN MNU-FLD.
+           MOVE MNU-NUM-FILA IN MNU TO MNU-NUM-FILA IN MNU-FLD.
+           MOVE MNU-NUM-COLU IN MNU TO MNU-NUM-COLU IN MNU-FLD.
+      * <<<< FIN_PUT_MNU_MNU
+      * >>>> FIN_PUT_MNU_MNU
+       FIN-PUT-MNU-MNU.
+           EXIT.
+       
+       KEY-ALL-MNU SECTION.
+       INI-KEY-ALL-MNU.
+      * <<<< INI_KEY_ALL_MNU
+      * >>>> INI_KEY_ALL_MNU
+           PERFORM KEY-MNU-MNU.
+      * <<<< FIN_KEY_ALL_MNU
+      * >>>> FIN_KEY_ALL_MNU
+       FIN-KEY-ALL-MNU.
+           EXIT.
+       
+       KEY-MNU-MNU SECTION.
+       INI-KEY-MNU-MNU.
+      * <<<< INI_KEY_MNU_MNU
+      * >>>> INI_KEY_MNU_MNU
+           MOVE MNU-COD-SYST IN MNU-FLD TO MNU-COD-SYST IN MNU.
+           MOVE MNU-COD-CACC IN MNU-FLD TO MNU-COD-CACC IN MNU.
+           MOVE MNU-COD-ENTI IN MNU-FLD TO MNU-COD-ENTI IN MNU.
+           MOVE MNU-COD-COMD IN MNU-FLD TO MNU-COD-COMD IN MNU.
+           MOVE MNU-COD-OPCI IN MNU-FLD TO MNU-COD-OPCI IN MNU.
+           MOVE MNU-COD-CMEN IN MNU-FLD TO MNU-COD-CMEN IN MNU.
+           MOVE MNU-NUM-ORDI IN MNU-FLD TO MNU-NUM-ORDI IN MNU.
+      * <<<< FIN_KEY_MNU_MNU
+      * >>>> FIN_KEY_MNU_MNU
+       FIN-KEY-MNU-MNU.
+           EXIT.
+       
+       SCR-CLRA-MNU SECTION.
+       INI-SCR-CLRA-MNU.
+      * <<<< INI_SCR_CLRA_MNU
+      * >>>> INI_SCR_CLRA_MNU
+           PERFORM CLR-KEY-MNU.
+           PERFORM CLR-FLD-MNU.
+      * <<<< FIN_SCR_CLRA_MNU
+      * >>>> FIN_SCR_CLRA_MNU
+       FIN-SCR-CLRA-MNU.
+           EXIT.
+       
+       CLR-KEY-MNU SECTION.
+       INI-CLR-KEY-MNU.
+      * <<<< INI_CLR_KEY_MNU
+      * >>>> INI_CLR_KEY_MNU
+           MOVE SPACES TO MNU-COD-SYST IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-CACC IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-ENTI IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-COMD IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-OPCI IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-CMEN IN MNU-FLD.
+           MOVE ZEROES TO MNU-NUM-ORDI IN MNU-FLD.
+      * <<<< FIN_CLR_KEY_MNU
+      * >>>> FIN_CLR_KEY_MNU
+       FIN-CLR-KEY-MNU.
+           EXIT.
+       
+       CLR-FLD-MNU SECTION.
+       INI-CLR-FLD-MNU.
+      * <<<< INI_CLR_FLD_MNU
+      * >>>> INI_CLR_FLD_MNU
+           PERFORM CLR-MNU-MNU.
+      * <<<< FIN_CLR_FLD_MNU
+      * >>>> FIN_CLR_FLD_MNU
+       FIN-CLR-FLD-MNU.
+           EXIT.
+       
+       CLR-MNU-MNU SECTION.
+       INI-CLR-MNU-MNU.
+      * <<<< INI_CLR_MNU_MNU
+      * >>>> INI_CLR_MNU_MNU
+           MOVE SPACES TO MNU-COD-TFUN IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-FMEN IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-COMD IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-PROG IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-FILL IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-TRAN IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-CMND IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-LDOC IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-NDOC IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-LFRM IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-NFRM IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-FPRO IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-FRET IN MNU-FLD.
+           MOVE SPACES TO MNU-IND-CONF IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-MENU IN MNU-FLD.
+           MOVE SPACES TO MNU-IND-IPRV IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-INST IN MNU-FLD.
+           MOVE SPACES TO MNU-IND-EXGL IN MNU-FLD.
+           MOVE SPACES TO MNU-IND-SEQU IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-SIST IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-TCTL IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-EJFR IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-FANT IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-TTAB IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-CTAB IN MNU-FLD.
+           MOVE SPACES TO MNU-IND-NCLR IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-LFVX IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-NFVX IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-PRGM IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-CIFD IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-TINF IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-MSAL IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-ASCR IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-AMPG IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-NMHD IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-LMHD IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-AMHD IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-NMCM IN MNU-FLD.
+           MOVE SPACES TO MNU-GLS-LMCM IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-AMCM IN MNU-FLD.
+           MOVE SPACES TO MNU-COD-UIDD IN MNU-FLD.
+           MOVE ZEROES TO MNU-NUM-FILA IN MNU-FLD.
+           MOVE ZEROES TO MNU-NUM-COLU IN MNU-FLD.
+      * <<<< FIN_CLR_MNU_MNU
+      * >>>> FIN_CLR_MNU_MNU
+       FIN-CLR-MNU-MNU.
+           EXIT.
+       
+       FST-KEY-MNU SECTION.
+       INI-FST-KEY-MNU.
+      * <<<< INI_FST_KEY_MNU
+      * >>>> INI_FST_KEY_MNU
+           MOVE -1 TO MNU-COD-SYST-LEN IN MNU-FLD.
+      * <<<< FIN_FST_KEY_MNU
+      * >>>> FIN_FST_KEY_MNU
+       FIN-FST-KEY-MNU.
+           EXIT.
+       
+       FST-FLD-MNU SECTION.
+       INI-FST-FLD-MNU.
+      * <<<< INI_FST_FLD_MNU
+      * >>>> INI_FST_FLD_MNU
+           MOVE -1 TO MNU-COD-TFUN-LEN IN MNU-FLD.
+      * <<<< FIN_FST_FLD_MNU
+      * >>>> FIN_FST_FLD_MNU
+       FIN-FST-FLD-MNU.
+           EXIT.
+       
+       PRO-KEY-MNU SECTION.
+       INI-PRO-KEY-MNU.
+      * <<<< INI_PRO_KEY_MNU
+      * >>>> INI_PRO_KEY_MNU
+           PERFORM PRO-IKY-MNU.
+           PERFORM PRO-AKY-MNU.
+           PERFORM PRO-MKY-MNU.
+      * <<<< FIN_PRO_KEY_MNU
+      * >>>> FIN_PRO_KEY_MNU
+       FIN-PRO-KEY-MNU.
+           EXIT.
+       
+       PRO-IKY-MNU SECTION.
+       INI-PRO-IKY-MNU.
+      * <<<< INI_PRO_IKY_MNU
+      * >>>> INI_PRO_IKY_MNU
+           MOVE FRM-CPIM-AEY TO MNU-COD-SYST-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-AEY TO MNU-COD-CACC-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-AEY TO MNU-COD-ENTI-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-AEY TO MNU-COD-COMD-ATR IN MNU-FLD.
+      * <<<< FIN_PRO_IKY_MNU
+      * >>>> FIN_PRO_IKY_MNU
+       FIN-PRO-IKY-MNU.
+           EXIT.
+       
+       PRO-AKY-MNU SECTION.
+       INI-PRO-AKY-MNU.
+      * <<<< INI_PRO_AKY_MNU
+      * >>>> INI_PRO_AKY_MNU
+           MOVE FRM-CPIM-AEY TO MNU-COD-OPCI-ATR IN MNU-FLD.
+      * <<<< FIN_PRO_AKY_MNU
+      * >>>> FIN_PRO_AKY_MNU
+       FIN-PRO-AKY-MNU.
+           EXIT.
+       
+       PRO-MKY-MNU SECTION.
+       INI-PRO-MKY-MNU.
+      * <<<< INI_PRO_MKY_MNU
+      * >>>> INI_PRO_MKY_MNU
+           MOVE FRM-CPIM-AEY TO MNU-COD-CMEN-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-AEY TO MNU-NUM-ORDI-ATR IN MNU-FLD.
+      * <<<< FIN_PRO_MKY_MNU
+      * >>>> FIN_PRO_MKY_MNU
+       FIN-PRO-MKY-MNU.
+           EXIT.
+       
+       UNP-KEY-MNU SECTION.
+       INI-UNP-KEY-MNU.
+      * <<<< INI_UNP_KEY_MNU
+      * >>>> INI_UNP_KEY_MNU
+           PERFORM UNP-IKY-MNU.
+           PERFORM UNP-AKY-MNU.
+           PERFORM UNP-MKY-MNU.
+      * <<<< FIN_UNP_KEY_MNU
+      * >>>> FIN_UNP_KEY_MNU
+       FIN-UNP-KEY-MNU.
+           EXIT.
+       
+       UNP-IKY-MNU SECTION.
+       INI-UNP-IKY-MNU.
+      * <<<< INI_UNP_IKY_MNU
+      * >>>> INI_UNP_IKY_MNU
+           MOVE FRM-CPIM-UBY TO MNU-COD-SYST-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-CACC-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-ENTI-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-COMD-ATR IN MNU-FLD.
+      * <<<< FIN_UNP_IKY_MNU
+      * >>>> FIN_UNP_IKY_MNU
+       FIN-UNP-IKY-MNU.
+           EXIT.
+       
+       UNP-AKY-MNU SECTION.
+       INI-UNP-AKY-MNU.
+      * <<<< INI_UNP_AKY_MNU
+      * >>>> INI_UNP_AKY_MNU
+           MOVE FRM-CPIM-UBY TO MNU-COD-OPCI-ATR IN MNU-FLD.
+      * <<<< FIN_UNP_AKY_MNU
+      * >>>> FIN_UNP_AKY_MNU
+       FIN-UNP-AKY-MNU.
+           EXIT.
+       
+       UNP-MKY-MNU SECTION.
+       INI-UNP-MKY-MNU.
+      * <<<< INI_UNP_MKY_MNU
+      * >>>> INI_UNP_MKY_MNU
+           MOVE FRM-CPIM-UBY TO MNU-COD-CMEN-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-NUM-ORDI-ATR IN MNU-FLD.
+      * <<<< FIN_UNP_MKY_MNU
+      * >>>> FIN_UNP_MKY_MNU
+       FIN-UNP-MKY-MNU.
+           EXIT.
+       
+       UNP-FLD-MNU SECTION.
+       INI-UNP-FLD-MNU.
+      * <<<< INI_UNP_FLD_MNU
+      * >>>> INI_UNP_FLD_MNU
+           PERFORM UNP-MNU-MNU.
+      * <<<< FIN_UNP_FLD_MNU
+      * >>>> FIN_UNP_FLD_MNU
+       FIN-UNP-FLD-MNU.
+           EXIT.
+       
+       UNP-MNU-MNU SECTION.
+       INI-UNP-MNU-MNU.
+      * <<<< INI_UNP_MNU_MNU
+      * >>>> INI_UNP_MNU_MNU
+           MOVE FRM-CPIM-UBY TO MNU-COD-TFUN-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-FMEN-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-COMD-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-PROG-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-FILL-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-TRAN-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-CMND-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-LDOC-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-NDOC-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-LFRM-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-NFRM-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-FPRO-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-FRET-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-IND-CONF-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-MENU-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-IND-IPRV-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-INST-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-IND-EXGL-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-IND-SEQU-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-SIST-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-TCTL-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-EJFR-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-FANT-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-TTAB-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-CTAB-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-IND-NCLR-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-LFVX-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-NFVX-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-PRGM-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-CIFD-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-TINF-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-MSAL-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-ASCR-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-AMPG-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-NMHD-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-LMHD-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-AMHD-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-NMCM-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-GLS-LMCM-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-AMCM-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-COD-UIDD-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-NUM-FILA-ATR IN MNU-FLD.
+           MOVE FRM-CPIM-UBY TO MNU-NUM-COLU-ATR IN MNU-FLD.
+      * <<<< FIN_UNP_MNU_MNU
+      * >>>> FIN_UNP_MNU_MNU
+       FIN-UNP-MNU-MNU.
+           EXIT.
+       
+       VAL-KEY-MNU SECTION.
+       INI-VAL-KEY-MNU.
+           PERFORM VAL-IKY-MNU.
+           PERFORM VAL-MKY-MNU.
+           PERFORM VAL-AKY-MNU.
+       FIN-VAL-KEY-MNU.
+           EXIT.
+       
+       VAL-IKY-MNU SECTION.
+       INI-VAL-IKY-MNU.
+      * <<<< INI_VAL_IKY_MNU
+      * >>>> INI_VAL_IKY_MNU
+           PERFORM VAL-MNU-COD-SYST.
+           IF FRM-SUAR = FRM-SUAR-MAL OR FRM-SUAR = FRM-SUAR-CLR
+                MOVE FRM-IND-ERRO TO MNU-COD-SYST-LEN IN MNU-FLD
+                GO TO FIN-VAL-IKY-MNU.
+           PERFORM VAL-MNU-COD-CACC.
+           IF FRM-SUAR = FRM-SUAR-MAL OR FRM-SUAR = FRM-SUAR-CLR
+                MOVE FRM-IND-ERRO TO MNU-COD-CACC-LEN IN MNU-FLD
+                GO TO FIN-VAL-IKY-MNU.
+           PERFORM VAL-MNU-COD-ENTI.
+           IF FRM-SUAR = FRM-SUAR-MAL OR FRM-SUAR = FRM-SUAR-CLR
+                MOVE FRM-IND-ERRO TO MNU-COD-ENTI-LEN IN MNU-FLD
+                GO TO FIN-VAL-IKY-MNU.
+           PERFORM VAL-MNU-COD-COMD.
+           IF FRM-SUAR = FRM-SUAR-MAL OR FRM-SUAR = FRM-SUAR-CLR
+                MOVE FRM-IND-ERRO TO MNU-COD-COMD-LEN IN MNU-FLD
+                GO TO FIN-VAL-IKY-MNU.
+      * <<<< FIN_VAL_IKY_MNU
+      * >>>> FIN_VAL_IKY_MNU
+       FIN-VAL-IKY-MNU.
+           EXIT.
+       
+       VAL-MNU-COD-SYST SECTION.
+       INI-VAL-MNU-COD-SYST.
+      * <<<< INI_MNU_COD_SYST
+      * >>>> INI_MNU_COD_SYST
+           IF MNU-COD-SYST IN MNU-FLD NOT > SPACES
+              MOVE SPACES TO MNU-COD-SYST IN MNU-FLD.
+      * <<<< FIN_MNU_COD_SYST
+      * >>>> FIN_MNU_COD_SYST
+       FIN-VAL-MNU-COD-SYST.
+           EXIT.
+       
+       VAL-MNU-COD-CACC SECTION.
+       INI-VAL-MNU-COD-CACC.
+      * <<<< INI_MNU_COD_CACC
+      * >>>> INI_MNU_COD_CACC
+           IF MNU-COD-CACC IN MNU-FLD NOT > SPACES
+              MOVE SPACES TO MNU-COD-CACC IN MNU-FLD.
+      * <<<< FIN_MNU_COD_CACC
+      * >>>> FIN_MNU_COD_CACC
+       FIN-VAL-MNU-COD-CACC.
+           EXIT.
+       
+       VAL-MNU-COD-ENTI SECTION.
+       INI-VAL-MNU-COD-ENTI.
+      * <<<< INI_MNU_COD_ENTI
+      * >>>> INI_MNU_COD_ENTI
+           IF MNU-COD-ENTI IN MNU-FLD NOT > SPACES
+              MOVE SPACES TO MNU-COD-ENTI IN MNU-FLD.
+      * <<<< FIN_MNU_COD_ENTI
+      * >>>> FIN_MNU_COD_ENTI
+       FIN-VAL-MNU-COD-ENTI.
+           EXIT.
+       
+       VAL-MNU-COD-COMD SECTION.
+       INI-VAL-MNU-COD-COMD.
+      * <<<< INI_MNU_COD_COMD
+      * >>>> INI_MNU_COD_COMD
+           IF MNU-COD-COMD IN MNU-FLD NOT > SPACES
+              MOVE SPACES TO MNU-COD-COMD IN MNU-FLD.
+      * <<<< FIN_MNU_COD_COMD
+      * >>>> FIN_MNU_COD_COMD
+       FIN-VAL-MNU-COD-COMD.
+           EXIT.
+       
+       VAL-AKY-MNU SECTION.
+       INI-VAL-AKY-MNU.
+      * <<<< INI_VAL_AKY_MNU
+      * >>>> INI_VAL_AKY_MNU
+           IF MNU-COD-OPCI IN MNU-FLD NOT > SPACES
+              MOVE SPACES TO MNU-COD-OPCI IN MNU-FLD.
+      * <<<< FIN_VAL_AKY_MNU
+      * >>>> FIN_VAL_AKY_MNU
+       FIN-VAL-AKY-MNU.
+           EXIT.
+       
+       VAL-MKY-MNU SECTION.
+       INI-VAL-MKY-MNU.
+      * <<<< INI_VAL_MKY_MNU
+      * >>>> INI_VAL_MKY_MNU
+           IF MNU-COD-CMEN IN MNU-FLD NOT > SPACES
+              MOVE SPACES TO MNU-COD-CMEN IN MNU-FLD.
+      * <<<< FIN_VAL_MKY_MNU
+      * >>>> FIN_VAL_MKY_MNU
+       FIN-VAL-MKY-MNU.
+           EXIT.
+       
+       VAL-CON-KEY-MNU SECTION.
+       INI-VAL-CON-KEY-MNU.
+      * <<<< INI_VAL_CON_KEY_MNU
+           GO TO FIN-VAL-CON-KEY-MNU.
+      * >>>> INI_VAL_CON_KEY_MNU
+           IF     MNU-COD-SYST IN MNU-FLD NOT > SPACES
+              AND MNU-COD-CACC IN MNU-FLD NOT > SPACES
+              AND MNU-COD-ENTI IN MNU-FLD NOT > SPACES
+              AND MNU-COD-COMD IN MNU-FLD NOT > SPACES
+                MOVE 'CON'            TO EKY-REG-RSN
+                PERFORM ERR-KEY
+                PERFORM FST-KEY-MNU.
+      * <<<< FIN_VAL_CON_KEY_MNU
+      * >>>> FIN_VAL_CON_KEY_MNU
+       FIN-VAL-CON-KEY-MNU.
+           EXIT.
+       
+       VAL-CON-IKY-MNU SECTION.
+       INI-VAL-CON-IKY-MNU.
+      * <<<< INI_VAL_CON_IKY_MNU
+           GO TO FIN-VAL-CON-IKY-MNU.
+      * >>>> INI_VAL_CON_IKY_MNU
+           IF     MNU-COD-SYST IN MNU-FLD NOT > SPACES
+              AND MNU-COD-CACC IN MNU-FLD NOT > SPACES
+              AND MNU-COD-ENTI IN MNU-FLD NOT > SPACES
+              AND MNU-COD-COMD IN MNU-FLD NOT > SPACES
+                MOVE 'IKY'            TO EKY-REG-RSN
+                PERFORM ERR-KEY
+                PERFORM FST-KEY-MNU.
+      * <<<< FIN_VAL_CON_IKY_MNU
+      * >>>> FIN_VAL_CON_IKY_MNU
+       FIN-VAL-CON-IKY-MNU.
+           EXIT.
+       
+       VAL-NUM-KEY-MNU SECTION.
+       INI-VAL-NUM-KEY-MNU.
+           PERFORM VAL-NUM-IKY-MNU.
+           PERFORM VAL-NUM-MKY-MNU.
+           PERFORM VAL-NUM-AKY-MNU.
+       FIN-VAL-NUM-KEY-MNU.
+           EXIT.
+       
+       VAL-NUM-IKY-MNU SECTION.
+       INI-VAL-NUM-IKY-MNU.
+      * <<<< INI_VAL_NUM_IKY_MNU
+      * >>>> INI_VAL_NUM_IKY_MNU
+      * <<<< FIN_VAL_NUM_IKY_MNU
+      * >>>> FIN_VAL_NUM_IKY_MNU
+       FIN-VAL-NUM-IKY-MNU.
+           EXIT.
+       
+       VAL-NUM-AKY-MNU SECTION.
+       INI-VAL-NUM-AKY-MNU.
+      * <<<< INI_VAL_NUM_AKY_MNU
+      * >>>> INI_VAL_NUM_AKY_MNU
+      * <<<< FIN_VAL_NUM_AKY_MNU
+      * >>>> FIN_VAL_NUM_AKY_MNU
+       FIN-VAL-NUM-AKY-MNU.
+           EXIT.
+       
+       VAL-NUM-MKY-MNU SECTION.
+       INI-VAL-NUM-MKY-MNU.
+      * <<<< INI_VAL_NUM_MKY_MNU
+      * >>>> INI_VAL_NUM_MKY_MNU
+       VAL-NUM-MNU-NUM-ORDI.
+           MOVE MNU-NUM-ORDI-ALF IN MNU-FLD TO NUM-NUME.
+           MOVE NUM-ZERO-S TO NUM-ZERO.
+           MOVE NUM-SGNO-N TO NUM-SGNO.
+           MOVE 3 TO NUM-NENT.
+           MOVE 0 TO NUM-NDCM.
+           PERFORM VAL-NUM.
+           IF NUM-STAT-OKS
+                MOVE NUM-NN9N TO MNU-NUM-ORDI IN MNU-FLD
+           ELSE
+                MOVE NUM-MENS     TO FRM-MENS
+                MOVE FRM-SUAR-MAL TO FRM-SUAR
+                MOVE -9 TO MNU-NUM-ORDI-LEN IN MNU-FLD
+                GO TO FIN-VAL-NUM-MKY-MNU.
+      * <<<< FIN_VAL_NUM_MKY_MNU
+      * >>>> FIN_VAL_NUM_MKY_MNU
+       FIN-VAL-NUM-MKY-MNU.
+           EXIT.
+       
+       VAL-NUM-FLD-MNU SECTION.
+       INI-VAL-NUM-FLD-MNU.
+      * <<<< INI_VAL_NUM_FLD_MNU
+      * >>>> INI_VAL_NUM_FLD_MNU
+       VAL-NUM-MNU-NUM-FILA.
+           MOVE MNU-NUM-FILA-ALF IN MNU-FLD TO NUM-NUME.
+           MOVE NUM-ZERO-S TO NUM-ZERO.
+           MOVE NUM-SGNO-N TO NUM-SGNO.
+           MOVE 2 TO NUM-NENT.
+           MOVE 0 TO NUM-NDCM.
+           PERFORM VAL-NUM.
+           IF NUM-STAT-OKS
+                MOVE NUM-NN9N TO MNU-NUM-FILA IN MNU-FLD
+           ELSE
+                MOVE NUM-MENS     TO FRM-MENS
+                MOVE FRM-SUAR-MAL TO FRM-SUAR
+                MOVE -9 TO MNU-NUM-FILA-LEN IN MNU-FLD
+                GO TO FIN-VAL-NUM-FLD-MNU.
+       VAL-NUM-MNU-NUM-COLU.
+           MOVE MNU-NUM-COLU-ALF IN MNU-FLD TO NUM-NUME.
+           MOVE NUM-ZERO-S TO NUM-ZERO.
+           MOVE NUM-SGNO-N TO NUM-SGNO.
+           MOVE 2 TO NUM-NENT.
+           MOVE 0 TO NUM-NDCM.
+           PERFORM VAL-NUM.
+           IF NUM-STAT-OKS
+                MOVE NUM-NN9N TO MNU-NUM-COLU IN MNU-FLD
+           ELSE
+                MOVE NUM-MENS     TO FRM-MENS
+                MOVE FRM-SUAR-MAL TO FRM-SUAR
+                MOVE -9 TO MNU-NUM-COLU-LEN IN MNU-FLD
+                GO TO FIN-VAL-NUM-FLD-MNU.
+      * <<<< FIN_VAL_NUM_FLD_MNU
+      * >>>> FIN_VAL_NUM_FLD_MNU
+       FIN-VAL-NUM-FLD-MNU.
+           EXIT.
+       
+       EDT-KEY-MNU SECTION.
+       INI-EDT-KEY-MNU.
+           PERFORM EDT-IKY-MNU.
+           PERFORM EDT-MKY-MNU.
+           PERFORM EDT-AKY-MNU.
+      * <<<< EDT_KEY_MNU
+      * >>>> EDT_KEY_MNU
+       FIN-EDT-KEY-MNU.
+           EXIT.
+       
+       EDT-IKY-MNU SECTION.
+       INI-EDT-IKY-MNU.
+      * <<<< EDT_IKY_MNU
+      * >>>> EDT_IKY_MNU
+      * <<<< FIN_EDT_IKY_MNU
+      * >>>> FIN_EDT_IKY_MNU
+       FIN-EDT-IKY-MNU.
+           EXIT.
+       
+       EDT-AKY-MNU SECTION.
+       INI-EDT-AKY-MNU.
+      * <<<< EDT_AKY_MNU
+      * >>>> EDT_AKY_MNU
+      * <<<< FIN_EDT_AKY_MNU
+      * >>>> FIN_EDT_AKY_MNU
+       FIN-EDT-AKY-MNU.
+           EXIT.
+       
+       EDT-MKY-MNU SECTION.
+       INI-EDT-MKY-MNU.
+      * <<<< EDT_MKY_MNU
+      * >>>> EDT_MKY_MNU
+           IF MNU-NUM-ORDI-LEN IN MNU-FLD = FRM-ERR-NUME
+                MOVE FRM-IND-ERRO TO MNU-NUM-ORDI-LEN IN MNU-FLD
+                GO TO FIN-EDT-MKY-MNU.
+           MOVE MNU-NUM-ORDI IN MNU-FLD TO MNU-NUM-ORDI-EDT IN MNU-EDT.
+           MOVE MNU-NUM-ORDI-EDT IN MNU-EDT TO
+                MNU-NUM-ORDI-ALF IN MNU-FLD.
+      * <<<< FIN_EDT_MKY_MNU
+      * >>>> FIN_EDT_MKY_MNU
+       FIN-EDT-MKY-MNU.
+           EXIT.
+       
+       EDT-FLD-MNU SECTION.
+       INI-EDT-FLD-MNU.
+      * <<<< EDT_FLD_MNU
+      * >>>> EDT_FLD_MNU
+           IF MNU-NUM-FILA-LEN IN MNU-FLD = FRM-ERR-NUME
+                MOVE FRM-IND-ERRO TO MNU-NUM-FILA-LEN IN MNU-FLD
+                GO TO FIN-EDT-FLD-MNU.
+           MOVE MNU-NUM-FILA IN MNU-FLD TO MNU-NUM-FILA-EDT IN MNU-EDT.
+           MOVE MNU-NUM-FILA-EDT IN MNU-EDT TO
+                MNU-NUM-FILA-ALF IN MNU-FLD.
+           IF MNU-NUM-COLU-LEN IN MNU-FLD = FRM-ERR-NUME
+                MOVE FRM-IND-ERRO TO MNU-NUM-COLU-LEN IN MNU-FLD
+                GO TO FIN-EDT-FLD-MNU.
+           MOVE MNU-NUM-COLU IN MNU-FLD TO MNU-NUM-COLU-EDT IN MNU-EDT.
+           MOVE MNU-NUM-COLU-EDT IN MNU-EDT TO
+                MNU-NUM-COLU-ALF IN MNU-FLD.
+      * <<<< FIN_EDT_FLD_MNU
+      * >>>> FIN_EDT_FLD_MNU
+       FIN-EDT-FLD-MNU.
+           EXIT.
+       
+      * <<<< EOF_BQ
+      * >>>> EOF_BQ
+      * <<<< EOF
+      * >>>> EOF
+      * <<<< EOF_IBM
+      * >>>> EOF_IBM
