@@ -0,0 +1,45 @@
+      *Modulo interactivo que arma, en una cola, el "donde se usa"
+      *de un formulario: recorre el catalogo RPF completo, de punta
+      *a punta, via GNS-FIO-RPF con FIO-FND-FST / FIO-GET-NXT, y
+      *para cada fila de tipo formulario ( RPF-KEY-TREG = 'P' ) cuya
+      *biblioteca/nombre ( RPF-GLS-LFRM / RPF-GLS-NFRM ) coincide con
+      *SCR-LFRM / SCR-NFRM, deja el programa duenio ( RPF-COD-DPRO )
+      *en la cola SCR-QRPF, para que el programa de pantalla o el
+      *batch que emite el informe la lea despues con GNS-MSJ-QUE
+      *'GET', igual que GNS-BUS-TAB deja puesta la cola de un browse
+      *de TAB.
+      *Para en SCR-NRPF filas informadas ( 0 = ninguna ) y deja en
+      *SCR-IRPF la cantidad de programas realmente encolados.
+       GNS-BUS-RPF SECTION.
+       INI-GNS-BUS-RPF.
+           MOVE ZERO         TO SCR-IRPF.
+           MOVE SPACES       TO RPF.
+           MOVE 'RPF-COD-DPTR' TO FIO-AKEY.
+           MOVE FIO-FND-FST  TO FIO-CMND.
+           PERFORM GNS-FIO-RPF.
+           IF NOT FIO-STAT-OKS
+               GO TO FIN-GNS-BUS-RPF.
+       LUP-GNS-BUS-RPF.
+           IF RPF-KEY-TREG IN RPF NOT = 'P'
+               GO TO SIG-GNS-BUS-RPF.
+           IF RPF-GLS-LFRM IN RPF NOT = SCR-LFRM OR
+              RPF-GLS-NFRM IN RPF NOT = SCR-NFRM
+               GO TO SIG-GNS-BUS-RPF.
+           ADD 1 TO SCR-IRPF.
+           MOVE 'PUT'    TO QUE-COM-SEND.
+           MOVE SCR-QRPF TO QUE-NAM-SEND.
+           MOVE SCR-IRPF TO QUE-NUM-SEND.
+           MOVE 128      TO QUE-LAR-SEND.
+           MOVE SPACES   TO QUE-TRX-SEND.
+           MOVE RPF      TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+           IF SCR-IRPF NOT < SCR-NRPF
+               GO TO FIN-GNS-BUS-RPF.
+       SIG-GNS-BUS-RPF.
+           MOVE 'RPF-COD-DPTR' TO FIO-AKEY.
+           MOVE FIO-GET-NXT TO FIO-CMND.
+           PERFORM GNS-FIO-RPF.
+           IF FIO-STAT-OKS
+               GO TO LUP-GNS-BUS-RPF.
+       FIN-GNS-BUS-RPF.
+           EXIT.
