@@ -5,26 +5,23 @@
            MOVE ADR-RPF-REQA       TO ADR-REQA.                               
            MOVE 'RPF'              TO ADR-TABL IN ADR-REQA.   
       *                                                                 
-           MOVE FIO-SIST TO IDD-SAUX.                                   
-           MOVE 'C'      TO IDD-GAUX.                                   
-           MOVE SPACES   TO IDD-RAUX.                                   
-           MOVE 1 TO IDD-IAUX.                                          
-           SET IDD-ITBL TO 1.                                           
-           SEARCH IDD-VSIS VARYING IDD-IAUX                             
-             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                       
-               GO TO FSR-GNS-FIO-RPF.                                   
-       GRP-GNS-FIO-RPF.                                                 
-           MOVE SPACES TO IDD-GAUX.                                     
-           MOVE 1      TO IDD-IAUX.                                     
-           SET IDD-ITBL TO 1.                                           
-           SEARCH IDD-VSIS VARYING IDD-IAUX                             
-               AT END                                                   
-                   MOVE 'En GNS-FIO-RPF, NO existe en IDD:' TO FIO-MEN1 
-                   MOVE IDD-DAUX                            TO FIO-MEN2 
-                   PERFORM PRG-ABT                                      
-               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                     
-                   NEXT SENTENCE.                                       
-       FSR-GNS-FIO-RPF.                                                 
+           MOVE FIO-SIST TO IDD-SAUX.
+           MOVE 'C'      TO IDD-GAUX.
+           MOVE SPACES   TO IDD-RAUX.
+           SEARCH ALL IDD-VSIS
+             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+               GO TO FSR-GNS-FIO-RPF.
+       GRP-GNS-FIO-RPF.
+           MOVE SPACES TO IDD-GAUX.
+           SEARCH ALL IDD-VSIS
+               AT END
+                   MOVE 'En GNS-FIO-RPF, NO existe en IDD:' TO FIO-MEN1
+                   MOVE IDD-DAUX                            TO FIO-MEN2
+                   SET FIO-STAT-NCF                         TO TRUE
+                   PERFORM PRG-ABT
+               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+                   NEXT SENTENCE.
+       FSR-GNS-FIO-RPF.
            MOVE IDD-IENT( IDD-ITBL ) TO ADR-DBID IN ADR-REQA.           
 
            IF FIO-AKEY NOT > SPACES
@@ -38,10 +35,11 @@
                MOVE RPF-COD-DPTR IN RPF TO ADR-VKEY IN ADR-REQA         
                MOVE 'RPF00' TO ADR-DKEY IN ADR-REQA                     
            ELSE                                                         
-               MOVE 'En GNS-FIO-RPF, key' TO FIO-MENS                   
-               MOVE FIO-AKEY   TO FIO-MENS-KEY                          
-               MOVE 'Invalida' TO FIO-MENS-FIL                          
-               PERFORM PRG-ABT.                                         
+               MOVE 'En GNS-FIO-RPF, key' TO FIO-MENS
+               MOVE FIO-AKEY   TO FIO-MENS-KEY
+               MOVE 'Invalida' TO FIO-MENS-FIL
+               SET FIO-STAT-BAK TO TRUE
+               PERFORM PRG-ABT.
 
            MOVE RPF TO FIO-DFLD. 
            PERFORM GNS-FIO-DTC.                                         
