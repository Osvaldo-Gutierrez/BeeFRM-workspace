@@ -1,23 +1,27 @@
       *    Registro Independencia de Datos                              
       *    -------------------------------                              
       *                                                                 
-      *    Nombre Registro : IDD                                        
-      *    Clave(s)        : IDD-COD-CIDD                               
-      *    Largo           : 490                                        
-      *    Bloqueo         : 1                                          
-      *    Observaciones   :                                            
-      *                                                                 
-       01  IDD.                                                         
-      *                                                                 
-      *    Filler Compatibilidad VSAM/MVS                               
-           03 IDD-GLS-FLAG                              PIC X(01).      
-      *                                                                 
-      *    Codigo Identificacion IDD ( Clave Primaria Registro )        
-           03 IDD-COD-CIDD                              PIC X(12).      
-      *                                                                 
-      *    Tabla Independencia de datos                                 
-           03 IDD-GLS-FSIS.                                             
-              05 IDD-GLS-VSIS OCCURS 43 INDEXED BY IDD-NUM-ITBL.        
+      *    Nombre Registro : IDD
+      *    Clave(s)        : IDD-COD-CIDD
+      *    Largo           : 1106
+      *    Bloqueo         : 1
+      *    Observaciones   : Tabla ampliada de 43 a 99 entradas para
+      *                      dar holgura a nuevos SIST+GRPO+RGST sin
+      *                      tener que ampliarla de nuevo en cada alta.
+      *                      El archivo DATACOM debe quedar definido
+      *                      con el mismo largo de registro.
+      *
+       01  IDD.
+      *
+      *    Filler Compatibilidad VSAM/MVS
+           03 IDD-GLS-FLAG                              PIC X(01).
+      *
+      *    Codigo Identificacion IDD ( Clave Primaria Registro )
+           03 IDD-COD-CIDD                              PIC X(12).
+      *
+      *    Tabla Independencia de datos
+           03 IDD-GLS-FSIS.
+              05 IDD-GLS-VSIS OCCURS 99 INDEXED BY IDD-NUM-ITBL.
       *                                                                 
       *          Descripcion de la entidad                              
                  07 IDD-GLS-DENT.                                       
