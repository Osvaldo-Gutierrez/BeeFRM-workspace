@@ -93,7 +93,10 @@
            MOVE TSK-TERM-ALF TO QUE-TRX-SEND.
            MOVE QUE-ITEM TO QUE-DAT-SEND.
            PERFORM GNS-MSJ-QUE.
-
+      *    QUE-MTRN es de uso unico; se repone a transaccional para
+      *    que el proximo PUT sea transaccional salvo que el llamador
+      *    lo pida explicitamente de nuevo.
+           MOVE 'S' TO QUE-MTRN.
 
        FIN-GNS-PUT-QUE.
            GO TO FIN-GNS-PRO-QUE.
@@ -167,8 +170,13 @@
        GNS-MSJ-QUE SECTION.
        INI-GNS-MSJ-QUE.
 
-      *     SET QUE-TPNOTRAN    TO TRUE.
-           SET QUE-TPTRAN      TO TRUE.
+      *    Modo transaccional: no-transaccional solo si el llamador lo
+      *    pidio via QUE-MTRN para un QUE-PUT ( ver GNS-PUT-QUE ); el
+      *    resto de los comandos se mantiene siempre transaccional.
+           IF QUE-CMND = QUE-PUT AND QUE-MTRN-NTRN
+               SET QUE-TPNOTRAN TO TRUE
+           ELSE
+               SET QUE-TPTRAN   TO TRUE.
            SET QUE-TPBLOCK     TO TRUE.
            SET QUE-TPNOTIME    TO TRUE.
            SET QUE-TPSIGRSTRT  TO TRUE.
