@@ -0,0 +1,23 @@
+      *    Variables para validacion cruzada de emisor/BIN de SCR-NDOC
+       01  NDC-VARI.
+           03 NDC-STAT                       VALUE 0 PIC 9(01).
+              88 NDC-STAT-OKS                VALUE 0.
+              88 NDC-STAT-NCF                VALUE 1.
+              88 NDC-STAT-LEN                VALUE 2.
+              88 NDC-STAT-PAIS               VALUE 3.
+              88 NDC-STAT-VRNT               VALUE 4.
+           03 NDC-CMSG                       VALUE SPACES PIC X(12).
+      *    Empaca Banco + Marca + Cartera en la clave generica
+      *    TAB-COD-CTAB ( TAB-COD-TTAB = 'BIN' ) del catalogo de
+      *    referencia cruzada emisor/BIN.
+           03 NDC-KEY-CTAB.
+              05 NDC-KEY-BNCO                PIC X(03).
+              05 NDC-KEY-MRCA                PIC X(03).
+              05 NDC-KEY-CART                PIC X(03).
+              05 FILLER                      PIC X(03).
+      *    Largo / Pais / Variante esperados para ese emisor/BIN,
+      *    calzados con TAB-GLS-ABRV del mismo registro.
+           03 NDC-VAL-ABRV.
+              05 NDC-VAL-LENG                PIC X(02).
+              05 NDC-VAL-PAIS                PIC X(02).
+              05 NDC-VAL-VRNT                PIC X(01).
