@@ -0,0 +1,50 @@
+      *Modulo batch que purga las colas TS de terminal huerfanas que
+      *quedan tras un back-out Tuxedo ( TUX-BACK-OUT en GNSBGDTC.cbl ).
+      *Recorre la bitacora BKO completa, de punta a punta, via
+      *GNS-FIO-BKO con FIO-FND-FST / FIO-GET-NXT ( el mismo recorrido
+      *que GNS-BUS-CIC/RPF/MNU ya usan ) y, para cada fila cuyo back-out
+      *ya quedo Completo ( BKO-STAT-CMPL ), reconstruye el nombre de la
+      *cola de terminal tal como lo arma TUX-BACK-OUT ( TSK-TERM-TUX a
+      *partir de BKO-CAI-IBKO, que es el mismo TSK-TRANID-ALF usado como
+      *llave de BKO ) y la borra con GNS-MSJ-QUE 'DEL'; la fila BKO ya
+      *sin cola asociada se borra a su vez con GNS-FIO-BKO FIO-DEL, asi
+      *la bitacora no crece sin limite. Las filas aun Pendientes no se
+      *tocan, por si un recupero posterior todavia las necesita.
+      *Para en SCR-NBKO purgas ( 0 = ninguna ) y deja en SCR-IBKO la
+      *cantidad de colas/bitacoras realmente purgadas.
+       GNS-BUS-BKO SECTION.
+       INI-GNS-BUS-BKO.
+           MOVE ZERO         TO SCR-IBKO.
+           MOVE SPACES       TO BKO.
+           MOVE 'BKO-CAI-IBKO' TO FIO-AKEY.
+           MOVE FIO-FND-FST  TO FIO-CMND.
+           PERFORM GNS-FIO-BKO.
+           IF NOT FIO-STAT-OKS
+               GO TO FIN-GNS-BUS-BKO.
+       LUP-GNS-BUS-BKO.
+           IF NOT BKO-STAT-CMPL
+               GO TO SIG-GNS-BUS-BKO.
+           MOVE SPACES           TO TSK-TERM-TUX.
+           MOVE BKO-CAI-IBKO     TO TSK-TERM-TUX.
+           MOVE 'DEL'            TO QUE-COM-SEND.
+           MOVE TSK-TERM-TUX     TO QUE-NAM-SEND.
+           MOVE 1                TO QUE-NUM-SEND.
+           MOVE 4                TO QUE-LAR-SEND.
+           MOVE SPACES           TO QUE-TRX-SEND.
+           MOVE SPACES           TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+           MOVE 'BKO-CAI-IBKO'   TO FIO-AKEY.
+           MOVE FIO-DEL          TO FIO-CMND.
+           PERFORM GNS-FIO-BKO.
+           IF FIO-STAT-OKS
+               ADD 1 TO SCR-IBKO.
+           IF SCR-IBKO NOT < SCR-NBKO
+               GO TO FIN-GNS-BUS-BKO.
+       SIG-GNS-BUS-BKO.
+           MOVE 'BKO-CAI-IBKO' TO FIO-AKEY.
+           MOVE FIO-GET-NXT TO FIO-CMND.
+           PERFORM GNS-FIO-BKO.
+           IF FIO-STAT-OKS
+               GO TO LUP-GNS-BUS-BKO.
+       FIN-GNS-BUS-BKO.
+           EXIT.
