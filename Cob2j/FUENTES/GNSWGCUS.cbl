@@ -0,0 +1,23 @@
+      *    Variables para la conciliacion de centros de asignacion CIC
+      *    contra sus autores/usuarios autorizados ( GNS-BUS-CUS ),
+      *    cruzados contra el catalogo generico TAB con
+      *    TAB-COD-TTAB = 'CUS'.
+       01  CUS-VARI.
+      *    Empaca Centro ( Tipo + Codigo ) + Autor en la clave
+      *    generica TAB-COD-CTAB del catalogo de usuarios autorizados
+      *    por centro ( se truncan los primeros 8 caracteres del
+      *    autor de 12, unico largo que calza en los 12 bytes de
+      *    TAB-COD-CTAB junto al centro ).
+           03 CUS-KEY-CTAB.
+              05 CUS-KEY-TCIC             PIC X(01).
+              05 CUS-KEY-CCIC             PIC X(03).
+              05 CUS-KEY-AUTR             PIC X(08).
+      *
+      *    Fila del informe de discrepancias, encolada en SCR-QCUS
+      *    para cada centro cuyo ultimo autor no figura vigente en
+      *    el catalogo de usuarios autorizados de ese centro.
+       01  CUS-LINE.
+           03 CUS-LIN-TCIC                PIC X(01).
+           03 CUS-LIN-CCIC                PIC X(03).
+           03 CUS-LIN-AUTR                PIC X(12).
+           03 CUS-LIN-CMSG                PIC X(12).
