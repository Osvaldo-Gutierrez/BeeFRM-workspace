@@ -9,8 +9,25 @@
            MOVE 'ABORTO: COMANDO INVALIDO EN GNS-PRO-FRM ' TO FRM-MEN1. 
            MOVE FRM-CMND                                   TO FRM-MEN2. 
            GO TO CIC-FRM-FABT.                                          
-       CIC-FRM-INIT.                                                    
-           IF FRM-SINI = FRM-SINI-MB1F OR FRM-SINI-DB1F                 
+       CIC-FRM-INIT.
+      *    Estadistica de via de entrada a la transaccion ( menu,
+      *    header, comando o invocacion directa ), para el informe
+      *    periodico de caminos de navegacion: ver SCR-ICMN en
+      *    GNSWVSCR.cbl.
+           MOVE SPACES TO LOGMSG-TEXT-1.
+           IF SCR-DESDE-MEN
+               MOVE 'MEN ' TO LOGMSG-TEXT-1.
+           IF SCR-DESDE-HDR
+               MOVE 'HDR ' TO LOGMSG-TEXT-1.
+           IF SCR-DESDE-CMN
+               MOVE 'CMN ' TO LOGMSG-TEXT-1.
+           IF SCR-DESDE-PGM
+               MOVE 'PGM ' TO LOGMSG-TEXT-1.
+           IF LOGMSG-TEXT-1 NOT = SPACES
+               MOVE FRM-NAME TO LOGMSG-TEXT-2
+               MOVE '51'     TO LOGMSG-NUMB
+               PERFORM DO-USERLOG.
+           IF FRM-SINI = FRM-SINI-MB1F OR FRM-SINI-DB1F
       *EXEC CICS SEND                                                   
       *          MAP(FRM-NAME)                                          
       *          MAPSET(FRM-NLIB)                                       
@@ -20,13 +37,13 @@
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE FRM-DFLD         TO QUE-DATA                                
               MOVE QUE-PUT          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
@@ -41,13 +58,13 @@
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE FRM-DFLD         TO QUE-DATA                                
               MOVE QUE-PUT          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
@@ -61,13 +78,13 @@
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE FRM-DFLD         TO QUE-DATA                                
               MOVE QUE-PUT          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE.                                      
@@ -83,7 +100,7 @@
            MOVE TSK-TERM-ALF     TO QUE-TERM.                                
            MOVE 'TSI'            TO QUE-TYPE.                                
            MOVE 1                TO QUE-NITM                                
-           MOVE +2014            TO QUE-LITM.                                
+           MOVE LENGTH OF FRM-DFLD TO QUE-LITM.                                
            MOVE QUE-GET          TO QUE-CMND.                                 
            PERFORM GNS-PRO-QUE.                                      
            IF QUE-STAT = QUE-STAT-OKS                               
@@ -144,13 +161,13 @@
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE FRM-DFLD         TO QUE-DATA                                
               MOVE QUE-PUT          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE.                                      
@@ -168,13 +185,13 @@
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE FRM-DFLD         TO QUE-DATA                                
               MOVE QUE-PUT          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE.                                      
@@ -197,9 +214,13 @@
                                  TPTYPE-REC
                                  FRM-CMMA
                                  TPSTATUS-REC.
-           GOBACK.                                                             
-                                                                        
-       FIN-CIC-FRM-EXIT.                                                
+           IF NOT TPOK
+              DISPLAY 'CIC-FRM-EXIT TPRETURN:' TP-STATUS
+              MOVE 'CIC-FRM-EXIT' TO RTN-REG-SECC
+              PERFORM REG-GNS-TP-RETURN.
+           GOBACK.
+
+       FIN-CIC-FRM-EXIT.
            GO TO FIN-GNS-PRO-FRM.                                       
        CIC-FRM-XCTL.                                                    
       *EXEC CICS XCTL                                                   
@@ -236,7 +257,7 @@
            MOVE TSK-TERM-ALF     TO QUE-TERM.                                
            MOVE 'TSI'            TO QUE-TYPE.                                
            MOVE 1                TO QUE-NITM                                
-           MOVE +2014            TO QUE-LITM.                                
+           MOVE LENGTH OF FRM-DFLD TO QUE-LITM.                                
            MOVE QUE-GET          TO QUE-CMND.                                 
            PERFORM GNS-PRO-QUE.                                      
            IF QUE-STAT = QUE-STAT-OKS                               
