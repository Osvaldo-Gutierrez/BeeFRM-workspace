@@ -0,0 +1,55 @@
+      * Modulo FIO para registro BKO en DATACOM                         00000010
+       GNS-FIO-BKO SECTION.                                             00000020
+       INI-GNS-FIO-BKO.                                                 00000030
+                                                                         00000040
+           MOVE ADR-BKO-REQA       TO ADR-REQA.                         00000050
+           MOVE 'BKO'              TO ADR-TABL IN ADR-REQA.             00000060
+      *                                                                 00000070
+           MOVE FIO-SIST TO IDD-SAUX.                                   00000080
+           MOVE 'C'      TO IDD-GAUX.                                   00000090
+           MOVE SPACES   TO IDD-RAUX.                                   00000100
+           SEARCH ALL IDD-VSIS                                          00000130
+             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                       00000140
+               GO TO FSR-GNS-FIO-BKO.                                   00000150
+       GRP-GNS-FIO-BKO.                                                 00000160
+           MOVE SPACES TO IDD-GAUX.                                     00000170
+           SEARCH ALL IDD-VSIS                                          00000200
+               AT END                                                   00000210
+                   MOVE 'En GNS-FIO-BKO, NO existe en IDD:' TO FIO-MEN1 00000220
+                   MOVE IDD-DAUX                            TO FIO-MEN2 00000230
+                   SET FIO-STAT-NCF                         TO TRUE     00000231
+                   PERFORM PRG-ABT                                      00000240
+               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                     00000250
+                   NEXT SENTENCE.                                       00000260
+       FSR-GNS-FIO-BKO.                                                 00000270
+           MOVE IDD-IENT( IDD-ITBL ) TO ADR-DBID IN ADR-REQA.           00000280
+      *                                                                 00000290
+           MOVE 'BKO00' TO ADR-ELM1.                                    00000300
+           MOVE FIO-PROG TO ADR-PROG.                                   00000310
+           IF FIO-KDEF = FIO-KDEF-S                                     00000320
+               GO TO CON-GNS-FIO-BKO.                                   00000330
+           MOVE FIO-CMND TO FIO-IAKY.                                   00000340
+           IF NOT FIO-IAKY-CON AND                                      00000350
+              ( FIO-AKEY = 'BKO-CAI-IBKO' OR FIO-AKEY NOT > SPACES )    00000360
+               MOVE BKO-CAI-IBKO IN BKO TO ADR-VKEY IN ADR-REQA         00000370
+               MOVE 'BKO00' TO ADR-DKEY IN ADR-REQA                     00000380
+           ELSE                                                         00000390
+               MOVE 'En GNS-FIO-BKO, key' TO FIO-MENS                   00000400
+               MOVE FIO-AKEY   TO FIO-MENS-KEY                          00000410
+               MOVE 'Invalida' TO FIO-MENS-FIL                          00000420
+               SET FIO-STAT-BAK TO TRUE                                 00000421
+               PERFORM PRG-ABT.                                         00000430
+       CON-GNS-FIO-BKO.                                                 00000440
+           MOVE BKO TO FIO-DFLD.                                        00000450
+           PERFORM GNS-FIO-DTC.                                         00000460
+           IF FIO-STAT-OKS                                              00000470
+               MOVE FIO-DFLD TO BKO                                     00000480
+           ELSE                                                         00000490
+               MOVE 'GNSBKO' TO FIO-MEN2                                00000500
+               IF FIO-STAT-FTL                                          00000510
+                   PERFORM PRG-ABT.                                     00000520
+           MOVE SPACES   TO FIO-AKEY.                                   00000530
+           MOVE FIO-KDEF-N TO FIO-KDEF.                                 00000540
+           MOVE ADR-REQA TO ADR-BKO-REQA.                               00000550
+       FIN-GNS-FIO-BKO.                                                 00000560
+           EXIT.                                                        00000570
