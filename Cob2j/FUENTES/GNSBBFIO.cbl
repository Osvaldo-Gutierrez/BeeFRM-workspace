@@ -0,0 +1,44 @@
+      *Modulo interactivo que arma, en una cola, un informe de salud de
+      *archivos/tablas. Recorre el vector FIO-VSFL que REG-GNS-FIO-DTC
+      *( GNSBGDTC.cbl ) va completando cada vez que un TPCALL de acceso
+      *a Oracle falla, y por cada entrada en uso ( FIO-NFIL distinto de
+      *espacios ) deja una fila en la cola SCR-QFIO, igual que
+      *GNS-BUS-MOD deja puesta la suya. Para en SCR-NFIO filas
+      *informadas ( 0 = ninguna ) y deja en SCR-IFIO la cantidad de
+      *filas realmente encoladas.
+       GNS-BUS-FIO SECTION.
+       INI-GNS-BUS-FIO.
+           MOVE ZERO TO SCR-IFIO.
+           SET FIO-ITBL TO 1.
+       LUP-GNS-BUS-FIO.
+           IF FIO-NFIL ( FIO-ITBL ) NOT = SPACES
+               PERFORM FIO-PUT-LINE
+               IF SCR-IFIO NOT < SCR-NFIO
+                   GO TO FIN-GNS-BUS-FIO.
+           SET FIO-ITBL UP BY 1.
+           IF FIO-ITBL NOT > FIO-MXFL
+               GO TO LUP-GNS-BUS-FIO.
+       FIN-GNS-BUS-FIO.
+           EXIT.
+      *Encola una fila de salud de archivo en SCR-QFIO.
+       FIO-PUT-LINE.
+           ADD 1 TO SCR-IFIO.
+           MOVE FIO-NFIL     ( FIO-ITBL ) TO FIH-NFIL.
+           MOVE FIO-COD-UERR ( FIO-ITBL ) TO FIH-UERR.
+           MOVE FIO-NUM-NERR ( FIO-ITBL ) TO FIH-NERR.
+           MOVE FIO-NUM-SERR ( FIO-ITBL ) TO FIH-SERR.
+           MOVE FIO-NUM-AERR ( FIO-ITBL ) TO FIH-AERR.
+           MOVE FIO-NUM-MERR ( FIO-ITBL ) TO FIH-MERR.
+           MOVE FIO-NUM-DERR ( FIO-ITBL ) TO FIH-DERR.
+           MOVE FIO-NUM-HHER ( FIO-ITBL ) TO FIH-HHER.
+           MOVE FIO-NUM-MMER ( FIO-ITBL ) TO FIH-MMER.
+           MOVE FIO-NUM-SSER ( FIO-ITBL ) TO FIH-SSER.
+           MOVE 'PUT'    TO QUE-COM-SEND.
+           MOVE SCR-QFIO TO QUE-NAM-SEND.
+           MOVE SCR-IFIO TO QUE-NUM-SEND.
+           MOVE 26       TO QUE-LAR-SEND.
+           MOVE SPACES   TO QUE-TRX-SEND.
+           MOVE FIH-LINE TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+       FIN-FIO-PUT-LINE.
+           EXIT.
