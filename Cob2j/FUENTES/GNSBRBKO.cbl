@@ -0,0 +1,58 @@
+      *    BITACORA DE BACK-OUT TUXEDO                                    00000010
+      *    ----------------------------                                 00000020
+      *                                                                 00000030
+      *    Nombre Registro : BKO                                        00000040
+      *    Clave(s)        : BKO-CAI-IBKO(UU)                           00000050
+      *    Largo           : 94                                        00000060
+      *    Bloqueo         : 1                                          00000070
+      *    Observaciones   : Registra, en forma persistente, cada       00000080
+      *                      back-out Tuxedo en curso ( TUX-BACK-OUT    00000090
+      *                      en GNSBGDTC.cbl ), para poder recuperar    00000100
+      *                      el estado de la decision si el proceso o   00000110
+      *                      la cola de terminal se cae a mitad de      00000120
+      *                      camino.                                    00000130
+      *                                                                 00000140
+       01  BKO.                                                         00000150
+      *                                                                 00000160
+      *    Filler Compatibilidad VSAM/MVS                               00000170
+           03  BKO-GLS-FLAG                             PIC X(01).      00000180
+      *                                                                 00000190
+      *KEY Clave Primaria Registro                                      00000200
+           03  BKO-KEY-IREG.                                            00000210
+      *                                                                 00000220
+      *        Identificacion Entidad                                   00000230
+               05  BKO-KEY-IBKO.                                        00000240
+      *                                                                 00000250
+      *            Identificador Global de Transaccion Tuxedo           00000260
+      *            ( TSK-TRANID-ALF )                                   00000270
+                   07  BKO-CAI-IBKO                     PIC X(60).      00000280
+      *                                                                 00000290
+      *        Time Stamp Ultima Actualizacion                          00000300
+               05  BKO-STP-ITRN.                                        00000310
+      *                                                                 00000320
+      *            Fecha Actualizacion                                  00000330
+                   07  BKO-FEC-FTRN.                                    00000340
+                       09  BKO-NUM-STRN                 PIC 9(02).      00000350
+                       09  BKO-NUM-ATRN                 PIC 9(02).      00000360
+                       09  BKO-NUM-MTRN                 PIC 9(02).      00000370
+                       09  BKO-NUM-DTRN                 PIC 9(02).      00000380
+      *                                                                 00000390
+      *            Hora Actualizacion                                   00000400
+                   07  BKO-HRA-HRTR.                                    00000410
+                       09  BKO-NUM-HHTR                 PIC 9(02).      00000420
+                       09  BKO-NUM-MMTR                 PIC 9(02).      00000430
+                       09  BKO-NUM-SSTR                 PIC 9(02).      00000440
+      *                                                                 00000450
+      *    Terminal Tuxedo Dueno de la Transaccion                      00000460
+           03  BKO-NUM-TERM                             PIC 9(07).      00000470
+      *                                                                 00000480
+      *    Indicador Status Back-Out                                    00000490
+           03  BKO-COD-STAT                             PIC X(01).      00000500
+               88  BKO-STAT-PEND                        VALUE 'P'.      00000510
+               88  BKO-STAT-CMPL                        VALUE 'C'.      00000520
+      *                                                                 00000530
+      *    Decision de Commit ( copia de TSK-INFO-COMMIT )              00000540
+           03  BKO-NUM-COMT                             PIC 9(01).      00000550
+      *                                                                 00000560
+      *    Disponible                                                   00000570
+           03  BKO-GLS-DISP                             PIC X(10).      00000580
