@@ -0,0 +1,39 @@
+      * Rutina de Permisos de Canal (IDM)
+       GNS-PRO-IDM SECTION.
+       INI-GNS-PRO-IDM.
+
+           MOVE IDM-TCMA   TO LEN.
+           MOVE "CARRAY"   TO REC-TYPE.
+           MOVE IDM-PROG   TO SERVICE-NAME.
+           CALL "TPCALL" USING TPSVCDEF-REC
+                               TPTYPE-REC
+                               IDM-CMMA
+                               TPTYPE-REC
+                               IDM-CMMA
+                               TPSTATUS-REC.
+           IF NOT TPOK
+               DISPLAY 'INI-GNS-PRO-IDM    :' IDM-PROG
+                                        ' '   TP-STATUS
+               MOVE 'S' TO IDM-IND-ERROR
+               MOVE 'N' TO IDM-VIGE
+               GO TO FIN-GNS-PRO-IDM.
+
+           IF IDM-VIGE = 'S'
+               PERFORM CHK-HOR-IDM.
+       FIN-GNS-PRO-IDM.
+           EXIT.
+
+      *    Complementa IDM-VIGE con la ventana IDM-HOR-DESDE /
+      *    IDM-HOR-HASTA: un canal autorizado fuera de su horario no
+      *    es un error de consulta, pero queda con IDM-VIGE en 'N'
+      *    tal como si no estuviera autorizado. En 00/00 cualquiera
+      *    de los dos campos, esa autorizacion no tiene limite
+      *    horario.
+       CHK-HOR-IDM.
+           IF IDM-HOR-DESDE = ZEROES AND IDM-HOR-HASTA = ZEROES
+               GO TO FIN-CHK-HOR-IDM.
+           PERFORM GET-FHOY.
+           IF HOY-HHHY < IDM-HOR-DESDE OR HOY-HHHY NOT < IDM-HOR-HASTA
+               MOVE 'N' TO IDM-VIGE.
+       FIN-CHK-HOR-IDM.
+           EXIT.
