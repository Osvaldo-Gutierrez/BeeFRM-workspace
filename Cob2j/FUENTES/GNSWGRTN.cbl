@@ -0,0 +1,7 @@
+      *    Variable de trabajo para REG-GNS-TP-RETURN ( GNSBGRTN.cbl ):
+      *    el llamador deja aqui el nombre de la seccion/paragrafo
+      *    donde esta por hacer el CALL "TPRETURN" de salida, justo
+      *    antes de PERFORM REG-GNS-TP-RETURN, para que la bitacora
+      *    RTN quede identificada sin tener que pasar argumentos.
+      *
+       01  RTN-REG-SECC                                 PIC X(16).
