@@ -1,7 +1,10 @@
        01  SCR-VARI.                                                    
            03 SCR-TCMA  COMP              PIC S9(04).                   
-           03 SCR-SIST                    PIC X(03).                    
-           03 SCR-SISG                    PIC X(03).                    
+           03 SCR-SIST                    PIC X(03).
+           03 SCR-SISG                    PIC X(03).
+      *    Idioma preferido del usuario ( GET-MSG ); espacios equivale
+      *    al idioma primario del catalogo MSG.
+           03 SCR-LANG                    PIC X(02).
            03 SCR-NTRN                    PIC X(04).                    
            03 SCR-PROG                    PIC X(08).                    
            03 SCR-NTRV                    PIC X(04).                    
@@ -27,10 +30,81 @@
               88 SCR-DESDE-HDR VALUE 'H'.                               
               88 SCR-DESDE-CMN VALUE 'C'.                               
               88 SCR-DESDE-PGM VALUE 'P'.                               
-           03 SCR-QIDD                    PIC X(08).                    
-           03 SCR-LIDD COMP               PIC S9(04).                   
-      *                                                                 
-           03 SCR-NEMO                    PIC X(12).                    
+           03 SCR-QIDD                    PIC X(08).
+           03 SCR-LIDD COMP               PIC S9(04).
+      *
+      *    Variables para el browse interactivo de TAB ( GNS-BUS-TAB )
+           03 SCR-QTAB                    PIC X(08).
+           03 SCR-TTAB                    PIC X(03).
+           03 SCR-NTAB COMP               PIC S9(04).
+           03 SCR-ITAB COMP               PIC S9(04).
+      *
+      *    Variables para el informe de agotamiento de CIC ( GNS-BUS-CIC )
+           03 SCR-QCIC                    PIC X(08).
+           03 SCR-NCIC COMP               PIC S9(04).
+           03 SCR-ICIC COMP               PIC S9(04).
+      *
+      *    Variables para el "donde se usa" de formularios RPF
+      *    ( GNS-BUS-RPF )
+           03 SCR-QRPF                    PIC X(08).
+           03 SCR-LFRM                    PIC X(06).
+           03 SCR-NFRM                    PIC X(06).
+           03 SCR-NRPF COMP               PIC S9(04).
+           03 SCR-IRPF COMP               PIC S9(04).
+      *
+      *    Variables para el informe de consistencia MNU / IDD
+      *    ( GNS-BUS-MNU )
+           03 SCR-QMNU                    PIC X(08).
+           03 SCR-NMNU COMP               PIC S9(04).
+           03 SCR-IMNU COMP               PIC S9(04).
+      *
+      *    Variables para la purga batch de bitacoras BKO completas
+      *    y su cola TS de terminal asociada ( GNS-BUS-BKO )
+           03 SCR-NBKO COMP               PIC S9(04).
+           03 SCR-IBKO COMP               PIC S9(04).
+      *
+      *    Variables para el informe de inventario de tags IDNMOD
+      *    ( GNS-BUS-MOD )
+           03 SCR-QMOD                    PIC X(08).
+           03 SCR-NMOD COMP               PIC S9(04).
+           03 SCR-IMOD COMP               PIC S9(04).
+      *
+      *    Variables para el informe de completitud del catalogo RPF
+      *    ( GNS-BUS-RFV )
+           03 SCR-QRFV                    PIC X(08).
+           03 SCR-NRFV COMP               PIC S9(04).
+           03 SCR-IRFV COMP               PIC S9(04).
+      *
+      *    Variables para el informe de salud de archivos/tablas
+      *    ( GNS-BUS-FIO ), sobre el vector FIO-VSFL
+           03 SCR-QFIO                    PIC X(08).
+           03 SCR-NFIO COMP               PIC S9(04).
+           03 SCR-IFIO COMP               PIC S9(04).
+      *
+      *    Variables para la conciliacion batch de centros de
+      *    asignacion CIC contra sus autores/usuarios autorizados
+      *    ( GNS-BUS-CUS, catalogo TAB-COD-TTAB = 'CUS' )
+      *
+           03 SCR-QCUS                    PIC X(08).
+           03 SCR-NCUS COMP               PIC S9(04).
+           03 SCR-ICUS COMP               PIC S9(04).
+      *
+      *    Variables para el informe de sesiones activas, decodificado
+      *    desde el estado en curso de las colas de terminal GTSC
+      *    ( GNS-BUS-TSC, sobre la lista de candidatos TSD-ITEM )
+      *
+           03 SCR-QTSC                    PIC X(08).
+           03 SCR-NTSC COMP               PIC S9(04).
+           03 SCR-ITSC COMP               PIC S9(04).
+      *
+      *    Variables para el informe de consistencia estructural entre
+      *    SCR-VARI y su version legada OSC-VARI ( GNS-BUS-OSC )
+      *
+           03 SCR-QDRF                    PIC X(08).
+           03 SCR-NDRF COMP               PIC S9(04).
+           03 SCR-IDRF COMP               PIC S9(04).
+      *
+           03 SCR-NEMO                    PIC X(12).
            03 SCR-LDOC                    PIC X(12).                    
       *    03 SCR-NDOC  PIC X(25).                                      
            03 SCR-NDOC.                                                 
