@@ -1,10 +1,19 @@
-      * Error de Llave en programa interactivo                          
-       ERR-KEY SECTION.                                                 
-       INI-ERR-KEY.                                                     
-           MOVE 'KEY    BLK' TO MSG-COD-MENS.                           
-           MOVE 'GNS' TO MSG-COD-SIST.                                  
-           PERFORM GET-MSG.                                             
-           MOVE MSG-GLS-DESC TO FRM-MENS.                               
-           MOVE FRM-SUAR-MAL TO FRM-SUAR.                               
-       FIN-ERR-KEY.                                                     
-           EXIT.                                                        
+      * Error de Llave en programa interactivo
+      *    El mensaje depende del motivo del bloqueo, dejado por el
+      *    llamador en EKY-REG-RSN ( ver GNSWGEKY.cbl ) : 'CON' llave
+      *    de consulta en blanco, 'IKY' llave alterna en blanco, o sin
+      *    motivo informado ( mensaje generico, como antes ).
+      *
+       ERR-KEY SECTION.
+       INI-ERR-KEY.
+           MOVE 'KEY    BLK' TO MSG-COD-MENS.
+           IF EKY-REG-RSN = 'CON'
+               MOVE 'KEY    CON' TO MSG-COD-MENS.
+           IF EKY-REG-RSN = 'IKY'
+               MOVE 'KEY    IKY' TO MSG-COD-MENS.
+           MOVE 'GNS' TO MSG-COD-SIST.
+           PERFORM GET-MSG.
+           MOVE MSG-GLS-DESC TO FRM-MENS.
+           MOVE FRM-SUAR-MAL TO FRM-SUAR.
+       FIN-ERR-KEY.
+           EXIT.
