@@ -1,21 +1,53 @@
-      * Obtencion de Mensaje                                            
-       GET-MSG SECTION.                                                 
-       INI-GET-MSG.                                                     
-           MOVE SCR-SIST TO FIO-SIST.                                   
-           MOVE FIO-GET-KEY TO FIO-CMND.                                
-           PERFORM GNS-FIO-MSG.                                         
-           IF FIO-STAT-OKS AND MSG-IND-VIGE NOT = 'N'                   
-               GO TO FIN-GET-MSG.                                       
-           IF MSG-COD-SIST NOT = SCR-SIST                               
-               MOVE MSG-COD-SIST TO FIO-SIST                            
-               MOVE FIO-GET-KEY TO FIO-CMND                             
-               PERFORM GNS-FIO-MSG.                                     
-           IF NOT FIO-STAT-OKS                                          
-               MOVE MSG-COD-MENS           TO MSG-GLS-DES1              
-               MOVE ' MENSAJE INEXISTENTE' TO MSG-GLS-DES2              
-           ELSE                                                         
-               IF MSG-IND-VIGE = 'N'                                    
-                   MOVE MSG-COD-MENS          TO MSG-GLS-DES1           
-                   MOVE ' MENSAJE NO VIGENTE' TO MSG-GLS-DES2.          
-       FIN-GET-MSG.                                                     
-           EXIT.                                                        
\ No newline at end of file
+      * Obtencion de Mensaje
+       GET-MSG SECTION.
+       INI-GET-MSG.
+           MOVE SCR-SIST TO FIO-SIST.
+           MOVE FIO-GET-KEY TO FIO-CMND.
+           PERFORM GNS-FIO-MSG.
+           IF FIO-STAT-OKS AND MSG-IND-VIGE NOT = 'N'
+               GO TO FIN-GET-MSG.
+           IF MSG-COD-SIST NOT = SCR-SIST
+               MOVE MSG-COD-SIST TO FIO-SIST
+               MOVE FIO-GET-KEY TO FIO-CMND
+               PERFORM GNS-FIO-MSG.
+           IF NOT FIO-STAT-OKS
+               MOVE MSG-COD-MENS           TO MSG-GLS-DES1
+               MOVE ' MENSAJE INEXISTENTE' TO MSG-GLS-DES2
+               PERFORM ALR-GET-MSG
+           ELSE
+               IF MSG-IND-VIGE = 'N'
+                   MOVE MSG-COD-MENS          TO MSG-GLS-DES1
+                   MOVE ' MENSAJE NO VIGENTE' TO MSG-GLS-DES2
+                   PERFORM ALR-GET-MSG
+               ELSE
+                   PERFORM SEL-GET-MSG.
+       FIN-GET-MSG.
+           EXIT.
+
+      *    Si el llamador pidio un idioma distinto del primario
+      *    ( SCR-LANG ) y el catalogo tiene ese idioma guardado en
+      *    MSG-GLS-LAN2, reemplaza MSG-GLS-MENS por el texto
+      *    alternativo MSG-GLS-MEN2, para que el resto del programa
+      *    siga leyendo siempre el mismo campo.
+       SEL-GET-MSG.
+           IF SCR-LANG NOT = SPACES
+              AND SCR-LANG NOT = MSG-GLS-LANG
+              AND SCR-LANG = MSG-GLS-LAN2
+              AND MSG-GLS-MEN2 NOT = SPACES
+               MOVE MSG-GLS-MEN2 TO MSG-GLS-MENS.
+       FIN-SEL-GET-MSG.
+           EXIT.
+
+      *    Deja una alerta en el log de sistema cuando el catalogo de
+      *    mensajes no tiene la entrada pedida o esta desactivada, en
+      *    vez de dejar que pase desapercibido detras del texto
+      *    sustituto amigable que se le muestra al usuario.
+       ALR-GET-MSG.
+           MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+           MOVE 'MCAT'       TO LOGMSG-TEXT-1.
+           MOVE MSG-COD-SIST TO LOGMSG-TEXT-2.
+           MOVE SPACES       TO LOGMSG-TEXT-3.
+           MOVE MSG-COD-MENS TO LOGMSG-TEXT-3(1:12).
+           MOVE MSG-GLS-DES2 TO LOGMSG-TEXT-3(14:20).
+           MOVE '97'         TO LOGMSG-NUMB.
+           PERFORM DO-USERLOG.                                                        
\ No newline at end of file
