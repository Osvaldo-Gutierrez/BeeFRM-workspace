@@ -2,6 +2,8 @@
        PES-SCTV SECTION.
        INI-PES-SCTV.
            IF PES-NUM-DECI IN PES-VARI NOT > 0
+               PERFORM PES-TAB-DECI.
+           IF PES-NUM-DECI IN PES-VARI NOT > 0
       *ADA-INI 8-ENE-2002
       *       IF PES-CIC-VCAM = PDB-CIC-1013
       *          MOVE 2 TO PES-NUM-DECI IN PES-VARI
@@ -54,3 +56,24 @@
            MOVE SPACES TO PES-CIC-VCAM IN PES-VARI.
        FIN-PES-SCTV.
            EXIT.
+
+      * Busca en TAB ( tipo 'PDB' ) la cantidad de decimales
+      * configurada para la moneda PES-CIC-VCAM, de modo que agregar
+      * una moneda con una cantidad de decimales distinta de las ya
+      * conocidas no requiera modificar este modulo. Si no existe la
+      * fila, o esta de baja, se deja PES-NUM-DECI en 0 y el llamador
+      * sigue con las reglas fijas de mas abajo.
+       PES-TAB-DECI SECTION.
+       INI-PES-TAB-DECI.
+           MOVE SPACES         TO TAB.
+           MOVE 'PDB'          TO TAB-COD-TTAB IN TAB.
+           MOVE PES-CIC-VCAM   TO TAB-COD-CTAB IN TAB.
+           MOVE 'TAB-COD-TABL' TO FIO-AKEY.
+           MOVE FIO-GET-KEY    TO FIO-CMND.
+           PERFORM GNS-FIO-TAB.
+           IF FIO-STAT-OKS AND TAB-IND-VIGE IN TAB NOT = 'N'
+                        AND TAB-COD-DAT1 IN TAB ( 1 ) IS NUMERIC
+               MOVE TAB-COD-DAT1 IN TAB ( 1 ) TO
+                                 PES-NUM-DECI IN PES-VARI.
+       FIN-PES-TAB-DECI.
+           EXIT.
