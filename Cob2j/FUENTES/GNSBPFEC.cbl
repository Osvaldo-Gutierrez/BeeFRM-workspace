@@ -64,10 +64,13 @@
            IF FEC-CMND = FEC-DIF-MES                                    
                PERFORM FEC-DIFF-MES                                     
                GO TO MSG-CAL-FEC.                                       
-           IF FEC-CMND = FEC-DIF-ANO                                    
-               PERFORM FEC-DIFF-ANO                                     
-               GO TO MSG-CAL-FEC.                                       
-       ERR-CAL-FEC.                                                     
+           IF FEC-CMND = FEC-DIF-ANO
+               PERFORM FEC-DIFF-ANO
+               GO TO MSG-CAL-FEC.
+           IF FEC-CMND = FEC-DIF-HBL
+               PERFORM FEC-DIFF-HBL
+               GO TO MSG-CAL-FEC.
+       ERR-CAL-FEC.
            MOVE 'GNS'          TO MSG-COD-SIST.                         
            MOVE 'CALFEC CMDNX' TO MSG-COD-MENS IN MSG.                  
            PERFORM GET-MSG.                                             
@@ -472,24 +475,70 @@
        FIN-FEC-DIFF-ANO.                                                
            EXIT.                                                        
                                                                         
-       FEC-CMP-F12 SECTION.                                             
-       INI-FEC-CMP-F12.                                                 
-           MOVE FEC-FEC1 TO FEC-FECH.                                   
-           PERFORM FEC-EXT-SLSH.                                        
-           PERFORM FEC-TRDC-FEC.                                        
-           MOVE FEC-DVLD TO FEC-DEC1.                                   
-           MOVE FEC-MVLD TO FEC-MEC1.                                   
-           MOVE FEC-SVLD TO FEC-SEC1.                                   
-           MOVE FEC-AVLD TO FEC-AEC1.                                   
-                                                                        
-           MOVE FEC-FEC2 TO FEC-FECH.                                   
-           PERFORM FEC-EXT-SLSH.                                        
-           PERFORM FEC-TRDC-FEC.                                        
-           MOVE FEC-DVLD TO FEC-DEC2.                                   
-           MOVE FEC-MVLD TO FEC-MEC2.                                   
-           MOVE FEC-SVLD TO FEC-SEC2.                                   
-           MOVE FEC-AVLD TO FEC-AEC2.                                   
-                                                                        
+      * Entrega en un solo llamado la diferencia en dias corridos
+      * ( FEC-NDIA, igual que DIF-DIA ) y en dias habiles ( FEC-NHBL,
+      * saltandose sabado/domingo y los feriados de TAB ) entre
+      * FEC-FEC1 y FEC-FEC2.
+       FEC-DIFF-HBL SECTION.
+       INI-FEC-DIFF-HBL.
+           PERFORM FEC-DIFF-DIA.
+           IF MSG-COD-MENS > SPACES
+               GO TO FIN-FEC-DIFF-HBL.
+           MOVE FEC-NDIA TO FEC-GDIA.
+           MOVE 0        TO FEC-NHBL.
+           IF FEC-XJUL < FEC-FJUL
+               MOVE FEC-XJUL TO FEC-JMIN
+               MOVE FEC-FJUL TO FEC-JMAX
+           ELSE
+               MOVE FEC-FJUL TO FEC-JMIN
+               MOVE FEC-XJUL TO FEC-JMAX.
+           MOVE FEC-JMIN TO FEC-FJUL.
+           IF FEC-FJUL NOT < FEC-JMAX
+               GO TO CPU-FEC-DIFF-HBL.
+       LUP-FEC-DIFF-HBL.
+           ADD 1 TO FEC-FJUL.
+           PERFORM FEC-RTRN-FEC.
+           MOVE FEC-ITM1 TO FEC-DVLD.
+           MOVE FEC-ITM2 TO FEC-MVLD.
+           MOVE FEC-ITM3 TO FEC-SVLD.
+           MOVE FEC-ITM4 TO FEC-AVLD.
+           PERFORM FEC-VALD-HBL.
+           IF FEC-STAT NOT = FEC-SFER
+               ADD 1 TO FEC-NHBL.
+           IF FEC-FJUL < FEC-JMAX
+               GO TO LUP-FEC-DIFF-HBL.
+       CPU-FEC-DIFF-HBL.
+           MOVE FEC-GDIA TO FEC-NDIA.
+           MOVE FEC-SOKS TO FEC-STT1
+                            FEC-STT2.
+       FIN-FEC-DIFF-HBL.
+           EXIT.
+
+       FEC-CMP-F12 SECTION.
+       INI-FEC-CMP-F12.
+      *    Igual que FEC-COMP-FEC: FEC-FEC1/FEC-FEC2 ya traen su siglo
+      *    explicito en FEC-SEC1/FEC-SEC2, asi que se fuerza FEC-FORM-
+      *    FEC solo para el llamado a FEC-TRDC-FEC y no se deja que lo
+      *    reinfiera por quiebre.
+           MOVE FEC-FORM     TO FEC-FORM-SAV.
+           MOVE FEC-FEC1     TO FEC-FECH.
+           PERFORM FEC-EXT-SLSH.
+           MOVE FEC-FORM-FEC TO FEC-FORM.
+           PERFORM FEC-TRDC-FEC.
+           MOVE FEC-DVLD TO FEC-DEC1.
+           MOVE FEC-MVLD TO FEC-MEC1.
+           MOVE FEC-SVLD TO FEC-SEC1.
+           MOVE FEC-AVLD TO FEC-AEC1.
+
+           MOVE FEC-FEC2 TO FEC-FECH.
+           PERFORM FEC-EXT-SLSH.
+           PERFORM FEC-TRDC-FEC.
+           MOVE FEC-DVLD TO FEC-DEC2.
+           MOVE FEC-MVLD TO FEC-MEC2.
+           MOVE FEC-SVLD TO FEC-SEC2.
+           MOVE FEC-AVLD TO FEC-AEC2.
+           MOVE FEC-FORM-SAV TO FEC-FORM.
+
            IF ( FEC-SEC1 > FEC-SEC2 )                         OR        
               ( FEC-SEC1 = FEC-SEC2 AND FEC-AEC1 > FEC-AEC2 ) OR        
               ( FEC-SEC1 = FEC-SEC2 AND FEC-AEC1 = FEC-AEC2 AND         
