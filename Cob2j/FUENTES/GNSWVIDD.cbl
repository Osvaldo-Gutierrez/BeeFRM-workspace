@@ -1,16 +1,25 @@
       *Variables para independencia de datos 15-JAN-1990 17:04:48       
-       01  IDD-VARI.                                                    
-           03 IDD-PROG                          PIC X(08).              
+       01  IDD-VARI.
+           03 IDD-PROG                          PIC X(08).
+      *    DBID propio de la tabla IDD ( no se busca a si misma )
+           03 IDD-BDBID                VALUE 1  PIC 9(04).
            03 IDD-DAUX.                                                 
               05 IDD-SAUX                       PIC X(03).              
               05 IDD-GAUX                       PIC X(01).              
               05 IDD-RAUX                       PIC X(03).              
-           03 IDD-IAUX                          PIC 9(02).              
-           03 IDD-REGI.                                                 
-              05 FILLER                         PIC X(01).              
-              05 IDD-CIDD                       PIC X(12).              
-              05 IDD-FSIS.                                              
-                 07 IDD-VSIS OCCURS 43 INDEXED BY IDD-ITBL.             
+           03 IDD-IAUX                          PIC 9(02).
+      *    OCCURS ampliado a 99 junto con GNSBRIDD ( ver esa copia )
+           03 IDD-REGI.
+              05 FILLER                         PIC X(01).
+              05 IDD-CIDD                       PIC X(12).
+              05 IDD-FSIS.
+      *          IDD-VSIS se mantiene ordenada en forma ascendente
+      *          por IDD-DENT ( ver el SORT en GNS-BUS-IDD, que la
+      *          deja asi apenas se carga la cola ), para que cada
+      *          GNS-FIO-* pueda resolver su DBID con SEARCH ALL en
+      *          vez de un barrido lineal sobre las 99 entradas.
+                 07 IDD-VSIS OCCURS 99 ASCENDING KEY IDD-DENT
+                                       INDEXED BY IDD-ITBL.
                     09 IDD-DENT.                                        
                        11 IDD-SIST              PIC X(03).              
                        11 IDD-GRPO              PIC X(01).              
