@@ -0,0 +1,164 @@
+      *Modulo interactivo/batch de "sesiones activas". No existe en
+      *este sistema una forma de enumerar las colas GTSC existentes
+      *( son colas Tuxedo anonimas, una por terminal, sin catalogo ),
+      *asi que esta seccion no recorre un archivo de punta a punta
+      *como GNS-BUS-CIC o GNS-BUS-BKO: recibe en TSD-ITEM la lista de
+      *terminales que el llamador quiere inspeccionar ( armada por
+      *quien sepa cuales terminales estan en uso, p.ej. el monitor de
+      *la red Tuxedo ), y por cada uno consulta su cola GTSC via
+      *GNS-MSJ-QUE 'GET'. Si el terminal tiene sesion en curso, deja
+      *una fila decodificada ( TSD-LINE ) en la cola SCR-QTSC; si no
+      *la tiene ( cola inexistente ), lo omite sin avisar.
+      *Para en SCR-NTSC filas informadas ( 0 = ninguna ) y deja en
+      *SCR-ITSC la cantidad de sesiones activas realmente encoladas.
+       GNS-BUS-TSC SECTION.
+       INI-GNS-BUS-TSC.
+           MOVE ZERO TO SCR-ITSC.
+           IF TSD-NTRM NOT > ZERO
+               GO TO FIN-GNS-BUS-TSC.
+           SET TSD-ITBL TO 1.
+       LUP-GNS-BUS-TSC.
+           IF TSD-TERM( TSD-ITBL ) NOT = SPACES
+               PERFORM CHK-GNS-BUS-TSC THRU FIN-CHK-GNS-BUS-TSC
+               IF SCR-ITSC NOT < SCR-NTSC
+                   GO TO FIN-GNS-BUS-TSC.
+           SET TSD-ITBL UP BY 1.
+           IF TSD-ITBL NOT > TSD-NTRM
+               GO TO LUP-GNS-BUS-TSC.
+       FIN-GNS-BUS-TSC.
+           EXIT.
+      *Consulta la cola GTSC del terminal actual de la lista; si
+      *responde OKS decodifica su contenido en TSC-ITEM y encola la
+      *fila correspondiente.
+       CHK-GNS-BUS-TSC SECTION.
+       INI-CHK-GNS-BUS-TSC.
+           MOVE 'GTSC'               TO TSC-TYPE.
+           MOVE TSD-TERM( TSD-ITBL ) TO TSC-TERM.
+           MOVE 'GET'                TO QUE-COM-SEND.
+           MOVE TSC-COLA             TO QUE-NAM-SEND.
+           MOVE 1                    TO QUE-NUM-SEND.
+           MOVE LENGTH OF TSC-ITEM   TO QUE-LAR-SEND.
+           MOVE SPACES               TO QUE-TRX-SEND.
+           MOVE SPACES               TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+           IF QUE-STAT NOT = QUE-STAT-OKS
+               GO TO FIN-CHK-GNS-BUS-TSC.
+           MOVE QUE-DATA TO TSC-ITEM.
+           PERFORM TSD-PUT-LINE THRU FIN-TSD-PUT-LINE.
+       FIN-CHK-GNS-BUS-TSC.
+           EXIT.
+      *Encola la fila decodificada de la sesion activa en SCR-QTSC.
+       TSD-PUT-LINE SECTION.
+       INI-TSD-PUT-LINE.
+           ADD 1 TO SCR-ITSC.
+           MOVE TSD-TERM( TSD-ITBL ) TO TSD-LIN-TERM.
+           MOVE TSC-USER             TO TSD-LIN-USER.
+           MOVE TSC-PROG             TO TSD-LIN-PROG.
+           MOVE TSC-NTRN             TO TSD-LIN-NTRN.
+           MOVE TSC-SIST             TO TSD-LIN-SIST.
+           MOVE TSC-NEMO             TO TSD-LIN-NEMO.
+           MOVE TSC-ICMN             TO TSD-LIN-ICMN.
+           MOVE 'PUT'      TO QUE-COM-SEND.
+           MOVE SCR-QTSC   TO QUE-NAM-SEND.
+           MOVE SCR-ITSC   TO QUE-NUM-SEND.
+           MOVE LENGTH OF TSD-LINE TO QUE-LAR-SEND.
+           MOVE SPACES     TO QUE-TRX-SEND.
+           MOVE TSD-LINE   TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+       FIN-TSD-PUT-LINE.
+           EXIT.
+      *Apila ("push") el estado de navegacion actual como un nuevo
+      *nivel de la pila de "back" del terminal, para que un POP
+      *posterior pueda restituirlo. El llamador deja armado TSC-TERM
+      *y el resto de TSC-ITEM ( TSC-ICMN, TSC-PROG, TSC-NTRN, etc. )
+      *con el estado a recordar antes de invocar esta seccion; no se
+      *limpia TSC-ITEM al volver, para que el llamador pueda seguir
+      *usando los mismos campos al armar la pantalla/transaccion a la
+      *que esta entrando.
+       PSH-GNS-BUS-TSC SECTION.
+       INI-PSH-GNS-BUS-TSC.
+           MOVE 'GTSC' TO TSC-TYPE.
+           PERFORM GET-HDR-GNS-BUS-TSC.
+           ADD 1 TO TSC-HDR-NIVL.
+           IF TSC-HDR-NIVL > TSC-HDR-HWMK
+               MOVE TSC-HDR-NIVL         TO TSC-HDR-HWMK
+               MOVE 'PUT'                TO QUE-COM-SEND
+               MOVE ZEROES               TO QUE-NUM-SEND
+           ELSE
+               MOVE 'MOD'                TO QUE-COM-SEND
+               COMPUTE QUE-NUM-SEND = TSC-HDR-NIVL + 1.
+           MOVE TSC-COLA             TO QUE-NAM-SEND.
+           MOVE LENGTH OF TSC-ITEM   TO QUE-LAR-SEND.
+           MOVE SPACES               TO QUE-TRX-SEND.
+           MOVE TSC-ITEM             TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+           PERFORM PUT-HDR-GNS-BUS-TSC.
+       FIN-PSH-GNS-BUS-TSC.
+           EXIT.
+      *Lee la cabecera ( item 1 ) de la pila de navegacion del
+      *terminal actual; si el terminal nunca apilo nada antes, la
+      *cola todavia no tiene item 1 y se asume pila vacia ( NIVL y
+      *HWMK en cero ), dejando registrado en TSC-HDR-FLAG que el
+      *item de cabecera esta por crear.
+       GET-HDR-GNS-BUS-TSC.
+           MOVE 'GET'                 TO QUE-COM-SEND.
+           MOVE TSC-COLA              TO QUE-NAM-SEND.
+           MOVE 1                     TO QUE-NUM-SEND.
+           MOVE LENGTH OF TSC-HDR     TO QUE-LAR-SEND.
+           MOVE SPACES                TO QUE-TRX-SEND.
+           MOVE SPACES                TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+           IF QUE-STAT = QUE-STAT-OKS
+               MOVE QUE-DATA TO TSC-HDR
+               SET TSC-HDR-EXISTE TO TRUE
+           ELSE
+               MOVE ZERO TO TSC-HDR-NIVL TSC-HDR-HWMK
+               MOVE 'N'  TO TSC-HDR-FLAG.
+       FIN-GET-HDR-GNS-BUS-TSC.
+           EXIT.
+      *Graba la cabecera de la pila, creandola ( 'PUT' ) la primera
+      *vez que el terminal usa PSH, o reescribiendola ( 'MOD' ) las
+      *veces siguientes.
+       PUT-HDR-GNS-BUS-TSC.
+           IF TSC-HDR-EXISTE
+               MOVE 'MOD' TO QUE-COM-SEND
+               MOVE 1     TO QUE-NUM-SEND
+           ELSE
+               MOVE 'PUT'  TO QUE-COM-SEND
+               MOVE ZEROES TO QUE-NUM-SEND
+               SET TSC-HDR-EXISTE TO TRUE.
+           MOVE TSC-COLA             TO QUE-NAM-SEND.
+           MOVE LENGTH OF TSC-HDR    TO QUE-LAR-SEND.
+           MOVE SPACES               TO QUE-TRX-SEND.
+           MOVE TSC-HDR              TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+       FIN-PUT-HDR-GNS-BUS-TSC.
+           EXIT.
+      *Desapila ("pop") el ultimo nivel guardado por PSH-GNS-BUS-TSC y
+      *restituye su estado de navegacion en TSC-ITEM. El llamador deja
+      *armado TSC-TERM antes de invocar esta seccion y, al volver,
+      *debe revisar QUE-STAT: OKS si habia un nivel anterior al que
+      *volver ( ya decodificado en TSC-ITEM ), QUE-STAT-EOQ si la pila
+      *ya estaba vacia ( nada que hacer, TSC-ITEM queda sin tocar ).
+      *
+       POP-GNS-BUS-TSC SECTION.
+       INI-POP-GNS-BUS-TSC.
+           MOVE 'GTSC' TO TSC-TYPE.
+           PERFORM GET-HDR-GNS-BUS-TSC.
+           IF TSC-HDR-NIVL NOT > ZERO
+               MOVE QUE-STAT-EOQ TO QUE-STAT
+               GO TO FIN-POP-GNS-BUS-TSC.
+           MOVE 'GET'                TO QUE-COM-SEND.
+           MOVE TSC-COLA             TO QUE-NAM-SEND.
+           COMPUTE QUE-NUM-SEND = TSC-HDR-NIVL + 1.
+           MOVE LENGTH OF TSC-ITEM   TO QUE-LAR-SEND.
+           MOVE SPACES               TO QUE-TRX-SEND.
+           MOVE SPACES               TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+           IF QUE-STAT NOT = QUE-STAT-OKS
+               GO TO FIN-POP-GNS-BUS-TSC.
+           MOVE QUE-DATA TO TSC-ITEM.
+           SUBTRACT 1 FROM TSC-HDR-NIVL.
+           PERFORM PUT-HDR-GNS-BUS-TSC.
+       FIN-POP-GNS-BUS-TSC.
+           EXIT.
