@@ -10,6 +10,8 @@
                                  TPSTATUS-REC
            IF NOT TPOK
                 DISPLAY 'TPCALL TP-STATUS :' TP-STATUS
+                MOVE 'GNSBHTER'   TO RTN-REG-SECC
+                PERFORM REG-GNS-TP-RETURN
                 GOBACK
            ELSE
                 GOBACK.
\ No newline at end of file
