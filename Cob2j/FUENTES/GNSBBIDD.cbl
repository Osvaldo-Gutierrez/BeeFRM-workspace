@@ -18,9 +18,12 @@
            MOVE SPACES   TO QUE-DAT-SEND
            PERFORM GNS-MSJ-QUE
            IF QUE-STAT = QUE-STAT-OKS
-             MOVE QUE-ITEM TO IDD-REGI     
-             GO TO FIN-GNS-BUS-IDD.                                                 
-       
+             MOVE QUE-ITEM TO IDD-REGI
+      *      La dejamos ordenada por IDD-DENT al cargarla, para que
+      *      los GNS-FIO-* puedan resolver su DBID con SEARCH ALL.
+             SORT IDD-VSIS
+             GO TO FIN-GNS-BUS-IDD.
+
            MOVE 'GIDD'    TO EIBTASKN-11
            MOVE EIBTASKN  TO EIBTASKN-12
 
@@ -32,9 +35,10 @@
            MOVE SPACES     TO QUE-DAT-SEND
            PERFORM GNS-MSJ-QUE
            IF QUE-STAT = QUE-STAT-OKS
-             MOVE QUE-ITEM TO IDD-REGI                                                             
-             GO TO FIN-GNS-BUS-IDD.                                                                             
-       
+             MOVE QUE-ITEM TO IDD-REGI
+             SORT IDD-VSIS
+             GO TO FIN-GNS-BUS-IDD.
+
            DISPLAY 'NO ENCONTRO IDD :' EIBTASKN-1
                                        SCR-QIDD.
 
