@@ -0,0 +1,16 @@
+      *    Fila del informe de salud de archivos/tablas ( GNS-BUS-FIO ),
+      *    armada a partir de una entrada en uso del vector FIO-VSFL
+      *    ( GNSWCFIO.cbl ).
+       01  FIH-LINE.
+           03 FIH-NFIL                    PIC X(07).
+           03 FIH-UERR                    PIC X(01).
+           03 FIH-NERR                    PIC 9(04).
+           03 FIH-FERR.
+              05 FIH-SERR                 PIC 9(02).
+              05 FIH-AERR                 PIC 9(02).
+              05 FIH-MERR                 PIC 9(02).
+              05 FIH-DERR                 PIC 9(02).
+           03 FIH-HERR.
+              05 FIH-HHER                 PIC 9(02).
+              05 FIH-MMER                 PIC 9(02).
+              05 FIH-SSER                 PIC 9(02).
