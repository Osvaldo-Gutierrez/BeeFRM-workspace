@@ -13,8 +13,47 @@
            MOVE FIO-ORACLE           TO SEND-STRING-FIO.
 
            IF FIO-CMND = 38
+      *       TUX-BACK-OUT deja, en forma persistente, su propia
+      *       bitacora BKO ( GNS-FIO-BKO ), lo que reentra en esta
+      *       misma GNS-FIO-DTC para el viaje a Oracle de esa
+      *       bitacora; se repone aqui lo que el llamador original
+      *       tenia en FIO-VARI/FIO-DFLD/ADR-REQA/FIO-MENS, guardado
+      *       arriba en FIO-ORACLE-*, para que esa reentrada no le
+      *       pise el buffer al llamador.
+              PERFORM TUX-BACK-OUT THRU FIN-TUX-BACK-OUT
+              MOVE FIO-ORACLE-VARI TO FIO-VARI
+              MOVE FIO-ORACLE-DFLD TO FIO-DFLD
+              MOVE FIO-ORACLE-RQA  TO ADR-REQA
+              MOVE FIO-ORACLE-MENS TO FIO-MENS
+              MOVE ZEROES TO FIO-STAT
+              GO TO FIN-GNS-FIO-DTC.
+
+           IF FIO-CMND = FIO-BEG-TRN
+              PERFORM TUX-INI-TRN THRU FIN-TUX-INI-TRN
+              MOVE ZEROES TO FIO-STAT
+              GO TO FIN-GNS-FIO-DTC.
+
+           IF FIO-CMND = FIO-END-TRN
+              PERFORM TUX-FIN-TRN THRU FIN-TUX-FIN-TRN
+              MOVE ZEROES TO FIO-STAT
+              GO TO FIN-GNS-FIO-DTC.
+
+           IF FIO-CMND = FIO-ABT-TRN
+              PERFORM TUX-ABT-TRN THRU FIN-TUX-ABT-TRN
+              MOVE ZEROES TO FIO-STAT
+              GO TO FIN-GNS-FIO-DTC.
+
+      *    Check Point y Buffer Refresh son siempre locales ( no viajan
+      *    por TPCALL ), igual que BEG/END/ABT-TRN mas arriba: lo que
+      *    hacen es propio de este cliente, no del servicio Oracle.
+           IF FIO-CMND = FIO-CHK-PNT
+              PERFORM TUX-CHK-PNT THRU FIN-TUX-CHK-PNT
+              MOVE ZEROES TO FIO-STAT
+              GO TO FIN-GNS-FIO-DTC.
+
+           IF FIO-CMND = FIO-BFR-RFH
+              PERFORM TUX-BFR-RFH THRU FIN-TUX-BFR-RFH
               MOVE ZEROES TO FIO-STAT
-              PERFORM TUX-BACK-OUT
               GO TO FIN-GNS-FIO-DTC.
 
            MOVE 3000                 TO LEN.
@@ -46,6 +85,7 @@
            IF NOT TPOK
                 DISPLAY 'GNSBGDTC :' FIO-ORACLE-PROG ' ' TP-STATUS
                 MOVE "TPCALL Failed" TO FIO-MENS
+                PERFORM REG-GNS-FIO-DTC THRU FIN-REG-GNS-FIO-DTC
                 PERFORM PRG-ABT.
 
 
@@ -63,9 +103,65 @@
            MOVE FIO-ORACLE-MENS     TO FIO-MENS.
            MOVE FIO-ORACLE-VARI     TO FIO-VARI.
 
+      *    Devolver al llamador los contadores que la capa generica
+      *    de acceso a Oracle dejo en ADR-REQA, para que un programa
+      *    de reporte/batch pueda informar "N registros procesados"
+      *    sin llevar su propio contador en paralelo.
+           MOVE ADR-CTMX IN ADR-REQA TO FIO-CTMX.
+           MOVE ADR-CTIO IN ADR-REQA TO FIO-CTIO.
+
+      *    Un browse largo es una seguidilla de FIO-GET-NXT/-NXT-ALT/
+      *    -GET-PRV ( FIO-ICBR-YES ); cada FIO-LBRW lecturas de esas se
+      *    dispara, sin que el llamador tenga que pedirlo, un Check
+      *    Point y un Buffer Refresh, para no acumular bloqueos ni
+      *    historial de errores durante todo el recorrido.
+      *
+           MOVE FIO-CMND TO FIO-IGET.
+           IF FIO-ICBR-YES
+               ADD 1 TO FIO-NBRW
+               IF FIO-NBRW NOT < FIO-LBRW
+                   MOVE 0 TO FIO-NBRW
+                   PERFORM TUX-CHK-PNT THRU FIN-TUX-CHK-PNT
+                   PERFORM TUX-BFR-RFH THRU FIN-TUX-BFR-RFH.
+
        FIN-GNS-FIO-DTC.
            EXIT.
 
+      *    Deja, en el vector FIO-VSFL, la historia de errores del
+      *    archivo/tabla cuyo TPCALL acaba de fallar ( se busca por
+      *    FIO-ORACLE-PROG-TAB, el mismo codigo de 3 caracteres con
+      *    que se arma el SERVICE-NAME ), para que GNS-BUS-FIO pueda
+      *    despues armar un informe de salud de archivos. Si el
+      *    archivo/tabla no tenia fila asignada se toma la primera
+      *    libre; si ya no queda ninguna libre, se pierde el
+      *    registro de este error en particular sin abortar el
+      *    proceso ( el TPCALL ya fallo por su cuenta y sigue a
+      *    PRG-ABT apenas termine esta rutina ).
+       REG-GNS-FIO-DTC.
+           SET FIO-ITBL TO 1.
+       LUP-REG-GNS-FIO-DTC.
+           IF FIO-NFIL( FIO-ITBL ) = FIO-ORACLE-PROG-TAB
+              OR FIO-NFIL( FIO-ITBL ) = SPACES
+               GO TO UPD-REG-GNS-FIO-DTC.
+           SET FIO-ITBL UP BY 1.
+           IF FIO-ITBL NOT > FIO-MXFL
+               GO TO LUP-REG-GNS-FIO-DTC.
+           GO TO FIN-REG-GNS-FIO-DTC.
+       UPD-REG-GNS-FIO-DTC.
+           MOVE FIO-ORACLE-PROG-TAB TO FIO-NFIL( FIO-ITBL ).
+           MOVE 'S'                 TO FIO-COD-UERR( FIO-ITBL ).
+           ADD 1                    TO FIO-NUM-NERR( FIO-ITBL ).
+           PERFORM GET-FHOY.
+           MOVE HOY-SHOY            TO FIO-NUM-SERR( FIO-ITBL ).
+           MOVE HOY-AHOY            TO FIO-NUM-AERR( FIO-ITBL ).
+           MOVE HOY-MHOY            TO FIO-NUM-MERR( FIO-ITBL ).
+           MOVE HOY-DHOY            TO FIO-NUM-DERR( FIO-ITBL ).
+           MOVE HOY-HHHY            TO FIO-NUM-HHER( FIO-ITBL ).
+           MOVE HOY-MMHY            TO FIO-NUM-MMER( FIO-ITBL ).
+           MOVE HOY-SSHY            TO FIO-NUM-SSER( FIO-ITBL ).
+       FIN-REG-GNS-FIO-DTC.
+           EXIT.
+
        TUX-BACK-OUT SECTION.
        INI-TUX-BACK-OUT.
 
@@ -101,6 +197,32 @@
            MOVE SPACES              TO TSK-TERM-TUX.
            MOVE TSK-TRANID-ALF      TO TSK-TERM-TUX.
 
+      *    Bitacora persistente del back-out, para poder reponer la
+      *    decision si la cola de terminal se pierde ( cae el proceso,
+      *    cae el servicio de colas ) entre aqui y el MOD final mas
+      *    abajo.
+           MOVE SPACES              TO BKO.
+           PERFORM GET-FHOY.
+           MOVE TSK-TRANID-ALF      TO BKO-CAI-IBKO.
+           MOVE TSK-TERM-NUM-TUX    TO BKO-NUM-TERM.
+           MOVE HOY-SHOY            TO BKO-NUM-STRN.
+           MOVE HOY-AHOY            TO BKO-NUM-ATRN.
+           MOVE HOY-MHOY            TO BKO-NUM-MTRN.
+           MOVE HOY-DHOY            TO BKO-NUM-DTRN.
+           MOVE HOY-HHHY            TO BKO-NUM-HHTR.
+           MOVE HOY-MMHY            TO BKO-NUM-MMTR.
+           MOVE HOY-SSHY            TO BKO-NUM-SSTR.
+           MOVE 0                   TO BKO-NUM-COMT.
+           SET BKO-STAT-PEND        TO TRUE.
+           MOVE FIO-GET-KEY         TO FIO-CMND.
+           MOVE 'BKO-CAI-IBKO'      TO FIO-AKEY.
+           PERFORM GNS-FIO-BKO.
+           IF NOT FIO-STAT-OKS
+              MOVE FIO-PUT          TO FIO-CMND
+           ELSE
+              MOVE FIO-MOD          TO FIO-CMND.
+           PERFORM GNS-FIO-BKO.
+
            MOVE 'GET'               TO QUE-COM-SEND.
            MOVE TSK-TERM-TUX        TO QUE-NAM-SEND.
            MOVE 1                   TO QUE-NUM-SEND.
@@ -126,5 +248,144 @@
 
            PERFORM GNS-MSJ-QUE.
 
+      *    La cola quedo actualizada; la bitacora BKO pasa a Completa
+      *    para que un recupero posterior no la vuelva a tratar como
+      *    back-out pendiente.
+           SET BKO-STAT-CMPL        TO TRUE.
+           MOVE TSK-INFO-COMMIT     TO BKO-NUM-COMT.
+           MOVE FIO-MOD             TO FIO-CMND.
+           PERFORM GNS-FIO-BKO.
+
        FIN-TUX-BACK-OUT.
            EXIT.
+
+      *    Abre una unidad de commit/rollback para el lote de llamadas
+      *    FIO que el llamador esta por hacer ( FIO-CMND = FIO-BEG-TRN
+      *    ). Como ningun servicio de este sistema hace su propio
+      *    TPBEGIN ( llega siempre dentro de la transaccion ambiente
+      *    que le abrio su invocador, segun GNSBHTUX ), se consulta
+      *    primero con TPGETLEV si ya hay una transaccion en curso:
+      *    de ser asi el lote simplemente viaja dentro de ella y deja
+      *    FIO-TRN-OWN en 'N' ( no es dueno, no debe cerrarla ); si no
+      *    hay ninguna en curso, el lote abre la suya propia con
+      *    TPBEGIN y queda como dueno ( FIO-TRN-OWN = 'S' ), unico
+      *    caso en que FIO-END-TRN/FIO-ABT-TRN deben cerrarla.
+      *
+       TUX-INI-TRN.
+           SET FIO-TRN-OWN-NO      TO TRUE.
+           CALL "TPGETLEV" USING TPTRXLEV-REC TPSTATUS-REC.
+           IF NOT TPOK
+              DISPLAY 'GNSBGDTC TUX-INI-TRN TPGETLEV:'
+                                             TP-STATUS
+              GO TO FIN-TUX-INI-TRN.
+           IF TP-IN-TRAN
+              GO TO FIN-TUX-INI-TRN.
+
+           CALL "TPBEGIN" USING FIO-TRN-TOUT TPSTATUS-REC.
+           IF NOT TPOK
+              DISPLAY 'GNSBGDTC TUX-INI-TRN TPBEGIN:'
+                                             TP-STATUS
+              GO TO FIN-TUX-INI-TRN.
+           SET FIO-TRN-OWN-SI      TO TRUE.
+       FIN-TUX-INI-TRN.
+           EXIT.
+
+      *    Cierra normalmente la unidad abierta por TUX-INI-TRN
+      *    ( FIO-CMND = FIO-END-TRN ). Solo hace TPCOMMIT si este
+      *    mismo lote fue quien abrio la transaccion; si venia viajando
+      *    en una transaccion ambiente que no le pertenece, no hace
+      *    nada ( esa transaccion la cierra quien la abrio ).
+       TUX-FIN-TRN.
+           IF NOT FIO-TRN-OWN-SI
+              GO TO FIN-TUX-FIN-TRN.
+           CALL "TPCOMMIT" USING FIO-TRN-FLAG TPSTATUS-REC.
+           IF NOT TPOK
+              DISPLAY 'GNSBGDTC TUX-FIN-TRN TPCOMMIT:'
+                                             TP-STATUS.
+           SET FIO-TRN-OWN-NO      TO TRUE.
+       FIN-TUX-FIN-TRN.
+           EXIT.
+
+      *    Deshace la unidad abierta por TUX-INI-TRN ( FIO-CMND =
+      *    FIO-ABT-TRN ). Si este lote es el dueno, el TPABORT deshace
+      *    unicamente lo que el mismo hizo desde el TPBEGIN. Si el
+      *    lote venia viajando en una transaccion ambiente que no le
+      *    pertenece, ATMI no ofrece forma de deshacer solo las
+      *    llamadas de este lote: se aborta la transaccion ambiente
+      *    completa y se avisa por log, ya que el back-out alcanza
+      *    tambien al resto de lo que el invocador haya hecho en ella.
+       TUX-ABT-TRN.
+           IF FIO-TRN-OWN-SI
+              GO TO ABT-TUX-ABT-TRN.
+           DISPLAY 'GNSBGDTC TUX-ABT-TRN: abortando transaccion '
+                   'ambiente completa, el lote no es dueno'.
+       ABT-TUX-ABT-TRN.
+           CALL "TPABORT" USING FIO-TRN-FLAG TPSTATUS-REC.
+           IF NOT TPOK
+              DISPLAY 'GNSBGDTC TUX-ABT-TRN TPABORT:'
+                                             TP-STATUS.
+           SET FIO-TRN-OWN-NO      TO TRUE.
+       FIN-TUX-ABT-TRN.
+           EXIT.
+
+      *    Punto de control de un browse largo ( FIO-CHK-PNT ). Si este
+      *    lote es dueno de su propia transaccion ( la abrio con
+      *    FIO-BEG-TRN ), la cierra con TPCOMMIT y abre otra enseguida
+      *    con TPBEGIN, para soltar periodicamente los bloqueos que el
+      *    browse fue acumulando sin perder su posicion ( la posicion
+      *    la lleva el llamador por llave, no un cursor abierto en el
+      *    servidor ). Si el lote viaja en una transaccion ambiente que
+      *    no le pertenece, no se puede hacer un commit parcial de ella
+      *    sin afectar tambien al resto de lo que su invocador haya
+      *    hecho; en ese caso el Check Point no hace nada, igual que
+      *    TUX-ABT-TRN no puede deshacer solo el lote cuando no es
+      *    dueno.
+       TUX-CHK-PNT.
+           IF NOT FIO-TRN-OWN-SI
+              DISPLAY 'GNSBGDTC TUX-CHK-PNT: se ignora, el lote '
+                      'no es dueno de la transaccion'
+              GO TO FIN-TUX-CHK-PNT.
+           CALL "TPCOMMIT" USING FIO-TRN-FLAG TPSTATUS-REC.
+           IF NOT TPOK
+              DISPLAY 'GNSBGDTC TUX-CHK-PNT TPCOMMIT:'
+                                             TP-STATUS
+              GO TO FIN-TUX-CHK-PNT.
+           CALL "TPBEGIN" USING FIO-TRN-TOUT TPSTATUS-REC.
+           IF NOT TPOK
+              DISPLAY 'GNSBGDTC TUX-CHK-PNT TPBEGIN:'
+                                             TP-STATUS
+              GO TO FIN-TUX-CHK-PNT.
+           SET FIO-TRN-OWN-SI      TO TRUE.
+       FIN-TUX-CHK-PNT.
+           EXIT.
+
+      *    Refresco de buffer de un browse largo ( FIO-BFR-RFH ). Borra
+      *    la fila que FIO-ORACLE-PROG-TAB ( la tabla que el browse
+      *    esta recorriendo ) tuviera en el buffer de historial de
+      *    errores FIO-VSFL ( el mismo que REG-GNS-FIO-DTC completa y
+      *    que GNS-BUS-FIO informa ), para que un error transitorio de
+      *    hace muchas lecturas no siga figurando como vigente despues
+      *    de que el browse ya lleva un buen tramo leyendo bien de esa
+      *    misma tabla.
+       TUX-BFR-RFH.
+           SET FIO-ITBL TO 1.
+       LUP-TUX-BFR-RFH.
+           IF FIO-NFIL( FIO-ITBL ) = FIO-ORACLE-PROG-TAB
+               GO TO CLR-TUX-BFR-RFH.
+           SET FIO-ITBL UP BY 1.
+           IF FIO-ITBL NOT > FIO-MXFL
+               GO TO LUP-TUX-BFR-RFH.
+           GO TO FIN-TUX-BFR-RFH.
+       CLR-TUX-BFR-RFH.
+           MOVE SPACES  TO FIO-NFIL( FIO-ITBL ).
+           MOVE SPACES  TO FIO-COD-UERR( FIO-ITBL ).
+           MOVE 0       TO FIO-NUM-NERR( FIO-ITBL ).
+           MOVE 0       TO FIO-NUM-SERR( FIO-ITBL ).
+           MOVE 0       TO FIO-NUM-AERR( FIO-ITBL ).
+           MOVE 0       TO FIO-NUM-MERR( FIO-ITBL ).
+           MOVE 0       TO FIO-NUM-DERR( FIO-ITBL ).
+           MOVE 0       TO FIO-NUM-HHER( FIO-ITBL ).
+           MOVE 0       TO FIO-NUM-MMER( FIO-ITBL ).
+           MOVE 0       TO FIO-NUM-SSER( FIO-ITBL ).
+       FIN-TUX-BFR-RFH.
+           EXIT.
