@@ -0,0 +1,38 @@
+      *Modulo interactivo que arma un browse de TAB en una cola.
+      *Recorre, a partir del primero, todas las filas TAB cuyo
+      *TAB-COD-TTAB = SCR-TTAB ( via GNS-FIO-TAB FIO-FND-FST / FIO-
+      *GET-NXT ) y las deja una a una en la cola SCR-QTAB, para que
+      *el programa de pantalla las lea despues con GNS-MSJ-QUE 'GET',
+      *igual que GNS-BUS-IDD lee la cola que alguien dejo puesta.
+      *Para en SCR-NTAB filas ( 0 = ninguna ) y deja en SCR-ITAB la
+      *cantidad de filas realmente encoladas.
+       GNS-BUS-TAB SECTION.
+       INI-GNS-BUS-TAB.
+           MOVE ZERO         TO SCR-ITAB.
+           MOVE SPACES       TO TAB.
+           MOVE SCR-TTAB     TO TAB-COD-TTAB IN TAB.
+           MOVE 'TAB-COD-TABL' TO FIO-AKEY.
+           MOVE FIO-FND-FST  TO FIO-CMND.
+           PERFORM GNS-FIO-TAB.
+           IF NOT FIO-STAT-OKS
+               GO TO FIN-GNS-BUS-TAB.
+       LUP-GNS-BUS-TAB.
+           IF TAB-COD-TTAB IN TAB NOT = SCR-TTAB
+               GO TO FIN-GNS-BUS-TAB.
+           ADD 1 TO SCR-ITAB.
+           MOVE 'PUT'    TO QUE-COM-SEND.
+           MOVE SCR-QTAB TO QUE-NAM-SEND.
+           MOVE SCR-ITAB TO QUE-NUM-SEND.
+           MOVE 206      TO QUE-LAR-SEND.
+           MOVE SPACES   TO QUE-TRX-SEND.
+           MOVE TAB      TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+           IF SCR-ITAB NOT < SCR-NTAB
+               GO TO FIN-GNS-BUS-TAB.
+           MOVE 'TAB-COD-TABL' TO FIO-AKEY.
+           MOVE FIO-GET-NXT TO FIO-CMND.
+           PERFORM GNS-FIO-TAB.
+           IF FIO-STAT-OKS
+               GO TO LUP-GNS-BUS-TAB.
+       FIN-GNS-BUS-TAB.
+           EXIT.
