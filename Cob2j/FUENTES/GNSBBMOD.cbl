@@ -0,0 +1,33 @@
+      *Modulo interactivo que arma un informe de inventario de version  00000010
+      *de modulo en una cola. Recorre, uno a uno, los tags IDNMOD que   00000020
+      *los distintos modulos dejan en sus propios copybooks ( el 77     00000030
+      *WSS-TAG-GNSWxxx que cada familia de mapas genera junto a su      00000040
+      *codigo interno ) y los deja en la cola SCR-QMOD, para que el     00000050
+      *programa de pantalla los lea despues con GNS-MSJ-QUE 'GET',      00000060
+      *igual que GNS-BUS-TAB deja puesta la suya.                       00000070
+      *Para en SCR-NMOD filas ( 0 = ninguna ) y deja en SCR-IMOD la     00000080
+      *cantidad de tags realmente encolados.                            00000090
+       GNS-BUS-MOD SECTION.                                             00000100
+       INI-GNS-BUS-MOD.                                                 00000110
+           MOVE ZERO              TO SCR-IMOD.                          00000120
+           MOVE WSS-TAG-GNSWICIC  TO MOD-TAG( 1 ).                      00000130
+           MOVE WSS-TAG-GNSWIMNU  TO MOD-TAG( 2 ).                      00000140
+           MOVE 2                 TO MOD-NMOD.                          00000150
+           SET MOD-ITBL TO 1.                                           00000160
+       LUP-GNS-BUS-MOD.                                                 00000170
+           ADD 1 TO SCR-IMOD.                                           00000180
+           MOVE MOD-TAG( MOD-ITBL ) TO MOD-Q-TAG.                       00000190
+           MOVE 'PUT'    TO QUE-COM-SEND.                               00000200
+           MOVE SCR-QMOD TO QUE-NAM-SEND.                               00000210
+           MOVE SCR-IMOD TO QUE-NUM-SEND.                               00000220
+           MOVE 125      TO QUE-LAR-SEND.                               00000230
+           MOVE SPACES   TO QUE-TRX-SEND.                               00000240
+           MOVE MOD-Q-TAG TO QUE-DAT-SEND.                              00000250
+           PERFORM GNS-MSJ-QUE.                                         00000260
+           IF SCR-IMOD NOT < SCR-NMOD                                   00000270
+               GO TO FIN-GNS-BUS-MOD.                                   00000280
+           SET MOD-ITBL UP BY 1.                                        00000290
+           IF MOD-ITBL NOT > MOD-NMOD                                   00000300
+               GO TO LUP-GNS-BUS-MOD.                                   00000310
+       FIN-GNS-BUS-MOD.                                                 00000320
+           EXIT.                                                        00000330
