@@ -1,91 +1,122 @@
-       GNS-PRO-RCK SECTION.                                             
-       INI-GNS-PRO-RCK.                                                 
+       GNS-PRO-RCK SECTION.
+       INI-GNS-PRO-RCK.
 
       *INI TUXEDO
            MOVE TSK-TERM-ALF     TO QUE-TERM.
            MOVE 'TPF'            TO QUE-TYPE.
-           MOVE 1                TO QUE-NITM                                
-           MOVE +1               TO QUE-LITM.                                
-           MOVE QUE-GET          TO QUE-CMND.                                 
-           PERFORM GNS-PRO-QUE.                                      
-           IF QUE-STAT = QUE-STAT-OKS   
+           MOVE 1                TO QUE-NITM
+           MOVE +1               TO QUE-LITM.
+           MOVE QUE-GET          TO QUE-CMND.
+           PERFORM GNS-PRO-QUE.
+           IF QUE-STAT = QUE-STAT-OKS
                MOVE QUE-DATA     TO EIBAID
-           ELSE  
-               MOVE FRM-FFLD-RET TO EIBAID.                       
+           ELSE
+               MOVE FRM-FFLD-RET TO EIBAID.
       *FIN TUXEDO
 
+           MOVE EIBAID    TO FRM-FFLD.
+           MOVE 'GNSPPPK' TO SYS-PROG.
+           PERFORM LOD-GNS-PRO-RCK.
 
-           MOVE EIBAID    TO FRM-FFLD.  
-           MOVE 'GNSPPPK' TO SYS-PROG.                                  
-           IF FRM-FFLD = FRM-FFLD-PFA   
-               MOVE FRM-FFLD-PF1 TO FRM-FFLD                            
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFB                                   
-               MOVE FRM-FFLD-PF2 TO FRM-FFLD                            
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFC                                   
-               MOVE FRM-FFLD-PF3 TO FRM-FFLD                            
-               MOVE 'ABT' TO FRM-STAT                                   
-               GO TO FIN-GNS-PRO-RCK                                    
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFD                                   
-               MOVE FRM-FFLD-PF4 TO FRM-FFLD                            
-               GO TO FIN-GNS-PRO-RCK                                    
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFE                                   
-               MOVE FRM-FFLD-PF5 TO FRM-FFLD                            
-               GO TO FIN-GNS-PRO-RCK                                    
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFF                                   
-               MOVE FRM-FFLD-PF6 TO FRM-FFLD                            
-               GO TO FIN-GNS-PRO-RCK                                    
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFG                                   
-               MOVE FRM-FFLD-PF7 TO FRM-FFLD                            
-               GO TO FIN-GNS-PRO-RCK                                    
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFH                                   
-               MOVE FRM-FFLD-PF8 TO FRM-FFLD                            
-               GO TO FIN-GNS-PRO-RCK                                    
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFI                                   
-               MOVE FRM-FFLD-PF9 TO FRM-FFLD                            
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFJ                                   
-               MOVE FRM-FFLD-PF10 TO FRM-FFLD                           
-               GO TO FIN-GNS-PRO-RCK                                    
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFK                                   
-               MOVE FRM-FFLD-PF11 TO FRM-FFLD                           
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PFL                                   
-               MOVE FRM-FFLD-PF12 TO FRM-FFLD                           
-               MOVE 'ABT' TO FRM-STAT                                   
-               GO TO FIN-GNS-PRO-RCK.                                   
-      *                                                                 
-           IF ( FRM-FFLD NOT < FRM-FFLD-PF1 ) AND                       
-              ( FRM-FFLD NOT > FRM-FFLD-PF9 )                           
-               MOVE FRM-FFLD TO SYS-PROG-RED(8)                         
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PF11                                  
-               MOVE 'B' TO SYS-PROG-RED(8)                              
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PA1                                   
-               MOVE 'D' TO SYS-PROG-RED(8)                              
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PA2                                   
-               MOVE 'E' TO SYS-PROG-RED(8)                              
-           ELSE                                                         
-           IF FRM-FFLD = FRM-FFLD-PA3                                   
-               MOVE 'F' TO SYS-PROG-RED(8)                              
-           ELSE                                                         
-               GO TO FIN-GNS-PRO-RCK.                                   
-      *EXEC CICS HANDLE CONDITION                                       
-      *          PGMIDERR (FIN-GNS-PRO-RCK)                             
-      *END-EXEC.                                                        
-           MOVE DFHCOMMAREA(1:EIBCALEN) TO SYS-CMMA.                    
-           MOVE EIBCALEN    TO SYS-TCMA.                                
-           MOVE SYS-XCTL    TO SYS-CMND.                                
-           PERFORM GNS-PRO-SYS.                                         
-       FIN-GNS-PRO-RCK.                                                 
-           EXIT.                                                        
+           SET RCK-NDX TO 1.
+           SEARCH RCK-AID-ITEM
+               AT END
+                   GO TO FIN-GNS-PRO-RCK
+               WHEN RCK-AID-CHAR( RCK-NDX ) = FRM-FFLD
+                   NEXT SENTENCE.
+
+           IF RCK-ABT-YES( RCK-NDX )
+               MOVE 'ABT' TO FRM-STAT.
+           IF RCK-PRG-SUFJ( RCK-NDX ) = SPACES
+               GO TO FIN-GNS-PRO-RCK.
+
+           MOVE RCK-PRG-SUFJ( RCK-NDX ) TO SYS-PROG-RED(8).
+      *EXEC CICS HANDLE CONDITION
+      *          PGMIDERR (FIN-GNS-PRO-RCK)
+      *END-EXEC.
+           MOVE DFHCOMMAREA(1:EIBCALEN) TO SYS-CMMA.
+           MOVE EIBCALEN    TO SYS-TCMA.
+           MOVE SYS-XCTL    TO SYS-CMND.
+           PERFORM GNS-PRO-SYS.
+       FIN-GNS-PRO-RCK.
+           EXIT.
+
+      *    Carga la tabla de ruteo de teclas de funcion ( RCK-AID-TABL,
+      *    ver GNSWG3CF.cbl ). Las 12 primeras filas son PF1-PF12 y
+      *    PA1-PA3 con su ruteo de siempre; las filas agregadas para
+      *    PF13-PF24 ( AID extendido 'A' .. '<' ) ya no se remapean a
+      *    su equivalente PF1-PF12 sino que rutean a su propio
+      *    programa, salvo PF15 y PF24 que conservan el aborto de
+      *    transaccion que ya tenian como Shift-PF3 y Shift-PF12.
+       LOD-GNS-PRO-RCK.
+           MOVE FRM-FFLD-PF1  TO RCK-AID-CHAR(1).
+           MOVE '1'           TO RCK-PRG-SUFJ(1).
+           MOVE FRM-FFLD-PF2  TO RCK-AID-CHAR(2).
+           MOVE '2'           TO RCK-PRG-SUFJ(2).
+           MOVE FRM-FFLD-PF3  TO RCK-AID-CHAR(3).
+           MOVE '3'           TO RCK-PRG-SUFJ(3).
+           MOVE FRM-FFLD-PF4  TO RCK-AID-CHAR(4).
+           MOVE '4'           TO RCK-PRG-SUFJ(4).
+           MOVE FRM-FFLD-PF5  TO RCK-AID-CHAR(5).
+           MOVE '5'           TO RCK-PRG-SUFJ(5).
+           MOVE FRM-FFLD-PF6  TO RCK-AID-CHAR(6).
+           MOVE '6'           TO RCK-PRG-SUFJ(6).
+           MOVE FRM-FFLD-PF7  TO RCK-AID-CHAR(7).
+           MOVE '7'           TO RCK-PRG-SUFJ(7).
+           MOVE FRM-FFLD-PF8  TO RCK-AID-CHAR(8).
+           MOVE '8'           TO RCK-PRG-SUFJ(8).
+           MOVE FRM-FFLD-PF9  TO RCK-AID-CHAR(9).
+           MOVE '9'           TO RCK-PRG-SUFJ(9).
+           MOVE FRM-FFLD-PF10 TO RCK-AID-CHAR(10).
+           MOVE SPACES        TO RCK-PRG-SUFJ(10).
+           MOVE FRM-FFLD-PF11 TO RCK-AID-CHAR(11).
+           MOVE 'B'           TO RCK-PRG-SUFJ(11).
+           MOVE FRM-FFLD-PF12 TO RCK-AID-CHAR(12).
+           MOVE SPACES        TO RCK-PRG-SUFJ(12).
+           MOVE FRM-FFLD-PA1  TO RCK-AID-CHAR(13).
+           MOVE 'D'           TO RCK-PRG-SUFJ(13).
+           MOVE FRM-FFLD-PA2  TO RCK-AID-CHAR(14).
+           MOVE 'E'           TO RCK-PRG-SUFJ(14).
+           MOVE FRM-FFLD-PA3  TO RCK-AID-CHAR(15).
+           MOVE 'F'           TO RCK-PRG-SUFJ(15).
+      *    PF13-PF24 ( extendidas )
+           MOVE FRM-FFLD-PFA  TO RCK-AID-CHAR(16).
+           MOVE 'G'           TO RCK-PRG-SUFJ(16).
+           MOVE FRM-FFLD-PFB  TO RCK-AID-CHAR(17).
+           MOVE 'H'           TO RCK-PRG-SUFJ(17).
+           MOVE FRM-FFLD-PFC  TO RCK-AID-CHAR(18).
+           MOVE SPACES        TO RCK-PRG-SUFJ(18).
+           MOVE FRM-FFLD-PFD  TO RCK-AID-CHAR(19).
+           MOVE 'I'           TO RCK-PRG-SUFJ(19).
+           MOVE FRM-FFLD-PFE  TO RCK-AID-CHAR(20).
+           MOVE 'J'           TO RCK-PRG-SUFJ(20).
+           MOVE FRM-FFLD-PFF  TO RCK-AID-CHAR(21).
+           MOVE 'K'           TO RCK-PRG-SUFJ(21).
+           MOVE FRM-FFLD-PFG  TO RCK-AID-CHAR(22).
+           MOVE 'L'           TO RCK-PRG-SUFJ(22).
+           MOVE FRM-FFLD-PFH  TO RCK-AID-CHAR(23).
+           MOVE 'M'           TO RCK-PRG-SUFJ(23).
+           MOVE FRM-FFLD-PFI  TO RCK-AID-CHAR(24).
+           MOVE 'N'           TO RCK-PRG-SUFJ(24).
+           MOVE FRM-FFLD-PFJ  TO RCK-AID-CHAR(25).
+           MOVE 'O'           TO RCK-PRG-SUFJ(25).
+           MOVE FRM-FFLD-PFK  TO RCK-AID-CHAR(26).
+           MOVE 'P'           TO RCK-PRG-SUFJ(26).
+           MOVE FRM-FFLD-PFL  TO RCK-AID-CHAR(27).
+           MOVE SPACES        TO RCK-PRG-SUFJ(27).
+           MOVE 'N'           TO RCK-IND-ABRT(1)  RCK-IND-ABRT(2)
+                                  RCK-IND-ABRT(3)  RCK-IND-ABRT(4)
+                                  RCK-IND-ABRT(5)  RCK-IND-ABRT(6)
+                                  RCK-IND-ABRT(7)  RCK-IND-ABRT(8)
+                                  RCK-IND-ABRT(9)  RCK-IND-ABRT(10)
+                                  RCK-IND-ABRT(11) RCK-IND-ABRT(12)
+                                  RCK-IND-ABRT(13) RCK-IND-ABRT(14)
+                                  RCK-IND-ABRT(15) RCK-IND-ABRT(16)
+                                  RCK-IND-ABRT(17) RCK-IND-ABRT(19)
+                                  RCK-IND-ABRT(20) RCK-IND-ABRT(21)
+                                  RCK-IND-ABRT(22) RCK-IND-ABRT(23)
+                                  RCK-IND-ABRT(24) RCK-IND-ABRT(25)
+                                  RCK-IND-ABRT(26).
+           MOVE 'S'           TO RCK-IND-ABRT(18) RCK-IND-ABRT(27).
+       FIN-LOD-GNS-PRO-RCK.
+           EXIT.
