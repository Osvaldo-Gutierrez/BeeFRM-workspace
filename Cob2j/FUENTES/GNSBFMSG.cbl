@@ -10,26 +10,23 @@
            MOVE ADR-MSG-REQA TO ADR-REQA.                               
            MOVE 'TAB' TO ADR-TABL IN ADR-REQA.                          
       *                                                                 
-           MOVE FIO-SIST TO IDD-SAUX.                                   
-           MOVE 'C'      TO IDD-GAUX.                                   
-           MOVE SPACES   TO IDD-RAUX.                                   
-           MOVE 1 TO IDD-IAUX.                                          
-           SET IDD-ITBL TO 1.                                           
-           SEARCH IDD-VSIS VARYING IDD-IAUX                             
-             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                       
-               GO TO FSR-GNS-FIO-MSG.                                   
-       GRP-GNS-FIO-MSG.                                                 
-           MOVE SPACES TO IDD-GAUX.                                     
-           MOVE 1      TO IDD-IAUX.                                     
-           SET IDD-ITBL TO 1.                                           
-           SEARCH IDD-VSIS VARYING IDD-IAUX                             
-               AT END                                                   
-                   MOVE 'En GNS-FIO-MSG, NO existe en IDD:' TO FIO-MEN1 
-                   MOVE IDD-DAUX                            TO FIO-MEN2 
-                   PERFORM PRG-ABT                                      
-               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                     
-                   NEXT SENTENCE.                                       
-       FSR-GNS-FIO-MSG.                                                 
+           MOVE FIO-SIST TO IDD-SAUX.
+           MOVE 'C'      TO IDD-GAUX.
+           MOVE SPACES   TO IDD-RAUX.
+           SEARCH ALL IDD-VSIS
+             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+               GO TO FSR-GNS-FIO-MSG.
+       GRP-GNS-FIO-MSG.
+           MOVE SPACES TO IDD-GAUX.
+           SEARCH ALL IDD-VSIS
+               AT END
+                   MOVE 'En GNS-FIO-MSG, NO existe en IDD:' TO FIO-MEN1
+                   MOVE IDD-DAUX                            TO FIO-MEN2
+                   SET FIO-STAT-NCF                         TO TRUE
+                   PERFORM PRG-ABT
+               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+                   NEXT SENTENCE.
+       FSR-GNS-FIO-MSG.
            MOVE IDD-IENT( IDD-ITBL ) TO ADR-DBID IN ADR-REQA.           
       *                                                                 
            MOVE 'TAB00' TO ADR-ELM1.                                    
@@ -52,10 +49,11 @@
                MOVE MSG-EXT-TABL IN MSG TO ADR-VKEY IN ADR-REQA         
                MOVE 'TAB03' TO ADR-DKEY IN ADR-REQA                     
            ELSE                                                         
-               MOVE 'En GNS-FIO-MSG, key' TO FIO-MENS                   
-               MOVE FIO-AKEY   TO FIO-MENS-KEY                          
-               MOVE 'Invalida' TO FIO-MENS-FIL                          
-               PERFORM PRG-ABT.                                         
+               MOVE 'En GNS-FIO-MSG, key' TO FIO-MENS
+               MOVE FIO-AKEY   TO FIO-MENS-KEY
+               MOVE 'Invalida' TO FIO-MENS-FIL
+               SET FIO-STAT-BAK TO TRUE
+               PERFORM PRG-ABT.
       *JSS                                                              
            IF FIO-CMND = FIO-PUT OR FIO-MOD                             
                MOVE MSG-COD-TTAB IN MSG TO MSG-CIC-TTAB IN MSG          
