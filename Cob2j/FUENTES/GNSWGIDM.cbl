@@ -16,6 +16,15 @@
                05 IDM-SEDE                VALUE SPACES PIC X(12).
                05 IDM-FUNC                VALUE SPACES PIC X(40).
                05 IDM-VIGE                VALUE SPACES PIC X(01).
+      *
+      *    Ventana horaria de autorizacion del canal
+      *    Complementa a IDM-VIGE para canales cuya autorizacion
+      *    depende de la hora del dia en vez de ser permanente; en
+      *    00/00 ( ambos en cero ) equivale a sin limite horario
+      *    ( igual que antes de este campo ).
+               05 IDM-HOR-DESDE           VALUE ZEROES PIC 9(02).
+               05 IDM-HOR-HASTA           VALUE ZEROES PIC 9(02).
       *--------------------------------------------------------------
        01 IDM-VARI.
            03 IDM-TCMA             VALUE +3000      PIC S9(04).
+           03 IDM-PROG             VALUE 'GNSPPIDM' PIC X(08).
