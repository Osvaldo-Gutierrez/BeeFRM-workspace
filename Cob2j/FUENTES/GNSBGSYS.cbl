@@ -17,10 +17,6 @@
        DAT-GNS-PRO-SYS.
 
 
-           IF SYS-HORA-HABI = 'S' AND SYS-HORA-FLAG = 'S'
-              MOVE 0 TO TP-STATUS
-              GO TO FIN-GNS-PRO-SYS.
-
            ACCEPT SYS-FHOY-2B FROM DATE.
 
            MOVE SYS-DHOY-2B TO SYS-DHOY.
@@ -46,6 +42,34 @@
            MOVE SYS-MMHY TO SYS-MMTS IN SYS-HSTP-RED.
            MOVE SYS-SSHY TO SYS-SSTS IN SYS-HSTP-RED.
 
+      *    El horario del servicio FYH se revalida contra el reloj
+      *    local en CADA llamada; SYS-HORA-FLAG deja de ser un "ya
+      *    se hizo una vez" perpetuo y pasa a confiarse solo mientras
+      *    la hora actual siga dentro de SYS-HOR-DESDE/SYS-HOR-HASTA.
+           SET SYS-FUERA-HORARIO TO TRUE.
+           IF SYS-HHHY NOT < SYS-HOR-DESDE AND SYS-HHHY < SYS-HOR-HASTA
+               SET SYS-EN-HORARIO TO TRUE.
+
+      *    Ademas de la ventana horaria, el cache de SYS-HORA-FLAG solo
+      *    se sigue confiando mientras no haya pasado SYS-HORA-REFR
+      *    minutos desde la ultima consulta real al servicio FYH
+      *    ( SYS-HORA-REFR = 0 deja el comportamiento de antes, sin
+      *    refresco, confiando el resto de la ventana horaria ).
+           COMPUTE SYS-HORA-CMIN = SYS-HHHY * 60 + SYS-MMHY.
+           COMPUTE SYS-HORA-DMIN = SYS-HORA-CMIN - SYS-HORA-UMIN.
+
+      *    Si SYS-HORA-DMIN resulta negativo, la ultima consulta real
+      *    quedo registrada el dia calendario anterior ( p.ej. tras
+      *    medianoche ); el cache se trata como vencido en vez de
+      *    compararlo contra SYS-HORA-REFR.
+           IF SYS-HORA-HABI = 'S' AND SYS-HORA-FLAG = 'S'
+              AND SYS-EN-HORARIO
+              AND ( SYS-HORA-REFR = 0 OR
+                    ( SYS-HORA-DMIN NOT < 0 AND
+                      SYS-HORA-DMIN < SYS-HORA-REFR ) )
+              MOVE 0 TO TP-STATUS
+              PERFORM SIM-GNS-PRO-SYS
+              GO TO FIN-GNS-PRO-SYS.
 
            MOVE FYH-TCMA       TO LEN.
            MOVE "CARRAY"       TO REC-TYPE.
@@ -85,11 +109,13 @@
            MOVE SYS-MMHY TO SYS-MMTS IN SYS-HSTP-RED.
            MOVE SYS-SSHY TO SYS-SSTS IN SYS-HSTP-RED.
 
-           IF SYS-HORA-HABI = 'S' 
+           IF SYS-HORA-HABI = 'S' AND SYS-EN-HORARIO
               MOVE 'S' TO SYS-HORA-FLAG
-           ELSE   
+              MOVE SYS-HORA-CMIN TO SYS-HORA-UMIN
+           ELSE
               MOVE 'N' TO SYS-HORA-FLAG.
 
+           PERFORM SIM-GNS-PRO-SYS.
            GO TO FIN-GNS-PRO-SYS.
        TIM-GNS-PRO-SYS.
 
@@ -134,6 +160,10 @@
                                  TPTYPE-REC
                                  SYS-CMMA
                                  TPSTATUS-REC.
+           IF NOT TPOK
+              DISPLAY 'EXT-GNS-PRO-SYS TPRETURN:' TP-STATUS
+              MOVE 'EXT-GNS-PRO-SYS' TO RTN-REG-SECC
+              PERFORM REG-GNS-TP-RETURN.
 
            GOBACK.
            GO TO STT-GNS-PRO-SYS.
@@ -163,6 +193,11 @@
 
            DISPLAY 'SYS-CMMA :' SYS-CMMA.
 
+           SET TPTIME     IN TPSVCDEF-REC TO TRUE.
+           CALL "TPSBLKTIME" USING SYS-TOUT TPSTATUS-REC.
+           IF NOT TPOK
+              DISPLAY 'LNK-GNS-PRO-SYS TPSBLKTIME:' TP-STATUS.
+
            CALL "TPCALL" USING TPSVCDEF-REC
                                TPTYPE-REC
                                SYS-CMMA
@@ -205,6 +240,23 @@
            MOVE SYS-STAT-NUM TO SYS-STAT.
            GO TO ABT-GNS-PRO-SYS.
 
+      *    Si SYS-SMFT esta activa, la fecha de hoy recien calculada
+      *    (reloj local o servicio FYH) se reemplaza por SYS-SMFT-FHOY,
+      *    para poder probar fin-de-mes / feriados con una fecha
+      *    arbitraria. La hora del reloj no se toca.
+       SIM-GNS-PRO-SYS.
+           IF SYS-SMFT-ACTV
+               MOVE SYS-SMFT-AHOY TO SYS-AHOY
+               MOVE SYS-SMFT-MHOY TO SYS-MHOY
+               MOVE SYS-SMFT-DHOY TO SYS-DHOY
+               MOVE SYS-AHOY TO SYS-AATS IN SYS-FSTP
+               MOVE SYS-MHOY TO SYS-MMTS IN SYS-FSTP
+               MOVE SYS-DHOY TO SYS-DDTS IN SYS-FSTP
+               IF SYS-AHOY < 60
+                   MOVE 20 TO SYS-SHOY SYS-SSTP
+               ELSE
+                   MOVE 19 TO SYS-SHOY SYS-SSTP.
+
        FIN-GNS-PRO-SYS.
            EXIT.
 
