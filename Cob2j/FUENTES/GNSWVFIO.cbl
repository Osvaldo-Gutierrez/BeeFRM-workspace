@@ -80,6 +80,12 @@
       *JSS                                                              00000800
       *             Exclusive Control Interlock                         00000810
                     88 FIO-STAT-ECI        VALUE '47'.                  00000820
+      *JSS                                                              00000821
+      *             Alternate Key no reconocida por el modulo FIO       00000822
+                    88 FIO-STAT-BAK        VALUE '98'.                  00000823
+      *JSS                                                              00000824
+      *             Registro NO Configurado en el IDD                   00000825
+                    88 FIO-STAT-NCF        VALUE '89'.                  00000826
       *                                                                 00000830
                  05 FIO-STT1                    PIC 9(01).              00000840
       *                                                                 00000850
@@ -169,5 +175,12 @@
            03 FIO-SIST-BKP                      PIC X(03).              00001690
                                                                         00001700
       *                                                                 00001710
+      *    Contador Maximo / de Input-Output devueltos por el ultimo    00001711
+      *    llamado a GNS-FIO-DTC ( copiados desde ADR-CTMX/ADR-CTIO ),  00001712
+      *    para que el llamador pueda informar "N registros procesados" 00001713
+      *    sin llevar su propio contador de vuelta.                     00001714
+           03 FIO-CTMX          COMP            PIC S9(04).             00001715
+           03 FIO-CTIO          COMP            PIC S9(04).             00001716
+      *                                                                 00001717
       *    Filler                                                       00001720
-           03 FILLER                            PIC X(15).              00001730
+           03 FILLER                            PIC X(11).              00001730
