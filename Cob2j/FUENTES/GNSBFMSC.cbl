@@ -10,26 +10,23 @@
            MOVE ADR-MSC-REQA TO ADR-REQA.                               
            MOVE 'TAB' TO ADR-TABL IN ADR-REQA.                          
       *                                                                 
-           MOVE FIO-SIST TO IDD-SAUX.                                   
-           MOVE 'C'      TO IDD-GAUX.                                   
-           MOVE SPACES   TO IDD-RAUX.                                   
-           MOVE 1 TO IDD-IAUX.                                          
-           SET IDD-ITBL TO 1.                                           
-           SEARCH IDD-VSIS VARYING IDD-IAUX                             
-             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                       
-               GO TO FSR-GNS-FIO-MSC.                                   
-       GRP-GNS-FIO-MSC.                                                 
-           MOVE SPACES TO IDD-GAUX.                                     
-           MOVE 1      TO IDD-IAUX.                                     
-           SET IDD-ITBL TO 1.                                           
-           SEARCH IDD-VSIS VARYING IDD-IAUX                             
-               AT END                                                   
-                   MOVE 'En GNS-FIO-MSC, NO existe en IDD:' TO FIO-MEN1 
-                   MOVE IDD-DAUX                            TO FIO-MEN2 
-                   PERFORM PRG-ABT                                      
-               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                     
-                   NEXT SENTENCE.                                       
-       FSR-GNS-FIO-MSC.                                                 
+           MOVE FIO-SIST TO IDD-SAUX.
+           MOVE 'C'      TO IDD-GAUX.
+           MOVE SPACES   TO IDD-RAUX.
+           SEARCH ALL IDD-VSIS
+             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+               GO TO FSR-GNS-FIO-MSC.
+       GRP-GNS-FIO-MSC.
+           MOVE SPACES TO IDD-GAUX.
+           SEARCH ALL IDD-VSIS
+               AT END
+                   MOVE 'En GNS-FIO-MSC, NO existe en IDD:' TO FIO-MEN1
+                   MOVE IDD-DAUX                            TO FIO-MEN2
+                   SET FIO-STAT-NCF                         TO TRUE
+                   PERFORM PRG-ABT
+               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+                   NEXT SENTENCE.
+       FSR-GNS-FIO-MSC.
            MOVE IDD-IENT( IDD-ITBL ) TO ADR-DBID IN ADR-REQA.           
       *                                                                 
            MOVE 'TAB00' TO ADR-ELM1.                                    
@@ -52,21 +49,25 @@
                MOVE MSC-EXT-TABL IN MSC TO ADR-VKEY IN ADR-REQA         
                MOVE 'TAB03' TO ADR-DKEY IN ADR-REQA                     
            ELSE                                                         
-               MOVE 'En GNS-FIO-MSC, key' TO FIO-MENS                   
-               MOVE FIO-AKEY   TO FIO-MENS-KEY                          
-               MOVE 'Invalida' TO FIO-MENS-FIL                          
-               PERFORM PRG-ABT.                                         
+               MOVE 'En GNS-FIO-MSC, key' TO FIO-MENS
+               MOVE FIO-AKEY   TO FIO-MENS-KEY
+               MOVE 'Invalida' TO FIO-MENS-FIL
+               SET FIO-STAT-BAK TO TRUE
+               PERFORM PRG-ABT.
       *JSS                                                              
            IF FIO-CMND = FIO-PUT OR FIO-MOD                             
                MOVE MSC-COD-TTAB IN MSC TO MSC-CIC-TTAB IN MSC          
                                            MSC-EXT-TTAB IN MSC          
                                            MSC-SNX-TTAB IN MSC.         
       *                                                                 
-           MOVE MSC TO FIO-DFLD.                                        
-           PERFORM GNS-FIO-DTC.                                         
-           IF FIO-STAT-OKS                                              
-               MOVE FIO-DFLD TO MSC                                     
-           ELSE                                                         
+           MOVE MSC TO FIO-DFLD.
+           PERFORM GNS-FIO-DTC.
+           IF FIO-STAT-OKS
+               MOVE FIO-DFLD TO MSC
+               IF FIO-CMND NOT = FIO-PUT AND FIO-CMND NOT = FIO-MOD
+                                        AND FIO-CMND NOT = FIO-DEL
+                   PERFORM CHK-VIGE-MSC
+           ELSE
       *JSS     MOVE 'GNSMSC' TO FIO-MEN2                                
                MOVE FIO-SIST TO FIO-MENS-SIS                            
                MOVE 'TAB'    TO FIO-MENS-REG                            
@@ -74,7 +75,23 @@
                IF FIO-STAT-FTL                                          
                    PERFORM PRG-ABT.                                     
                               
-           MOVE SPACES   TO FIO-AKEY.                                   
-           MOVE ADR-REQA TO ADR-MSC-REQA.                               
-       FIN-GNS-FIO-MSC.                                                 
-           EXIT.                                                        
+           MOVE SPACES   TO FIO-AKEY.
+           MOVE ADR-REQA TO ADR-MSC-REQA.
+       FIN-GNS-FIO-MSC.
+           EXIT.
+
+      *    Complementa MSC-IND-VIGE con el rango MSC-FEC-VIGE: un
+      *    miscelaneo fuera de su rango de vigencia se entrega igual
+      *    ( no es un error de lectura ) pero con MSC-IND-VIGE en 'N',
+      *    tal como si se hubiera desactivado a mano. En cero cualquiera
+      *    de los dos extremos, ese extremo no limita.
+       CHK-VIGE-MSC.
+           IF MSC-FEC-FVDE = ZEROES AND MSC-FEC-FVHA = ZEROES
+               GO TO FIN-CHK-VIGE-MSC.
+           PERFORM GET-FHOY.
+           IF MSC-FEC-FVDE NOT = ZEROES AND HOY-FHOY < MSC-FEC-FVDE
+               MOVE 'N' TO MSC-IND-VIGE.
+           IF MSC-FEC-FVHA NOT = ZEROES AND HOY-FHOY > MSC-FEC-FVHA
+               MOVE 'N' TO MSC-IND-VIGE.
+       FIN-CHK-VIGE-MSC.
+           EXIT.
