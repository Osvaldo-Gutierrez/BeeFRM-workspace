@@ -0,0 +1,10 @@
+      *    Fila del informe de consistencia estructural entre la
+      *    variable de pantalla vigente ( SCR-VARI, GNSWVSCR.cbl ) y
+      *    su version legada ( OSC-VARI, GNSWGOSC.cbl ), encolada en
+      *    SCR-QDRF cuando un campo que ambas layouts comparten por
+      *    nombre quedo con un largo distinto entre una y otra.
+      *
+       01  DRF-LINE.
+           03 DRF-LIN-CAMP                         PIC X(08).
+           03 DRF-LIN-LSCR                         PIC 9(04).
+           03 DRF-LIN-LOSC                         PIC 9(04).
