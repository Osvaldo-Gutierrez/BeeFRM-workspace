@@ -4,8 +4,8 @@
       *    Nombre Registro : MSG                                        
       *    Clave(s)        : MSG-KY0-TABS(UU),
       *                      MSG-KY1-TABS(UU), MSG-KY2-TABS(UU)
-      *    Largo           : 206
-      *    Bloqueo         : 2                                          
+      *    Largo           : 250 ( incluye MSG-GLS-LANG/LAN2/MEN2 )
+      *    Bloqueo         : 2                                      
       *    Observaciones   :                                            
       *                                                                 
        01  MSG.                                                         
@@ -116,12 +116,19 @@
       *        Disponible                                               
                05  MSG-GLS-DISP                         PIC X(20).      
       *                                                                 
-      *    Clave Soundex                                                
-           03  MSG-SNX-TABL.                                            
-               05  MSG-SNX-TTAB                         PIC X(03).      
-               05  MSG-SNX-MENS                         PIC X(03).      
-      *                                                                 
-      *    Variables de Mensajes                                        
+      *    Clave Soundex
+           03  MSG-SNX-TABL.
+               05  MSG-SNX-TTAB                         PIC X(03).
+               05  MSG-SNX-MENS                         PIC X(03).
+      *
+      *    Idioma / texto alternativo de MSG-GLS-MENS, para catalogar
+      *    un mismo mensaje en un segundo idioma sin tocar la llave
+      *    primaria ( espacios en MSG-GLS-LANG equivale a 'ES' ).
+           03  MSG-GLS-LANG                             PIC X(02).
+           03  MSG-GLS-LAN2                             PIC X(02).
+           03  MSG-GLS-MEN2                             PIC X(40).
+      *
+      *    Variables de Mensajes
        01  MSG-VARI.                                                    
       *                                                                 
       *    Nombre de Programa FIO para Mensajes                         
