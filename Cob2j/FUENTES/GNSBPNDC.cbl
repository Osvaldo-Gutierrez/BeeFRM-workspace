@@ -0,0 +1,43 @@
+      * Valida el encabezado de SCR-NDOC contra el catalogo de
+      * referencia cruzada emisor/BIN ( TAB-COD-TTAB = 'BIN' ), el
+      * mismo mecanismo generico de TAB que usa GNS-PRO-FEC para los
+      * feriados.
+       GNS-VAL-NDOC SECTION.
+       INI-GNS-VAL-NDOC.
+
+           MOVE ZERO   TO NDC-STAT.
+           MOVE SPACES TO NDC-CMSG.
+
+           MOVE SPACES       TO NDC-KEY-CTAB.
+           MOVE SCR-HDR-BNCO TO NDC-KEY-BNCO.
+           MOVE SCR-HDR-MRCA TO NDC-KEY-MRCA.
+           MOVE SCR-HDR-CART TO NDC-KEY-CART.
+
+           MOVE 'BIN'        TO TAB-COD-TTAB IN TAB.
+           MOVE NDC-KEY-CTAB TO TAB-COD-CTAB IN TAB.
+           MOVE 'GNS'        TO FIO-SIST.
+           MOVE FIO-GET-KEY  TO FIO-CMND.
+           PERFORM GNS-FIO-TAB.
+
+           IF NOT FIO-STAT-OKS OR TAB-IND-VIGE IN TAB = 'N'
+               MOVE 1            TO NDC-STAT
+               MOVE 'NDC    NCF' TO NDC-CMSG
+               GO TO FIN-GNS-VAL-NDOC.
+
+           MOVE TAB-GLS-ABRV IN TAB TO NDC-VAL-ABRV.
+
+           IF SCR-HDR-LENG NOT = NDC-VAL-LENG
+               MOVE 2            TO NDC-STAT
+               MOVE 'NDC    LEN' TO NDC-CMSG
+               GO TO FIN-GNS-VAL-NDOC.
+
+           IF SCR-HDR-PAIS NOT = NDC-VAL-PAIS
+               MOVE 3             TO NDC-STAT
+               MOVE 'NDC   PAIS' TO NDC-CMSG
+               GO TO FIN-GNS-VAL-NDOC.
+
+           IF SCR-HDR-VRNT NOT = NDC-VAL-VRNT
+               MOVE 4             TO NDC-STAT
+               MOVE 'NDC   VRNT' TO NDC-CMSG.
+       FIN-GNS-VAL-NDOC.
+           EXIT.
