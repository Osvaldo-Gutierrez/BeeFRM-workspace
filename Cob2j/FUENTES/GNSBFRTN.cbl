@@ -0,0 +1,56 @@
+      * Modulo FIO para registro RTN en DATACOM,  06-NOV-2015.
+       GNS-FIO-RTN SECTION.
+       INI-GNS-FIO-RTN.
+           MOVE ADR-RTN-REQA TO ADR-REQA.
+           MOVE 'RTN' TO ADR-TABL IN ADR-REQA.
+      *
+           MOVE 'GNS'  TO IDD-SAUX.
+           MOVE 'C'    TO IDD-GAUX.
+           MOVE SPACES TO IDD-RAUX.
+           SEARCH ALL IDD-VSIS
+             AT END
+               GO TO GRP-GNS-FIO-RTN
+             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+               MOVE IDD-IENT( IDD-ITBL) TO ADR-DBID IN ADR-REQA
+               GO TO FSR-GNS-FIO-RTN.
+       GRP-GNS-FIO-RTN.
+           MOVE SPACES TO IDD-GAUX.
+           SEARCH ALL IDD-VSIS
+             AT END
+               MOVE 'En GNS-FIO-RTN, NO existe en IDD:' TO FIO-MEN1
+               MOVE IDD-DAUX                            TO FIO-MEN2
+               SET FIO-STAT-NCF                         TO TRUE
+               PERFORM PRG-ABT
+             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+               MOVE IDD-IENT( IDD-ITBL) TO ADR-DBID IN ADR-REQA.
+       FSR-GNS-FIO-RTN.
+      *
+           MOVE 'RTN00' TO ADR-ELM1.
+           MOVE FIO-PROG TO ADR-PROG.
+           IF FIO-KDEF = FIO-KDEF-S
+               GO TO CON-GNS-FIO-RTN.
+           MOVE FIO-CMND TO FIO-IAKY.
+           IF NOT FIO-IAKY-CON AND
+              ( FIO-AKEY = 'RTN-KEY-IRTN' OR FIO-AKEY NOT > SPACES )
+               MOVE RTN-KEY-IRTN IN RTN TO ADR-VKEY IN ADR-REQA
+               MOVE 'RTN00' TO ADR-DKEY IN ADR-REQA
+           ELSE
+               MOVE 'En GNS-FIO-RTN, key' TO FIO-MENS
+               MOVE FIO-AKEY   TO FIO-MENS-KEY
+               MOVE 'Invalida' TO FIO-MENS-FIL
+               SET FIO-STAT-BAK TO TRUE
+               PERFORM PRG-ABT.
+       CON-GNS-FIO-RTN.
+           MOVE RTN TO FIO-DFLD.
+           PERFORM GNS-FIO-DTC.
+           IF FIO-STAT-OKS
+               MOVE FIO-DFLD TO RTN
+           ELSE
+               MOVE 'GNSRTN' TO FIO-MEN2
+               IF FIO-STAT-FTL
+                   PERFORM PRG-ABT.
+           MOVE SPACES   TO FIO-AKEY.
+           MOVE FIO-KDEF-N TO FIO-KDEF.
+           MOVE ADR-REQA TO ADR-RTN-REQA.
+       FIN-GNS-FIO-RTN.
+           EXIT.
