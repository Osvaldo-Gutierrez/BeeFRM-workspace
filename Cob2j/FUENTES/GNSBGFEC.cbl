@@ -133,8 +133,15 @@
                                                                         00001320
        FEC-COMP-FEC SECTION.                                            00001330
        INI-FEC-COMP-FEC.                                                00001340
-           MOVE FEC-FEC1 TO FEC-FECH.                                   00001350
+      *    FEC-FEC1/FEC-FEC2 ya traen su siglo explicito en FEC-SEC1/
+      *    FEC-SEC2: se fuerza FEC-FORM-FEC solo para el llamado a
+      *    FEC-TRDC-FEC, para que tome ese siglo tal cual viene y no
+      *    lo reinfiera por quiebre con el FEC-FORM que tuviera puesto
+      *    el llamador para otro fin.
+           MOVE FEC-FORM     TO FEC-FORM-SAV.                           00001345
+           MOVE FEC-FEC1     TO FEC-FECH.                               00001350
            PERFORM FEC-EXT-SLSH.                                        00001360
+           MOVE FEC-FORM-FEC TO FEC-FORM.                               00001365
            PERFORM FEC-TRDC-FEC.                                        00001370
            MOVE FEC-DVLD TO FEC-DEC1.                                   00001380
            MOVE FEC-MVLD TO FEC-MEC1.                                   00001390
@@ -147,6 +154,7 @@
            MOVE FEC-MVLD TO FEC-MEC2.                                   00001460
            MOVE FEC-SVLD TO FEC-SEC2.                                   00001470
            MOVE FEC-AVLD TO FEC-AEC2.                                   00001480
+           MOVE FEC-FORM-SAV TO FEC-FORM.                               00001485
        CMP-FEC-COMP-FEC.                                                00001490
            IF FEC-SEC1 > FEC-SEC2                                       00001500
                MOVE FEC-SGRT TO FEC-STAT                                00001510
@@ -225,12 +233,12 @@
       *    AND ( FEC-AVLD NOT > 50 )                                    00002240
       *        ADD 1 TO FEC-SVLD.                                       00002250
                IF FEC-SVLD = 19                                         00002260
-                   IF FEC-AVLD NOT > 60                                 00002270
+                   IF FEC-AVLD NOT > FEC-PIVO-ANO                       00002270
                        ADD 1 TO FEC-SVLD                                00002280
                    ELSE                                                 00002290
                        NEXT SENTENCE                                    00002300
                ELSE                                                     00002310
-                   IF FEC-AVLD > 60                                     00002320
+                   IF FEC-AVLD > FEC-PIVO-ANO                           00002320
                        SUBTRACT 1 FROM FEC-SVLD.                        00002330
       *JSS-FIN 12-MAR-1999   (DAD)                                      00002340
        FIN-FEC-TRDC-FEC.                                                00002350
@@ -292,81 +300,203 @@
                    IF FIO-STAT-OKS AND TAB-IND-VIGE IN TAB NOT = 'N'    00002910
                        MOVE FEC-SFER TO FEC-STAT                        00002920
                    ELSE                                                 00002930
-                       MOVE FEC-SHBL TO FEC-STAT.                       00002940
-       FIN-FEC-VALD-HBL.                                                00002950
-           EXIT.                                                        00002960
-                                                                        00002970
-       FEC-RTRN-JUL SECTION.                                            00002980
-       INI-FEC-RTRN-JUL.                                                00002990
-           IF FEC-BST1 < FEC-FANO                                       00003000
-               SUBTRACT FEC-BST1 FROM FEC-FANO GIVING FEC-FJUL          00003010
-           ELSE                                                         00003020
-               MOVE 0 TO FEC-FJUL.                                      00003030
-           DIVIDE FEC-FJUL BY 4 GIVING FEC-FJUL REMAINDER FEC-REST.     00003040
-           COMPUTE FEC-FJUL = FEC-FJUL + ( FEC-FANO - FEC-ANO1 ) * 365. 00003050
-           IF FEC-REST > 0                                              00003060
-               ADD 1 TO FEC-FJUL.                                       00003070
-           MOVE 1 TO FEC-SIND.                                          00003080
-       LUP-FEC-RTRN-JUL.                                                00003090
-           IF FEC-SIND < FEC-FMES                                       00003100
-               ADD FEC-DMES( FEC-SIND ) TO FEC-FJUL                     00003110
-               ADD 1 TO FEC-SIND                                        00003120
-               GO TO LUP-FEC-RTRN-JUL.                                  00003130
-           ADD FEC-FDIA TO FEC-FJUL.                                    00003140
-           DIVIDE FEC-FANO BY 4 GIVING FEC-REST REMAINDER FEC-REST.     00003150
-           IF FEC-REST NOT = 0 AND FEC-FMES > 2                         00003160
-               SUBTRACT 1 FROM FEC-FJUL.                                00003170
-       FIN-FEC-RTRN-JUL.                                                00003180
-           EXIT.                                                        00003190
-                                                                        00003200
-       FEC-EXT-SLSH SECTION.                                            00003210
-       INI-FEC-EXT-SLSH.                                                00003220
-           MOVE FEC-FECH TO FEC-FSLH.                                   00003230
-           IF FEC-FORM = FEC-FORM-FEC OR FEC-FORM-DMA                   00003240
-      *        IF FEC-FSLH-SL1 = FEC-IEDT AND FEC-FSLH-SL2 = FEC-IEDT   00003250
-               IF FEC-FSLH-SL1 = '/' AND FEC-FSLH-SL2 = '/'             00003260
-                   MOVE SPACES       TO FEC-FECH                        00003270
-                   MOVE FEC-FSLH-IT1 TO FEC-ITM1                        00003280
-                   MOVE FEC-FSLH-IT2 TO FEC-ITM2                        00003290
-                   MOVE FEC-FSLH-IT3 TO FEC-ITM3                        00003300
-                   MOVE FEC-FSLH-IT4 TO FEC-ITM4                        00003310
-               ELSE                                                     00003320
-                   NEXT SENTENCE                                        00003330
-           ELSE                                                         00003340
-           IF FEC-FORM = FEC-FORM-MSA OR FEC-FORM-FMA                   00003350
-      *        IF FEC-FSLH-SL1 = FEC-IEDT                               00003360
-               IF FEC-FSLH-SL1 = '/'                                    00003370
-                   MOVE SPACES       TO FEC-FECH                        00003380
-                   MOVE FEC-FSLH-IT1 TO FEC-ITM1                        00003390
-                   MOVE FEC-FSLH-IT2 TO FEC-ITM2                        00003400
-                   MOVE FEC-FSLH-IT5 TO FEC-ITM3                        00003410
-                   MOVE FEC-FSLH-IT6 TO FEC-ITM4                        00003420
-               ELSE                                                     00003430
-                   NEXT SENTENCE.                                       00003440
-       FIN-FEC-EXT-SLSH.                                                00003450
-           EXIT.                                                        00003460
-                                                                        00003470
-       FEC-PUT-SLSH SECTION.                                            00003480
-       INI-FEC-PUT-SLSH.                                                00003490
-           MOVE SPACES TO FEC-FSLH.                                     00003500
-           IF FEC-FORM = FEC-FORM-FEC OR FEC-FORM-DMA                   00003510
-               MOVE FEC-ITM1 TO FEC-FSLH-IT1                            00003520
-      *        MOVE FEC-IEDT TO FEC-FSLH-SL1                            00003530
-               MOVE '/'      TO FEC-FSLH-SL1                            00003540
-               MOVE FEC-ITM2 TO FEC-FSLH-IT2                            00003550
-      *        MOVE FEC-IEDT TO FEC-FSLH-SL2                            00003560
-               MOVE '/'      TO FEC-FSLH-SL2                            00003570
-               MOVE FEC-ITM3 TO FEC-FSLH-IT3                            00003580
-               MOVE FEC-ITM4 TO FEC-FSLH-IT4                            00003590
-               MOVE FEC-FSLH TO FEC-FECH                                00003600
-           ELSE                                                         00003610
-           IF FEC-FORM = FEC-FORM-MSA OR FEC-FORM-FMA                   00003620
-               MOVE FEC-ITM1 TO FEC-FSLH-IT1                            00003630
-      *        MOVE FEC-IEDT TO FEC-FSLH-SL1                            00003640
-               MOVE '/'      TO FEC-FSLH-SL1                            00003650
-               MOVE FEC-ITM2 TO FEC-FSLH-IT5                            00003660
-               MOVE FEC-ITM3 TO FEC-FSLH-IT6                            00003670
-               MOVE FEC-FSLH TO FEC-FECH.                               00003680
-           MOVE SPACES TO FEC-IEDT.                                     00003690
-       FIN-FEC-PUT-SLSH.                                                00003700
-           EXIT.                                                        00003710
+                       PERFORM FEC-CALC-PASC                            00002940
+                       IF FIO-STAT-OKS AND TAB-IND-VIGE IN TAB NOT = 'N'00002950
+                           MOVE FEC-SFER TO FEC-STAT                    00002960
+                       ELSE                                             00002970
+                           PERFORM FEC-CALC-LUNP                        00002980
+                           IF FIO-STAT-OKS AND                          00002990
+                              TAB-IND-VIGE IN TAB NOT = 'N'             00003000
+                               MOVE FEC-SFER TO FEC-STAT                00003010
+                           ELSE                                         00003020
+                               MOVE FEC-SHBL TO FEC-STAT.               00003030
+       FIN-FEC-VALD-HBL.                                                00003040
+           EXIT.                                                        00003050
+                                                                        00003060
+      * Calcula el Domingo de Pascua del ano en curso (algoritmo de     00003070
+      * Gauss) y busca en TAB un feriado definido como desplazamiento  000003080
+      * de dias respecto a esa fecha, para que los feriados moviles    000003090
+      * no requieran una fila nueva cada ano.                          000003100
+       FEC-CALC-PASC SECTION.                                           00003110
+       INI-FEC-CALC-PASC.                                               00003120
+           DIVIDE FEC-FANO BY 19  GIVING FEC-PAS-T  REMAINDER FEC-PAS-A.00003130
+           DIVIDE FEC-FANO BY 100 GIVING FEC-PAS-B  REMAINDER FEC-PAS-C.00003140
+           DIVIDE FEC-PAS-B BY 4  GIVING FEC-PAS-D  REMAINDER FEC-PAS-E.00003150
+           COMPUTE FEC-PAS-F = ( FEC-PAS-B + 8 ) / 25.                  00003160
+           COMPUTE FEC-PAS-G = ( FEC-PAS-B - FEC-PAS-F + 1 ) / 3.       00003170
+           COMPUTE FEC-PAS-T = 19 * FEC-PAS-A + FEC-PAS-B - FEC-PAS-D   00003180
+                              - FEC-PAS-G + 15.                         00003190
+           DIVIDE FEC-PAS-T BY 30 GIVING FEC-PAS-T2 REMAINDER FEC-PAS-H.00003200
+           DIVIDE FEC-PAS-C BY 4  GIVING FEC-PAS-I  REMAINDER FEC-PAS-K.00003210
+           COMPUTE FEC-PAS-T = 32 + 2 * FEC-PAS-E + 2 * FEC-PAS-I       00003220
+                              - FEC-PAS-H - FEC-PAS-K.                  00003230
+           DIVIDE FEC-PAS-T BY 7 GIVING FEC-PAS-T2 REMAINDER FEC-PAS-L. 00003240
+           COMPUTE FEC-PAS-M = ( FEC-PAS-A + 11 * FEC-PAS-H             00003250
+                                + 22 * FEC-PAS-L ) / 25.                00003260
+           COMPUTE FEC-PAS-T = FEC-PAS-H + FEC-PAS-L - 7 * FEC-PAS-M    00003270
+                              + 114.                                    00003280
+           DIVIDE FEC-PAS-T BY 31 GIVING FEC-PAS-MES                    00003290
+                                 REMAINDER FEC-PAS-T2.                  00003300
+           COMPUTE FEC-PAS-DIA = FEC-PAS-T2 + 1.                        00003310
+      *                                                                 00003320
+           DIVIDE FEC-AVLD BY 4 GIVING FEC-PAS-T2 REMAINDER FEC-PAS-T.  00003330
+           IF FEC-PAS-MES NOT = 1                                       00003340
+               COMPUTE FEC-PAS-DOYP = FEC-DACU( FEC-PAS-MES - 1 )       00003350
+                                    + FEC-PAS-DIA                       00003360
+               IF FEC-PAS-T = 0 AND FEC-PAS-MES > 2                     00003370
+                   ADD 1 TO FEC-PAS-DOYP                                00003380
+           ELSE                                                         00003390
+               MOVE FEC-PAS-DIA TO FEC-PAS-DOYP.                        00003400
+           IF FEC-MVLD NOT = 1                                          00003410
+               COMPUTE FEC-PAS-DOYC = FEC-DACU( FEC-MVLD - 1 )          00003420
+                                     + FEC-DVLD                         00003430
+               IF FEC-PAS-T = 0 AND FEC-MVLD > 2                        00003440
+                   ADD 1 TO FEC-PAS-DOYC                                00003450
+           ELSE                                                         00003460
+               MOVE FEC-DVLD TO FEC-PAS-DOYC.                           00003470
+      *                                                                 00003480
+           COMPUTE FEC-PAS-OFST = FEC-PAS-DOYC - FEC-PAS-DOYP.          00003490
+           IF FEC-PAS-OFST < 0                                          00003500
+               MOVE '-' TO FEC-PAS-SIGN                                 00003510
+               COMPUTE FEC-PAS-VOFS = 0 - FEC-PAS-OFST                  00003520
+           ELSE                                                         00003530
+               MOVE '+' TO FEC-PAS-SIGN                                 00003540
+               MOVE FEC-PAS-OFST TO FEC-PAS-VOFS.                       00003550
+           MOVE FEC-FER-PASC TO FEC-PAS-KEY-PFX.                        00003560
+           MOVE FEC-PAS-CLAV TO FEC-PAS-KEY-OFS.                        00003570
+           MOVE 'FER'        TO TAB-COD-TTAB IN TAB.                    00003580
+           MOVE FEC-PAS-KEY  TO TAB-COD-CTAB IN TAB.                    00003590
+           MOVE 'GNS'        TO FIO-SIST.                               00003600
+           MOVE FIO-GET-KEY  TO FIO-CMND.                               00003610
+           PERFORM GNS-FIO-TAB.                                         00003620
+       FIN-FEC-CALC-PASC.                                               00003630
+           EXIT.                                                        00003640
+                                                                        00003650
+      * Feriados fijos que se trasladan al lunes mas cercano cuando     00003660
+      * caen sabado o domingo: si la fecha en validacion es lunes       00003670
+      * ( FEC-REST = 1, ya calculado en INI-FEC-VALD-HBL ), busca en    00003680
+      * TAB la fecha original ( el domingo o el sabado inmediato        00003690
+      * anterior ) bajo la clave LUNMOV+MMDD, para que una sola fila    00003700
+      * cubra el feriado todos los anos. No resuelve el caso en que     00003710
+      * la fecha original cae en Diciembre y el lunes observado cae     00003720
+      * en Enero del ano siguiente ( limitacion conocida ).             00003730
+       FEC-CALC-LUNP SECTION.                                           00003740
+       INI-FEC-CALC-LUNP.                                               00003750
+           IF FEC-REST NOT = 1                                          00003760
+               GO TO FIN-FEC-CALC-LUNP.                                 00003770
+           MOVE 1 TO FEC-LUN-SHFT.                                      00003780
+           PERFORM BSC-FEC-CALC-LUNP.                                   00003790
+           IF FIO-STAT-OKS AND TAB-IND-VIGE IN TAB NOT = 'N'            00003800
+               GO TO FIN-FEC-CALC-LUNP.                                 00003810
+           MOVE 2 TO FEC-LUN-SHFT.                                      00003820
+           PERFORM BSC-FEC-CALC-LUNP.                                   00003830
+       FIN-FEC-CALC-LUNP.                                               00003840
+           EXIT.                                                        00003850
+      * Retrocede FEC-LUN-SHFT dias desde la fecha en validacion        00003860
+      * ( sin tocar FEC-FDIA/FEC-FMES, que son la misma memoria que     00003870
+      * FEC-FVLD ) y busca esa fecha original en TAB.                   00003880
+       BSC-FEC-CALC-LUNP.                                               00003890
+           MOVE FEC-FMES TO FEC-LUN-MES.                                00003900
+           IF FEC-FDIA > FEC-LUN-SHFT                                   00003910
+               COMPUTE FEC-LUN-DIA = FEC-FDIA - FEC-LUN-SHFT            00003920
+           ELSE                                                         00003930
+               SUBTRACT 1 FROM FEC-LUN-MES                              00003940
+               IF FEC-LUN-MES < 1                                       00003950
+                   MOVE 12 TO FEC-LUN-MES                               00003960
+               IF FEC-LUN-MES = 2                                       00003970
+                   DIVIDE FEC-AVLD BY 4 GIVING FEC-PAS-T2               00003980
+                                     REMAINDER FEC-LUN-BIS              00003990
+                   IF FEC-LUN-BIS = 0                                   00004000
+                       COMPUTE FEC-LUN-DIA = 29 - FEC-LUN-SHFT          00004010
+                                            + FEC-FDIA                  00004020
+                   ELSE                                                 00004030
+                       COMPUTE FEC-LUN-DIA = 28 - FEC-LUN-SHFT          00004040
+                                            + FEC-FDIA                  00004050
+               ELSE                                                     00004060
+                   COMPUTE FEC-LUN-DIA = FEC-DMES( FEC-LUN-MES )        00004070
+                                        - FEC-LUN-SHFT + FEC-FDIA.      00004080
+           MOVE FEC-FER-LUNP TO FEC-LUN-KEY-PFX.                        00004090
+           MOVE FEC-LUN-MES  TO FEC-LUN-KEY-MES.                        00004100
+           MOVE FEC-LUN-DIA  TO FEC-LUN-KEY-DIA.                        00004110
+           MOVE 'FER'        TO TAB-COD-TTAB IN TAB.                    00004120
+           MOVE FEC-LUN-KEY  TO TAB-COD-CTAB IN TAB.                    00004130
+           MOVE 'GNS'        TO FIO-SIST.                               00004140
+           MOVE FIO-GET-KEY  TO FIO-CMND.                               00004150
+           PERFORM GNS-FIO-TAB.                                         00004160
+       FIN-BSC-FEC-CALC-LUNP.                                           00004170
+           EXIT.                                                        00004180
+                                                                        00004190
+       FEC-RTRN-JUL SECTION.                                            00004200
+       INI-FEC-RTRN-JUL.                                                00004210
+           IF FEC-BST1 < FEC-FANO                                       00004220
+               SUBTRACT FEC-BST1 FROM FEC-FANO GIVING FEC-FJUL          00004230
+           ELSE                                                         00004240
+               MOVE 0 TO FEC-FJUL.                                      00004250
+           DIVIDE FEC-FJUL BY 4 GIVING FEC-FJUL REMAINDER FEC-REST.     00004260
+           COMPUTE FEC-FJUL = FEC-FJUL + ( FEC-FANO - FEC-ANO1 ) * 365. 00004270
+           IF FEC-REST > 0                                              00004280
+               ADD 1 TO FEC-FJUL.                                       00004290
+           MOVE 1 TO FEC-SIND.                                          00004300
+       LUP-FEC-RTRN-JUL.                                                00004310
+           IF FEC-SIND < FEC-FMES                                       00004320
+               ADD FEC-DMES( FEC-SIND ) TO FEC-FJUL                     00004330
+               ADD 1 TO FEC-SIND                                        00004340
+               GO TO LUP-FEC-RTRN-JUL.                                  00004350
+           ADD FEC-FDIA TO FEC-FJUL.                                    00004360
+           DIVIDE FEC-FANO BY 4 GIVING FEC-REST REMAINDER FEC-REST.     00004370
+           IF FEC-REST NOT = 0 AND FEC-FMES > 2                         00004380
+               SUBTRACT 1 FROM FEC-FJUL.                                00004390
+       FIN-FEC-RTRN-JUL.                                                00004400
+           EXIT.                                                        00004410
+                                                                        00004420
+       FEC-EXT-SLSH SECTION.                                            00004430
+       INI-FEC-EXT-SLSH.                                                00004440
+           MOVE FEC-FECH TO FEC-FSLH.                                   00004450
+           IF FEC-FORM = FEC-FORM-FEC OR FEC-FORM-DMA                   00004460
+      *        IF FEC-FSLH-SL1 = FEC-IEDT AND FEC-FSLH-SL2 = FEC-IEDT   00004470
+               IF FEC-FSLH-SL1 = '/' AND FEC-FSLH-SL2 = '/'             00004480
+                   MOVE SPACES       TO FEC-FECH                        00004490
+                   MOVE FEC-FSLH-IT1 TO FEC-ITM1                        00004500
+                   MOVE FEC-FSLH-IT2 TO FEC-ITM2                        00004510
+                   MOVE FEC-FSLH-IT3 TO FEC-ITM3                        00004520
+                   MOVE FEC-FSLH-IT4 TO FEC-ITM4                        00004530
+               ELSE                                                     00004540
+                   NEXT SENTENCE                                        00004550
+           ELSE                                                         00004560
+           IF FEC-FORM = FEC-FORM-MSA OR FEC-FORM-FMA                   00004570
+      *        IF FEC-FSLH-SL1 = FEC-IEDT                               00004580
+               IF FEC-FSLH-SL1 = '/'                                    00004590
+                   MOVE SPACES       TO FEC-FECH                        00004600
+                   MOVE FEC-FSLH-IT1 TO FEC-ITM1                        00004610
+                   MOVE FEC-FSLH-IT2 TO FEC-ITM2                        00004620
+                   MOVE FEC-FSLH-IT5 TO FEC-ITM3                        00004630
+                   MOVE FEC-FSLH-IT6 TO FEC-ITM4                        00004640
+               ELSE                                                     00004650
+                   NEXT SENTENCE.                                       00004660
+       FIN-FEC-EXT-SLSH.                                                00004670
+           EXIT.                                                        00004680
+                                                                        00004690
+       FEC-PUT-SLSH SECTION.                                            00004700
+       INI-FEC-PUT-SLSH.                                                00004710
+           MOVE SPACES TO FEC-FSLH.                                     00004720
+           IF FEC-FORM = FEC-FORM-FEC OR FEC-FORM-DMA                   00004730
+               MOVE FEC-ITM1 TO FEC-FSLH-IT1                            00004740
+      *        MOVE FEC-IEDT TO FEC-FSLH-SL1                            00004750
+               MOVE '/'      TO FEC-FSLH-SL1                            00004760
+               MOVE FEC-ITM2 TO FEC-FSLH-IT2                            00004770
+      *        MOVE FEC-IEDT TO FEC-FSLH-SL2                            00004780
+               MOVE '/'      TO FEC-FSLH-SL2                            00004790
+               MOVE FEC-ITM3 TO FEC-FSLH-IT3                            00004800
+               MOVE FEC-ITM4 TO FEC-FSLH-IT4                            00004810
+               MOVE FEC-FSLH TO FEC-FECH                                00004820
+           ELSE                                                         00004830
+           IF FEC-FORM = FEC-FORM-MSA OR FEC-FORM-FMA                   00004840
+               MOVE FEC-ITM1 TO FEC-FSLH-IT1                            00004850
+      *        MOVE FEC-IEDT TO FEC-FSLH-SL1                            00004860
+               MOVE '/'      TO FEC-FSLH-SL1                            00004870
+               MOVE FEC-ITM2 TO FEC-FSLH-IT5                            00004880
+               MOVE FEC-ITM3 TO FEC-FSLH-IT6                            00004890
+               MOVE FEC-FSLH TO FEC-FECH.                               00004900
+           MOVE SPACES TO FEC-IEDT.                                     00004910
+       FIN-FEC-PUT-SLSH.                                                00004920
+           EXIT.                                                        00004930
