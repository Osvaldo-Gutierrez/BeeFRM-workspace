@@ -0,0 +1,26 @@
+      *    Registra en forma persistente ( RTN, via GNS-FIO-RTN ) que
+      *    el CALL "TPRETURN" de salida de este servicio termino con
+      *    TP-STATUS distinto de TPOK. El llamador debe dejar en
+      *    RTN-REG-SECC el nombre de la seccion/paragrafo donde se
+      *    produjo la falla antes de hacer PERFORM REG-GNS-TP-RETURN;
+      *    TP-STATUS se toma tal como quedo despues del CALL fallido.
+      *
+       REG-GNS-TP-RETURN SECTION.
+       INI-REG-GNS-TP-RETURN.
+           MOVE SPACES              TO RTN.
+           MOVE SCR-PROG            TO RTN-CAI-PROG.
+           PERFORM GET-FHOY.
+           MOVE HOY-SHOY            TO RTN-NUM-STRN.
+           MOVE HOY-AHOY            TO RTN-NUM-ATRN.
+           MOVE HOY-MHOY            TO RTN-NUM-MTRN.
+           MOVE HOY-DHOY            TO RTN-NUM-DTRN.
+           MOVE HOY-HHHY            TO RTN-NUM-HHTR.
+           MOVE HOY-MMHY            TO RTN-NUM-MMTR.
+           MOVE HOY-SSHY            TO RTN-NUM-SSTR.
+           MOVE SCR-NTRN            TO RTN-NUM-NTRN.
+           MOVE RTN-REG-SECC        TO RTN-COD-SECC.
+           MOVE TP-STATUS           TO RTN-NUM-STAT.
+           MOVE FIO-PUT             TO FIO-CMND.
+           PERFORM GNS-FIO-RTN.
+       FIN-REG-GNS-TP-RETURN.
+           EXIT.
