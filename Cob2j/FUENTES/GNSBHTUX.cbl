@@ -1,21 +1,30 @@
        
-           MOVE LENGTH OF LOGMSG TO LOGMSG-LEN. 
+           MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
 
-           MOVE 'TPSVCSTART       '       TO LOGMSG-TEXT.
+      *    Correlaciona esta entrada con la de error mas abajo (si la
+      *    hay) a traves del COMM-HANDLE que ATMI asigna al llamado.
+           MOVE COMM-HANDLE               TO LOGMSG-CORR-NUM.
+           MOVE 'ENTR'                    TO LOGMSG-TEXT-1.
+           MOVE SERVICE-NAME(1:6)         TO LOGMSG-TEXT-2.
+           MOVE SPACES                    TO LOGMSG-TEXT-3.
+           MOVE LOGMSG-CORR-NUM           TO LOGMSG-TEXT-3(1:9).
            MOVE '00'                      TO LOGMSG-NUMB.
            PERFORM DO-USERLOG.
 
            MOVE LENGTH OF DFHCOMMAREA TO LEN.
            MOVE LENGTH OF DFHCOMMAREA TO EIBCALEN.
-           CALL "TPSVCSTART" USING TPSVCDEF-REC 
-                        TPTYPE-REC 
+           CALL "TPSVCSTART" USING TPSVCDEF-REC
+                        TPTYPE-REC
                         DFHCOMMAREA
-                        TPSTATUS-REC.      
+                        TPSTATUS-REC.
 
            IF NOT TPOK
-                MOVE "TPSVCSTART Failed" TO LOGMSG-TEXT
-                    PERFORM DO-USERLOG 
-                PERFORM PRG-ABT 
+                MOVE 'FAIL'                TO LOGMSG-TEXT-1
+                MOVE SERVICE-NAME(1:6)     TO LOGMSG-TEXT-2
+                MOVE SPACES                TO LOGMSG-TEXT-3
+                MOVE LOGMSG-CORR-NUM       TO LOGMSG-TEXT-3(1:9)
+                    PERFORM DO-USERLOG
+                PERFORM PRG-ABT
            END-IF.
 
       *     IF TPTRUNCATE 
@@ -60,12 +69,17 @@
            MOVE SPACES              TO QUE-DAT-SEND.                           
            PERFORM GNS-MSJ-QUE.
            IF QUE-STAT NOT = QUE-STAT-OKS
-              DISPLAY 'NO ENCONTRO COLA ASUME 1111111 :' TSK-TERM-TUX  
+              DISPLAY 'NO ENCONTRO COLA ASUME 1111111 :' TSK-TERM-TUX
+              MOVE 'COLA'                      TO LOGMSG-TEXT-1
+              MOVE 'TSKNEX'                     TO LOGMSG-TEXT-2
+              MOVE TSK-TERM-TUX(1:40)          TO LOGMSG-TEXT-3
+              MOVE '90'                        TO LOGMSG-NUMB
+              PERFORM DO-USERLOG
               MOVE 1111111          TO TSK-TERM-NUM-TUX
               MOVE TSK-TERM-NUM-TUX TO TSK-TERM-NUM
               MOVE TSK-TERM-NUM     TO EIBTASKN
               MOVE TSK-TERM-ALF     TO EIBTRMID
-           ELSE           
+           ELSE
               MOVE QUE-DAT-RECV     TO QUE-ITEM           
               MOVE QUE-DATA         TO TSK-TERM-NUM-TUX-ALF
               MOVE TSK-TERM-NUM-TUX TO TSK-TERM-NUM
