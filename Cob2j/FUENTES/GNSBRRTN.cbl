@@ -0,0 +1,55 @@
+      *    BITACORA DE FALLAS DE TPRETURN
+      *    -------------------------------
+      *
+      *    Nombre Registro : RTN
+      *    Clave(s)        : RTN-KEY-IRTN(UU)
+      *    Largo           : 67
+      *    Bloqueo         : 1
+      *    Observaciones   : Registra, en forma persistente, cada vez
+      *                      que el propio CALL "TPRETURN" de salida
+      *                      de un servicio termina con TP-STATUS
+      *                      distinto de TPOK; hasta ahora esa falla
+      *                      solo se dejaba en un DISPLAY que se
+      *                      perdia con el log de la sesion Tuxedo.
+      *
+       01  RTN.
+      *
+      *    Filler Compatibilidad VSAM/MVS
+           03  RTN-GLS-FLAG                             PIC X(01).
+      *
+      *KEY Clave Primaria Registro
+           03  RTN-KEY-IREG.
+      *
+      *        Identificacion Entidad
+               05  RTN-KEY-IRTN.
+      *
+      *            Programa que hizo el TPRETURN fallido
+                   07  RTN-CAI-PROG                     PIC X(08).
+      *
+      *            Time Stamp del Fallo
+                   07  RTN-STP-ITRN.
+      *
+      *                Fecha del Fallo
+                       09  RTN-FEC-FTRN.
+                           11  RTN-NUM-STRN             PIC 9(02).
+                           11  RTN-NUM-ATRN             PIC 9(02).
+                           11  RTN-NUM-MTRN             PIC 9(02).
+                           11  RTN-NUM-DTRN             PIC 9(02).
+      *
+      *                Hora del Fallo
+                       09  RTN-HRA-HRTR.
+                           11  RTN-NUM-HHTR             PIC 9(02).
+                           11  RTN-NUM-MMTR             PIC 9(02).
+                           11  RTN-NUM-SSTR             PIC 9(02).
+      *
+      *    Codigo de Transaccion Tuxedo ( SCR-NTRN )
+           03  RTN-NUM-NTRN                             PIC X(04).
+      *
+      *    Seccion/Paragrafo que emitio el TPRETURN fallido
+           03  RTN-COD-SECC                             PIC X(16).
+      *
+      *    Codigo de Status devuelto por TPRETURN ( TP-STATUS )
+           03  RTN-NUM-STAT                             PIC 9(04).
+      *
+      *    Disponible
+           03  RTN-GLS-DISP                             PIC X(20).
