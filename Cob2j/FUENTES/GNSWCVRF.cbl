@@ -16,3 +16,10 @@
            03 VRF-ZERO-S                VALUE 1         PIC 9(01).      00000160
       *    Status BLK                                                   00000170
            03 VRF-SBLK                  VALUE 2         PIC 9(01).      00000180
+      *    Algoritmo de Digito Verificador : delega en GNSPKVRF         00000190
+      *    ( comportamiento actual, es el default )                     00000200
+           03 VRF-ALGO-EXT              VALUE 0         PIC 9(01).      00000210
+      *    Algoritmo de Digito Verificador : Modulo 11 nativo           00000220
+           03 VRF-ALGO-M11              VALUE 1         PIC 9(01).      00000230
+      *    Cantidad maxima de numeros por corrida de BLK-VRF            00000240
+           03 VRF-BLK-MXNM              VALUE 50        PIC 9(02).      00000250
