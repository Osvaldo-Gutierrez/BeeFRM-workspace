@@ -34,12 +34,79 @@ AIX        PERFORM VAL-VRF.
            EXIT.                                                        
        VAL-VRF SECTION.
        INI-VAL-VRF.
+           IF VRF-ALGO = VRF-ALGO-M11
+               GO TO INI-CLC-VRF-M11.
            CALL 'GNSPKVRF' USING VRF-VARI.
       *     MOVE VRF-VARI            TO SYS-CMMA.
       *     MOVE +37                 TO SYS-TCMA.
       *     MOVE SYS-LINK            TO SYS-CMND.
       *     MOVE 'GNSPPVRF'          TO SYS-PROG.
       *     PERFORM GNS-PRO-SYS.
-      *     MOVE SYS-CMMA            TO VRF-VARI. 
+      *     MOVE SYS-CMMA            TO VRF-VARI.
+           GO TO FIN-VAL-VRF.
+      *    Calculo nativo del Digito Verificador, Modulo 11, para
+      *    cuando VRF-ALGO pide no depender del modulo externo
+      *    GNSPKVRF. Pesos 2 a 7 ciclicos desde el digito menos
+      *    significativo de VRF-NUME.
+       INI-CLC-VRF-M11.
+           MOVE ZERO TO VRF-M11-SUMA.
+           MOVE 2    TO VRF-M11-PESO.
+           MOVE 12   TO VRF-M11-IDXX.
+       LUP-CLC-VRF-M11.
+           COMPUTE VRF-M11-SUMA = VRF-M11-SUMA +
+                   ( VRF-DIGI( VRF-M11-IDXX ) * VRF-M11-PESO ).
+           ADD 1 TO VRF-M11-PESO.
+           IF VRF-M11-PESO > 7
+               MOVE 2 TO VRF-M11-PESO.
+           SUBTRACT 1 FROM VRF-M11-IDXX.
+           IF VRF-M11-IDXX NOT < 1
+               GO TO LUP-CLC-VRF-M11.
+           DIVIDE VRF-M11-SUMA BY 11 GIVING VRF-M11-PESO
+                                     REMAINDER VRF-M11-REST.
+           SUBTRACT VRF-M11-REST FROM 11 GIVING VRF-M11-REST.
+           IF VRF-M11-REST = 11
+               MOVE '0' TO VRF-M11-DGTO
+           ELSE
+           IF VRF-M11-REST = 10
+               IF VRF-SVRF = VRF-SVRF-0
+                   MOVE '0' TO VRF-M11-DGTO
+               ELSE
+                   MOVE 'K' TO VRF-M11-DGTO
+           ELSE
+               MOVE VRF-M11-REST TO VRF-M11-DGTN
+               MOVE VRF-M11-DGTN TO VRF-M11-DGTO.
+           IF VRF-CMND = VRF-GET
+               MOVE VRF-M11-DGTO TO VRF-DVRF
+               MOVE ZERO         TO VRF-STAT
+           ELSE
+               IF VRF-DVRF = VRF-M11-DGTO
+                   MOVE ZERO         TO VRF-STAT
+               ELSE
+                   MOVE 3            TO VRF-STAT
+                   MOVE 'VRF    MAL' TO VRF-CMSG.
        FIN-VAL-VRF.
            EXIT.
+      *Generacion/validacion masiva de Digitos Verificadores.  El
+      *llamador fija VRF-CMND ( VRF-GET o VRF-VAL ) y VRF-ALGO una
+      *sola vez para toda la corrida, carga VRF-BLK-NUMX filas en
+      *VRF-BLK-NUDV y BLK-VRF recorre la tabla invocando VAL-VRF
+      *fila por fila, dejando el VRF-STAT de cada una en VRF-BLK-STAT
+      *( y, si el comando es VRF-GET, el Digito Verificador generado
+      *queda calzado en el mismo VRF-BLK-NUDV ). Respeta VRF-ZERO tal
+      *como lo hace PRO-VRF, sin pasar por GET-MSG fila a fila.
+       BLK-VRF SECTION.
+       INI-BLK-VRF.
+           SET VRF-BLK-IDXX TO 1.
+       LUP-BLK-VRF.
+           MOVE VRF-BLK-NUDV( VRF-BLK-IDXX ) TO VRF-NUDV.
+           IF VRF-NUME = ZEROES AND VRF-ZERO = VRF-ZERO-N
+               MOVE VRF-SBLK TO VRF-STAT
+           ELSE
+               PERFORM VAL-VRF.
+           MOVE VRF-NUDV TO VRF-BLK-NUDV( VRF-BLK-IDXX ).
+           MOVE VRF-STAT TO VRF-BLK-STAT( VRF-BLK-IDXX ).
+           SET VRF-BLK-IDXX UP BY 1.
+           IF VRF-BLK-IDXX NOT > VRF-BLK-NUMX
+               GO TO LUP-BLK-VRF.
+       FIN-BLK-VRF.
+           EXIT.
