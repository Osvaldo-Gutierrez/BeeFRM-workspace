@@ -0,0 +1,13 @@
+      *    Inventario de tags IDNMOD conocidos ( GNS-BUS-MOD )          00000010
+      *    ------------------------------------------------             00000020
+      *                                                                 00000030
+      *    Cada modulo que lleva su propio tag IDNMOD ( WSS-TAG-GNSWxxx)00000040
+      *    se registra aqui para que GNS-BUS-MOD pueda recorrerlos y    00000050
+      *    encolarlos como un informe de inventario de versiones.       00000060
+       01  MOD-VARI.                                                    00000070
+           03 MOD-NMOD COMP                         PIC S9(04).         00000080
+           03 MOD-TABL.                                                 00000090
+              05 MOD-ITEM OCCURS 8 TIMES                                00000100
+                           INDEXED BY MOD-ITBL.                         00000110
+                 07 MOD-TAG                         PIC X(125).         00000120
+           03 MOD-Q-TAG                             PIC X(125).         00000130
