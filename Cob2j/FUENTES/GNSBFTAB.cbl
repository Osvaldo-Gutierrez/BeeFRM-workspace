@@ -5,26 +5,23 @@
            MOVE 'TAB'              TO ADR-TABL IN ADR-REQA. 
            
       *                                                                 
-           MOVE FIO-SIST TO IDD-SAUX.                                   
-           MOVE 'C'      TO IDD-GAUX.                                   
-           MOVE SPACES   TO IDD-RAUX.                                   
-           MOVE 1 TO IDD-IAUX.                                          
-           SET IDD-ITBL TO 1.                                           
-           SEARCH IDD-VSIS VARYING IDD-IAUX                             
-             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                       
-               GO TO FSR-GNS-FIO-TAB.                                   
-       GRP-GNS-FIO-TAB.                                                 
-           MOVE SPACES TO IDD-GAUX.                                     
-           MOVE 1      TO IDD-IAUX.                                     
-           SET IDD-ITBL TO 1.                                           
-           SEARCH IDD-VSIS VARYING IDD-IAUX                             
-               AT END                                                   
-                   MOVE 'En GNS-FIO-TAB, NO existe en IDD:' TO FIO-MEN1 
-                   MOVE IDD-DAUX                            TO FIO-MEN2 
-                   PERFORM PRG-ABT                                      
-               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX                     
-                   NEXT SENTENCE.                                       
-       FSR-GNS-FIO-TAB.                                                 
+           MOVE FIO-SIST TO IDD-SAUX.
+           MOVE 'C'      TO IDD-GAUX.
+           MOVE SPACES   TO IDD-RAUX.
+           SEARCH ALL IDD-VSIS
+             WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+               GO TO FSR-GNS-FIO-TAB.
+       GRP-GNS-FIO-TAB.
+           MOVE SPACES TO IDD-GAUX.
+           SEARCH ALL IDD-VSIS
+               AT END
+                   MOVE 'En GNS-FIO-TAB, NO existe en IDD:' TO FIO-MEN1
+                   MOVE IDD-DAUX                            TO FIO-MEN2
+                   SET FIO-STAT-NCF                         TO TRUE
+                   PERFORM PRG-ABT
+               WHEN IDD-DENT( IDD-ITBL ) = IDD-DAUX
+                   NEXT SENTENCE.
+       FSR-GNS-FIO-TAB.
            MOVE IDD-IENT( IDD-ITBL ) TO ADR-DBID IN ADR-REQA.           
       *                                                                 
            MOVE 'TAB00' TO ADR-ELM1.                                    
@@ -47,10 +44,11 @@
                MOVE TAB-EXT-TABL IN TAB TO ADR-VKEY IN ADR-REQA         
                MOVE 'TAB03' TO ADR-DKEY IN ADR-REQA                     
            ELSE                                                         
-               MOVE 'En GNS-FIO-TAB, key' TO FIO-MENS                   
-               MOVE FIO-AKEY   TO FIO-MENS-KEY                          
-               MOVE 'Invalida' TO FIO-MENS-FIL                          
-               PERFORM PRG-ABT.                                         
+               MOVE 'En GNS-FIO-TAB, key' TO FIO-MENS
+               MOVE FIO-AKEY   TO FIO-MENS-KEY
+               MOVE 'Invalida' TO FIO-MENS-FIL
+               SET FIO-STAT-BAK TO TRUE
+               PERFORM PRG-ABT.
       *JSS                                                              
            IF FIO-CMND = FIO-PUT OR FIO-MOD                             
                MOVE TAB-COD-TTAB IN TAB TO TAB-CIC-TTAB IN TAB          
