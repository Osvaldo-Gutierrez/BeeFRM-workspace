@@ -0,0 +1,236 @@
+      *Modulo de autocontrol que detecta si la variable de pantalla
+      *legada OSC-VARI ( GNSWGOSC.cbl, "VARIABLES SCR- 2.0" ) se
+      *desincronizo de la vigente SCR-VARI ( GNSWVSCR.cbl ). Ambas
+      *layouts comparten, por nombre, un nucleo de campos heredados de
+      *la version anterior ( TCMA, SIST, NTRN, PROG, etc. ); si alguno
+      *de ellos cambio de largo en una sin el mismo cambio en la otra,
+      *esta seccion deja una fila en la cola SCR-QDRF, para que el
+      *programa de pantalla o el batch que emite el informe la lea
+      *despues con GNS-MSJ-QUE 'GET'.
+      *Para en SCR-NDRF filas informadas ( 0 = ninguna ) y deja en
+      *SCR-IDRF la cantidad de campos realmente desincronizados.
+       GNS-BUS-OSC SECTION.
+       INI-GNS-BUS-OSC.
+           MOVE ZERO TO SCR-IDRF.
+           IF LENGTH OF SCR-TCMA NOT = LENGTH OF OSC-TCMA
+               MOVE 'TCMA' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-TCMA TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-TCMA TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-SIST NOT = LENGTH OF OSC-SIST
+               MOVE 'SIST' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-SIST TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-SIST TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-SISG NOT = LENGTH OF OSC-SISG
+               MOVE 'SISG' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-SISG TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-SISG TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-NTRN NOT = LENGTH OF OSC-NTRN
+               MOVE 'NTRN' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-NTRN TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-NTRN TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-PROG NOT = LENGTH OF OSC-PROG
+               MOVE 'PROG' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-PROG TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-PROG TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-NTRV NOT = LENGTH OF OSC-NTRV
+               MOVE 'NTRV' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-NTRV TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-NTRV TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-PROV NOT = LENGTH OF OSC-PROV
+               MOVE 'PROV' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-PROV TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-PROV TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-NLIB NOT = LENGTH OF OSC-NLIB
+               MOVE 'NLIB' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-NLIB TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-NLIB TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-NMAP NOT = LENGTH OF OSC-NMAP
+               MOVE 'NMAP' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-NMAP TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-NMAP TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-RFBY NOT = LENGTH OF OSC-RFBY
+               MOVE 'RFBY' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-RFBY TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-RFBY TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-STAT NOT = LENGTH OF OSC-STAT
+               MOVE 'STAT' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-STAT TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-STAT TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-INST NOT = LENGTH OF OSC-INST
+               MOVE 'INST' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-INST TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-INST TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-ACTU NOT = LENGTH OF OSC-ACTU
+               MOVE 'ACTU' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-ACTU TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-ACTU TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-CMNP NOT = LENGTH OF OSC-CMNP
+               MOVE 'CMNP' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-CMNP TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-CMNP TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-CMND NOT = LENGTH OF OSC-CMND
+               MOVE 'CMND' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-CMND TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-CMND TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-CCPP NOT = LENGTH OF OSC-CCPP
+               MOVE 'CCPP' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-CCPP TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-CCPP TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-STPP NOT = LENGTH OF OSC-STPP
+               MOVE 'STPP' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-STPP TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-STPP TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-USER NOT = LENGTH OF OSC-USER
+               MOVE 'USER' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-USER TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-USER TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-OTRN NOT = LENGTH OF OSC-OTRN
+               MOVE 'OTRN' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-OTRN TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-OTRN TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-UMOD NOT = LENGTH OF OSC-UMOD
+               MOVE 'UMOD' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-UMOD TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-UMOD TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-ICMN NOT = LENGTH OF OSC-ICMN
+               MOVE 'ICMN' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-ICMN TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-ICMN TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-NEMO NOT = LENGTH OF OSC-NEMO
+               MOVE 'NEMO' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-NEMO TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-NEMO TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-LDOC NOT = LENGTH OF OSC-LDOC
+               MOVE 'LDOC' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-LDOC TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-LDOC TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-NDOC NOT = LENGTH OF OSC-NDOC
+               MOVE 'NDOC' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-NDOC TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-NDOC TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-FRET NOT = LENGTH OF OSC-FRET
+               MOVE 'FRET' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-FRET TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-FRET TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-IPRV NOT = LENGTH OF OSC-IPRV
+               MOVE 'IPRV' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-IPRV TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-IPRV TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-MFLD NOT = LENGTH OF OSC-MFLD
+               MOVE 'MFLD' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-MFLD TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-MFLD TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-VFLD NOT = LENGTH OF OSC-VFLD
+               MOVE 'VFLD' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-VFLD TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-VFLD TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-FFLD NOT = LENGTH OF OSC-FFLD
+               MOVE 'FFLD' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-FFLD TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-FFLD TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE
+               IF SCR-IDRF NOT < SCR-NDRF
+                   GO TO FIN-GNS-BUS-OSC.
+           IF LENGTH OF SCR-DISP NOT = LENGTH OF OSC-DISP
+               MOVE 'DISP' TO DRF-LIN-CAMP
+               MOVE LENGTH OF SCR-DISP TO DRF-LIN-LSCR
+               MOVE LENGTH OF OSC-DISP TO DRF-LIN-LOSC
+               PERFORM DRF-PUT-LINE.
+       FIN-GNS-BUS-OSC.
+           EXIT.
+      *Encola una fila de desincronizacion en SCR-QDRF.
+       DRF-PUT-LINE.
+           ADD 1 TO SCR-IDRF.
+           MOVE 'PUT'    TO QUE-COM-SEND.
+           MOVE SCR-QDRF TO QUE-NAM-SEND.
+           MOVE SCR-IDRF TO QUE-NUM-SEND.
+           MOVE LENGTH OF DRF-LINE TO QUE-LAR-SEND.
+           MOVE SPACES   TO QUE-TRX-SEND.
+           MOVE DRF-LINE TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+       FIN-DRF-PUT-LINE.
+           EXIT.
