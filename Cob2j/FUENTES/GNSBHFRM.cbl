@@ -23,12 +23,22 @@
                                   TPTYPE-REC
                                   FRM-MENS
                                   TPSTATUS-REC.
-       PA1-GNS-ERR-FRM.                                                 
-           MOVE FRM-FFLD-PA1 TO FRM-FFLD.                               
-           GO TO RET-GNS-ERR-FRM.                                       
-       PA2-GNS-ERR-FRM.                                                 
-           MOVE FRM-FFLD-PA2 TO FRM-FFLD.                               
-           GO TO RET-GNS-ERR-FRM.                                       
+       PA1-GNS-ERR-FRM.
+           ADD 1               TO FRM-CTPA1.
+           MOVE 'PA1 '         TO LOGMSG-TEXT-1.
+           MOVE FRM-NAME       TO LOGMSG-TEXT-2.
+           MOVE '50'           TO LOGMSG-NUMB.
+           PERFORM DO-USERLOG.
+           MOVE FRM-FFLD-PA1 TO FRM-FFLD.
+           GO TO RET-GNS-ERR-FRM.
+       PA2-GNS-ERR-FRM.
+           ADD 1               TO FRM-CTPA2.
+           MOVE 'PA2 '         TO LOGMSG-TEXT-1.
+           MOVE FRM-NAME       TO LOGMSG-TEXT-2.
+           MOVE '50'           TO LOGMSG-NUMB.
+           PERFORM DO-USERLOG.
+           MOVE FRM-FFLD-PA2 TO FRM-FFLD.
+           GO TO RET-GNS-ERR-FRM.
        MFA-GNS-ERR-FRM.                                                 
            MOVE 'ABORTO : MAP FAIL' TO FRM-MENS.                        
            GO TO ABT-GNS-ERR-FRM.                                       
