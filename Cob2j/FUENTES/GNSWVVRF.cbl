@@ -28,4 +28,24 @@
            03 VRF-LMAX          COMP                    PIC 9(04).      
       *    INDICADOR SI D.V. VIENE EN ULTIMO DIGITO DEL NUMERO
            03 VRF-SFDV                                  PIC X(01).
-           
\ No newline at end of file
+      *    Algoritmo a usar ( VRF-ALGO-EXT / VRF-ALGO-M11 ); se deja
+      *    en VRF-ALGO-EXT por omision para no alterar a quien nunca
+      *    lo fije, que sigue llamando a GNSPKVRF como siempre.
+           03 VRF-ALGO                  VALUE 0         PIC 9(01).
+      *    Variables de trabajo para el calculo nativo Modulo 11
+           03 VRF-M11-SUMA      COMP                    PIC S9(05).
+           03 VRF-M11-PESO      COMP                    PIC S9(02).
+           03 VRF-M11-IDXX      COMP                    PIC S9(02).
+           03 VRF-M11-REST      COMP                    PIC S9(02).
+           03 VRF-M11-DGTN      COMP                    PIC 9(01).
+           03 VRF-M11-DGTO                              PIC X(01).
+      *    Tabla para la generacion/validacion masiva de Digitos
+      *    Verificadores ( BLK-VRF ). El llamador fija VRF-CMND y
+      *    VRF-ALGO una sola vez, carga VRF-BLK-NUDV de cada fila y
+      *    BLK-VRF deja en VRF-BLK-STAT el VRF-STAT de cada una.
+           03 VRF-BLK-NUMX      COMP                    PIC S9(04).
+           03 VRF-BLK-TABL.
+              05 VRF-BLK-ITEM OCCURS 50 TIMES
+                           INDEXED BY VRF-BLK-IDXX.
+                 07 VRF-BLK-NUDV                        PIC X(13).
+                 07 VRF-BLK-STAT                        PIC 9(01).
