@@ -42,11 +42,16 @@
            MOVE SPACES              TO QUE-DAT-SEND.                           
            PERFORM GNS-MSJ-QUE.
            IF QUE-STAT NOT = QUE-STAT-OKS
-              DISPLAY 'NO ENCONTRO COLA ASUME 1111111 :' TSK-TERM-TUX  
+              DISPLAY 'NO ENCONTRO COLA ASUME 1111111 :' TSK-TERM-TUX
+              MOVE 'COLA'                      TO LOGMSG-TEXT-1
+              MOVE 'TSKNEX'                     TO LOGMSG-TEXT-2
+              MOVE TSK-TERM-TUX(1:40)          TO LOGMSG-TEXT-3
+              MOVE '90'                        TO LOGMSG-NUMB
+              PERFORM DO-USERLOG
               MOVE 1111111          TO TSK-TERM-NUM-TUX
               MOVE TSK-TERM-NUM-TUX TO TSK-TERM-NUM
               MOVE TSK-TERM-NUM     TO EIBTASKN
-              GO TO FIN-GET-TSK-TERM.                                                
+              GO TO FIN-GET-TSK-TERM.
            
            
            MOVE QUE-DAT-RECV        TO QUE-ITEM.           
