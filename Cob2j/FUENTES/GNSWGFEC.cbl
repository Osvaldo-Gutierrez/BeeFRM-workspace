@@ -75,8 +75,15 @@
            03 FEC-NMES                           VALUE 0  PIC 9(06).    
       *    Numero de Dias                                               
            03 FEC-NDIA                           VALUE 0  PIC 9(06).    
-      *    Numero de Bisiestos                                          
-           03 FEC-NABI                           VALUE 0  PIC 9(03).    
+      *    Numero de Bisiestos
+           03 FEC-NABI                           VALUE 0  PIC 9(03).
+      *    Numero de Dias Habiles ( DIF-HBL )
+           03 FEC-NHBL                           VALUE 0  PIC 9(06).
+      *    Respaldo de FEC-NDIA mientras se recorre DIF-HBL
+           03 FEC-GDIA                           VALUE 0  PIC 9(06).
+      *    Limites Julianos del recorrido DIF-HBL
+           03 FEC-JMIN                           VALUE 0  PIC 9(06).
+           03 FEC-JMAX                           VALUE 0  PIC 9(06).
       *    Auxiliar                                                     
            03 FEC-AUXI                           VALUE 0  PIC 9(01).    
       *    Variables para Current-Date                                  
@@ -96,8 +103,48 @@
               05 FEC-HHHY                                 PIC 9(02).    
               05 FEC-MMHY                                 PIC 9(02).    
               05 FEC-SSHY                                 PIC 9(02).    
-      *    Mensaje                                                      
-           03 FEC-MENS                                    PIC X(79).    
+      *    Calculo de Pascua ( para feriados moviles )
+           03 FEC-PASC.
+              05 FEC-PAS-MES                              PIC 9(02).
+              05 FEC-PAS-DIA                              PIC 9(02).
+              05 FEC-PAS-DOYP                              PIC 9(03).
+              05 FEC-PAS-DOYC                              PIC 9(03).
+              05 FEC-PAS-OFST                              PIC S9(03).
+              05 FEC-PAS-CLAV.
+                 07 FEC-PAS-SIGN                           PIC X(01).
+                 07 FEC-PAS-VOFS                            PIC 9(03).
+              05 FEC-PAS-KEY.
+                 07 FEC-PAS-KEY-PFX                         PIC X(06).
+                 07 FEC-PAS-KEY-OFS                         PIC X(04).
+                 07 FILLER                                  PIC X(02).
+              05 FEC-PAS-A                                  PIC S9(04).
+              05 FEC-PAS-B                                  PIC S9(04).
+              05 FEC-PAS-C                                  PIC S9(04).
+              05 FEC-PAS-D                                  PIC S9(04).
+              05 FEC-PAS-E                                  PIC S9(04).
+              05 FEC-PAS-F                                  PIC S9(04).
+              05 FEC-PAS-G                                  PIC S9(04).
+              05 FEC-PAS-H                                  PIC S9(04).
+              05 FEC-PAS-I                                  PIC S9(04).
+              05 FEC-PAS-K                                  PIC S9(04).
+              05 FEC-PAS-L                                  PIC S9(04).
+              05 FEC-PAS-M                                  PIC S9(04).
+              05 FEC-PAS-T                                  PIC S9(04).
+              05 FEC-PAS-T2                                 PIC S9(04).
+      *    Feriados fijos trasladados al lunes mas cercano cuando caen
+      *    sabado o domingo ( ver FEC-CALC-LUNP )
+           03 FEC-LUNP.
+              05 FEC-LUN-MES                                PIC 9(02).
+              05 FEC-LUN-DIA                                PIC 9(02).
+              05 FEC-LUN-SHFT                                PIC 9(01).
+              05 FEC-LUN-BIS                                PIC 9(01).
+              05 FEC-LUN-KEY.
+                 07 FEC-LUN-KEY-PFX                          PIC X(06).
+                 07 FEC-LUN-KEY-MES                          PIC 9(02).
+                 07 FEC-LUN-KEY-DIA                          PIC 9(02).
+                 07 FILLER                                   PIC X(02).
+      *    Mensaje
+           03 FEC-MENS                                    PIC X(79).
       *    Resto                                                        
            03 FEC-REST                                    PIC 9(02).    
       *    Indice                                                       
@@ -110,10 +157,17 @@
                  88 FEC-TIENE-MES             VALUE 'M'.                
               05 FEC-FORM-SGL                 VALUE ' '   PIC X(01).    
                  88 FEC-TIENE-SIGLO           VALUE 'S'.                
-              05 FEC-FORM-ANO                 VALUE ' '   PIC X(01).    
-                 88 FEC-TIENE-ANO             VALUE 'A' 'Q'.            
-                 88 FEC-TIENE-QUIEBRE         VALUE 'A'.                
-                 88 FEC-NO-TIENE-QUIEBRE      VALUE 'Q'.                
+              05 FEC-FORM-ANO                 VALUE ' '   PIC X(01).
+                 88 FEC-TIENE-ANO             VALUE 'A' 'Q'.
+                 88 FEC-TIENE-QUIEBRE         VALUE 'A'.
+                 88 FEC-NO-TIENE-QUIEBRE      VALUE 'Q'.
+      *    Respaldo de FEC-FORM para las comparaciones/diferencias
+      *    sobre FEC-FEC1/FEC-FEC2 ( FEC-CMP-F12, FEC-COMP-FEC ): esas
+      *    dos traen su propio siglo+ano ya separados en FEC-SEC1/
+      *    FEC-AEC1 y FEC-SEC2/FEC-AEC2, asi que no hay necesidad de
+      *    inferirlo por quiebre alli, sea lo que sea que FEC-FORM
+      *    tenga puesto por el llamador para otro fin.
+           03 FEC-FORM-SAV                             PIC X(04).
       *    Para aceptar fecha en blanco o zeroes                        
            03 FEC-FBLK                         VALUE 0    PIC 9(01).    
       *    Para validar dia habil                                       
@@ -161,8 +215,17 @@
            03 FEC-ANO1                         VALUE 1800 PIC 9(04).    
       *    Dia 1 ( Segun L M M J V S D )                                
            03 FEC-DIA1                         VALUE    1 PIC 9(01).    
-      *    Bisiesto 1                                                   
-           03 FEC-BST1                         VALUE 1800 PIC 9(04).    
+      *    Bisiesto 1
+           03 FEC-BST1                         VALUE 1800 PIC 9(04).
+      *    Ano de quiebre de siglo para fechas de 2 digitos sin siglo
+      *    explicito ( FEC-TIENE-QUIEBRE ): anos <= este valor se
+      *    consideran del siglo siguiente, anos > este valor del
+      *    siglo anterior. Ver su uso en FEC-TRDC-FEC.
+           03 FEC-PIVO-ANO                     VALUE   60 PIC 9(02).
+      *    Codigo de feriado movil ( desplazamiento desde Pascua )
+           03 FEC-FER-PASC       VALUE 'PASCUA'           PIC X(06).
+      *    Codigo de feriado fijo trasladado al lunes mas cercano
+           03 FEC-FER-LUNP       VALUE 'LUNMOV'           PIC X(06).
       *    Constantes de Status                                         
            03 FEC-SOKS                         VALUE  0   PIC 9(01).    
            03 FEC-SHBL                         VALUE '01' PIC X(02).    
@@ -221,4 +284,6 @@
            03 FEC-RST-ANO       VALUE   'RST-ANO'         PIC X(07).    
            03 FEC-DIF-DIA       VALUE   'DIF-DIA'         PIC X(07).    
            03 FEC-DIF-MES       VALUE   'DIF-MES'         PIC X(07).    
-           03 FEC-DIF-ANO       VALUE   'DIF-ANO'         PIC X(07).    
+           03 FEC-DIF-ANO       VALUE   'DIF-ANO'         PIC X(07).
+      *    Diferencia en dias habiles y corridos en un solo llamado
+           03 FEC-DIF-HBL       VALUE   'DIF-HBL'         PIC X(07).
