@@ -301,8 +301,9 @@
       * <<<< INI_VAL_CON_KEY_CIC
            GO TO FIN-VAL-CON-KEY-CIC.
       * >>>> INI_VAL_CON_KEY_CIC
-           IF     CIC-COD-TCIC IN CIC-FLD NOT > SPACES 
-              AND CIC-COD-CCIC IN CIC-FLD NOT > SPACES 
+           IF     CIC-COD-TCIC IN CIC-FLD NOT > SPACES
+              AND CIC-COD-CCIC IN CIC-FLD NOT > SPACES
+                MOVE 'CON'            TO EKY-REG-RSN
                 PERFORM ERR-KEY
                 PERFORM FST-KEY-CIC.
       * <<<< FIN_VAL_CON_KEY_CIC
@@ -315,8 +316,9 @@
       * <<<< INI_VAL_CON_IKY_CIC
            GO TO FIN-VAL-CON-IKY-CIC.
       * >>>> INI_VAL_CON_IKY_CIC
-           IF     CIC-COD-TCIC IN CIC-FLD NOT > SPACES 
-              AND CIC-COD-CCIC IN CIC-FLD NOT > SPACES 
+           IF     CIC-COD-TCIC IN CIC-FLD NOT > SPACES
+              AND CIC-COD-CCIC IN CIC-FLD NOT > SPACES
+                MOVE 'IKY'            TO EKY-REG-RSN
                 PERFORM ERR-KEY
                 PERFORM FST-KEY-CIC.
       * <<<< FIN_VAL_CON_IKY_CIC
