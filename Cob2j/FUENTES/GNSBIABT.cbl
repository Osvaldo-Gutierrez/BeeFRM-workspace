@@ -1,10 +1,20 @@
-      * Modulo de Aborto Program  Interactivo                           
-       PRG-ABT SECTION.                                                 
-       INI-PRG-ABT.                                                     
-           IF FRM-MENS > SPACES AND FIO-MENS NOT > SPACES               
-               MOVE FRM-MENS TO FIO-MENS.                               
-           MOVE FIO-MENS TO SYS-MENS.                                   
-           MOVE SYS-ABOR TO SYS-CMND.                                   
-           PERFORM GNS-PRO-SYS.                                         
-       FIN-PRG-ABT.                                                     
+      * Modulo de Aborto Program  Interactivo
+       PRG-ABT SECTION.
+       INI-PRG-ABT.
+           IF FRM-MENS > SPACES AND FIO-MENS NOT > SPACES
+               MOVE FRM-MENS TO FIO-MENS.
+           MOVE FIO-MENS TO SYS-MENS.
+      *    Deja en el log de sistema una miga con el mensaje que
+      *    origino el aborto ANTES de entrar a GNS-PRO-SYS, porque
+      *    ese camino termina en TPFORWARD a SYS-PABT y GOBACK, y el
+      *    mensaje original ya no queda visible en esta transaccion.
+           MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+           MOVE 'ABRT'             TO LOGMSG-TEXT-1.
+           MOVE SPACES             TO LOGMSG-TEXT-2.
+           MOVE FIO-MEN1(1:40)     TO LOGMSG-TEXT-3.
+           MOVE '99'               TO LOGMSG-NUMB.
+           PERFORM DO-USERLOG.
+           MOVE SYS-ABOR TO SYS-CMND.
+           PERFORM GNS-PRO-SYS.
+       FIN-PRG-ABT.
            EXIT.                                                        
