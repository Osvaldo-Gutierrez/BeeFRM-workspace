@@ -6,18 +6,70 @@
               05 NUM-NDCM                     VALUE 0 PIC 9(02).        
               05 NUM-ZERO                     VALUE 0 PIC 9(01).        
               05 NUM-SGNO                     VALUE 0 PIC 9(01).        
-           03 NUM-STAT                        VALUE 0 PIC 9(02).        
-              88 NUM-STAT-OKS                 VALUE 0.                  
-           03 NUM-MENS                                PIC X(79).        
-           03 NUM-NUMV.                                                 
-              05 NUM-NS9V                             PIC S9(13)V9(05). 
-              05 NUM-RED4     REDEFINES NUM-NS9V.                       
-                 07 NUM-PENT                          PIC 9(13).        
-                 07 NUM-PENT-RED REDEFINES NUM-PENT   PIC X(01)         
-                                 OCCURS 13.                             
-                 07 NUM-PDCM                          PIC V9(05).       
-                 07 NUM-PDCM-RED REDEFINES NUM-PDCM   PIC X(01)         
-                                 OCCURS 5.                              
-              05 NUM-NS9N     REDEFINES NUM-NS9V      PIC S9(13)V9(05). 
-              05 NUM-NN9V     REDEFINES NUM-NS9V      PIC S9(13)V9(05). 
-              05 NUM-NN9N     REDEFINES NUM-NS9V      PIC S9(13)V9(05). 
\ No newline at end of file
+           03 NUM-STAT                        VALUE 0 PIC 9(02).
+              88 NUM-STAT-OKS                 VALUE 0.
+              88 NUM-STAT-OBL                 VALUE 70.
+              88 NUM-STAT-NNU                 VALUE 80.
+              88 NUM-STAT-SGN                 VALUE 81.
+              88 NUM-STAT-OVF                 VALUE 90.
+           03 NUM-MENS                                PIC X(79).
+           03 NUM-NUMV.
+              05 NUM-NS9V                             PIC S9(13)V9(05).
+              05 NUM-RED4     REDEFINES NUM-NS9V.
+                 07 NUM-PENT                          PIC 9(13).
+                 07 NUM-PENT-RED REDEFINES NUM-PENT   PIC X(01)
+                                 OCCURS 13.
+                 07 NUM-PDCM                          PIC V9(05).
+                 07 NUM-PDCM-RED REDEFINES NUM-PDCM   PIC X(01)
+                                 OCCURS 5.
+              05 NUM-NS9N     REDEFINES NUM-NS9V      PIC S9(13)V9(05).
+              05 NUM-NN9V     REDEFINES NUM-NS9V      PIC S9(13)V9(05).
+              05 NUM-NN9N     REDEFINES NUM-NS9V      PIC S9(13)V9(05).
+      *    Campos de trabajo de VAL-NUM ( armado del valor y control
+      *    del recorrido caracter a caracter de NUM-NUME ).
+           03 NUM-WORK.
+              05 NUM-SGNW                     VALUE 0 PIC 9(01).
+              05 NUM-DPOS                      VALUE 0 PIC 9(02).
+              05 NUM-DLEN                      VALUE 0 PIC 9(02).
+              05 NUM-TLEN                      VALUE 0 PIC 9(02).
+              05 NUM-OLEN                      VALUE 0 PIC 9(02).
+              05 NUM-SIND                      VALUE 0 PIC 9(02).
+              05 NUM-SGNC                      VALUE SPACE PIC X(01).
+              05 NUM-NEGA                      VALUE 0 PIC 9(01).
+              05 NUM-WRKI                      VALUE 0 PIC 9(13).
+              05 NUM-WRKD                  VALUE '00000' PIC X(05).
+              05 NUM-WRKD-N  REDEFINES NUM-WRKD          PIC 9(05).
+              05 NUM-WRKV.
+                 07 NUM-WRKV-INT                PIC 9(13).
+                 07 NUM-WRKV-DEC                PIC 9(05).
+              05 NUM-WRKV-RED REDEFINES NUM-WRKV  PIC 9(13)V9(05).
+      *    Lote de campos a validar en un solo llamado a VAL-NUM-LOTE
+           03 NUM-LOTE.
+              05 NUM-LOTE-CANT                VALUE 0 PIC 9(02).
+              05 NUM-LOTE-IND                 VALUE 0 PIC 9(02).
+              05 NUM-LOTE-ITEM                OCCURS 50 TIMES.
+                 07 NUM-LOTE-NUME                       PIC X(25).
+                 07 NUM-LOTE-NENT             VALUE 0   PIC 9(02).
+                 07 NUM-LOTE-NDCM             VALUE 0   PIC 9(02).
+                 07 NUM-LOTE-ZERO             VALUE 0   PIC 9(01).
+                 07 NUM-LOTE-SGNO             VALUE 0   PIC 9(01).
+                 07 NUM-LOTE-STAT             VALUE 0   PIC 9(02).
+                    88 NUM-LOTE-STAT-OKS      VALUE 0.
+                 07 NUM-LOTE-MENS                       PIC X(79).
+                 07 NUM-LOTE-NUMV                  PIC S9(13)V9(05).
+      *    Constantes de validacion numerica
+       01  NUM-CTTS.
+      *    Para aceptar campo en blanco o en cero
+           03 NUM-ZERO-S                       VALUE 1 PIC 9(01).
+           03 NUM-ZERO-N                       VALUE 0 PIC 9(01).
+      *    Para aceptar signo
+           03 NUM-SGNO-S                       VALUE 1 PIC 9(01).
+           03 NUM-SGNO-N                       VALUE 0 PIC 9(01).
+      *    Constantes de Status
+           03 NUM-SOKS                         VALUE  0 PIC 9(02).
+           03 NUM-SOBL                         VALUE 70 PIC 9(02).
+           03 NUM-SNNU                         VALUE 80 PIC 9(02).
+           03 NUM-SSGN                         VALUE 81 PIC 9(02).
+           03 NUM-SOVF                         VALUE 90 PIC 9(02).
+      *    Cantidad maxima de items de un lote
+           03 NUM-LOTE-MAX                     VALUE 50 PIC 9(02).
\ No newline at end of file
