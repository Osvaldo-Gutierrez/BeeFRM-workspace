@@ -0,0 +1,103 @@
+      * Modulo de Validacion Numerica
+      * Valida un campo alfanumerico tecleado en pantalla ( NUM-NUME )
+      * contra la cantidad de digitos enteros/decimales, signo y
+      * aceptacion de blanco/cero declarados en NUM-CNDV, y deja el
+      * valor convertido en NUM-NUMV.
+       VAL-NUM SECTION.
+       INI-VAL-NUM.
+           MOVE NUM-SOKS TO NUM-STAT.
+           MOVE SPACES   TO NUM-MENS.
+           MOVE 0        TO NUM-NS9V.
+           MOVE 0        TO NUM-NEGA.
+           MOVE 0        TO NUM-SGNW.
+           IF NUM-SGNO = NUM-SGNO-S
+               MOVE 1 TO NUM-SGNW.
+           ADD NUM-NENT NUM-NDCM GIVING NUM-DLEN.
+           ADD NUM-SGNW NUM-DLEN GIVING NUM-TLEN.
+           COMPUTE NUM-DPOS = NUM-SGNW + 1.
+           IF NUM-SGNW = 0
+               GO TO CHK-VAL-NUM.
+           MOVE NUM-NUME(1:1) TO NUM-SGNC.
+           IF NUM-SGNC = '-'
+               MOVE 1 TO NUM-NEGA
+               GO TO CHK-VAL-NUM.
+           IF NUM-SGNC NOT = '+' AND NUM-SGNC NOT = SPACE
+               MOVE NUM-SSGN TO NUM-STAT
+               GO TO MSG-VAL-NUM.
+       CHK-VAL-NUM.
+      *    Se verifica primero, sin importar el camino que siga
+      *    despues, para que un blanco/cero aceptado (NUM-ZERO-S) no
+      *    deje pasar basura en las posiciones no usadas del campo.
+           SUBTRACT NUM-TLEN FROM 25 GIVING NUM-OLEN.
+           IF NUM-OLEN > 0
+               IF NUM-NUME(NUM-TLEN + 1:NUM-OLEN) NOT = SPACES
+                   MOVE NUM-SOVF TO NUM-STAT
+                   GO TO MSG-VAL-NUM.
+           IF ( NUM-NUME(NUM-DPOS:NUM-DLEN) NOT > SPACES ) OR
+              ( NUM-NUME(NUM-DPOS:NUM-DLEN) = ZEROES )
+               GO TO BLK-VAL-NUM.
+           GO TO DGT-VAL-NUM.
+       BLK-VAL-NUM.
+           IF NUM-ZERO = NUM-ZERO-N
+               MOVE NUM-SOBL TO NUM-STAT.
+           GO TO MSG-VAL-NUM.
+      *    Completa con cero cada posicion en blanco dentro del area
+      *    de digitos, igual que se hace con las fechas en FEC-VALD-FEC.
+       DGT-VAL-NUM.
+           MOVE NUM-DPOS TO NUM-SIND.
+       LUP-VAL-NUM.
+           IF NUM-NUME(NUM-SIND:1) = SPACE
+               MOVE '0' TO NUM-NUME(NUM-SIND:1).
+           ADD 1 TO NUM-SIND.
+           IF NUM-SIND NOT > (NUM-DPOS + NUM-DLEN - 1)
+               GO TO LUP-VAL-NUM.
+           IF NUM-NUME(NUM-DPOS:NUM-DLEN) IS NOT NUMERIC
+               MOVE NUM-SNNU TO NUM-STAT
+               GO TO MSG-VAL-NUM.
+           MOVE 0 TO NUM-WRKI.
+           IF NUM-NENT > 0
+               MOVE NUM-NUME(NUM-DPOS:NUM-NENT) TO NUM-WRKI.
+           MOVE '00000' TO NUM-WRKD.
+           IF NUM-NDCM > 0
+               MOVE NUM-NUME(NUM-DPOS + NUM-NENT:NUM-NDCM)
+                                             TO NUM-WRKD(1:NUM-NDCM).
+           MOVE NUM-WRKI   TO NUM-WRKV-INT.
+           MOVE NUM-WRKD-N TO NUM-WRKV-DEC.
+           MOVE NUM-WRKV-RED TO NUM-NS9V.
+           IF NUM-NEGA = 1
+               SUBTRACT NUM-NS9V FROM 0 GIVING NUM-NS9V.
+      *    Cae en MSG-VAL-NUM con NUM-STAT-OKS -> no arma mensaje.
+       MSG-VAL-NUM.
+           IF NOT NUM-STAT-OKS
+               MOVE 'NUMSTAT'  TO MSG-COD-TMSG IN MSG
+               MOVE NUM-STAT   TO MSG-COD-CMSG IN MSG
+               MOVE 'GNS'      TO MSG-COD-SIST
+               PERFORM GET-MSG
+               MOVE MSG-GLS-DESC IN MSG TO NUM-MENS.
+       FIN-VAL-NUM.
+           EXIT.
+
+      * Validacion de un lote de campos numericos en un solo llamado:
+      * el invocador carga NUM-LOTE-CANT y, por cada item hasta esa
+      * cantidad, NUM-LOTE-NUME/NENT/NDCM/ZERO/SGNO; al volver, cada
+      * item trae su propio NUM-LOTE-STAT/MENS/NUMV, igual que si se
+      * hubiera llamado a VAL-NUM una vez por campo.
+       VAL-NUM-LOTE SECTION.
+       INI-VAL-NUM-LOTE.
+           MOVE 0 TO NUM-LOTE-IND.
+       LUP-VAL-NUM-LOTE.
+           ADD 1 TO NUM-LOTE-IND.
+           IF NUM-LOTE-IND > NUM-LOTE-CANT
+               GO TO FIN-VAL-NUM-LOTE.
+           MOVE NUM-LOTE-NUME(NUM-LOTE-IND) TO NUM-NUME.
+           MOVE NUM-LOTE-NENT(NUM-LOTE-IND) TO NUM-NENT.
+           MOVE NUM-LOTE-NDCM(NUM-LOTE-IND) TO NUM-NDCM.
+           MOVE NUM-LOTE-ZERO(NUM-LOTE-IND) TO NUM-ZERO.
+           MOVE NUM-LOTE-SGNO(NUM-LOTE-IND) TO NUM-SGNO.
+           PERFORM VAL-NUM.
+           MOVE NUM-STAT TO NUM-LOTE-STAT(NUM-LOTE-IND).
+           MOVE NUM-MENS TO NUM-LOTE-MENS(NUM-LOTE-IND).
+           MOVE NUM-NS9V TO NUM-LOTE-NUMV(NUM-LOTE-IND).
+           GO TO LUP-VAL-NUM-LOTE.
+       FIN-VAL-NUM-LOTE.
+           EXIT.
