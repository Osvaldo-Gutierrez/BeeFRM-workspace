@@ -24,3 +24,6 @@
            03  CIC-STAT-NVG             VALUE 'NVG'     PIC X(05).      00000240
            03  CIC-STAT-ERR             VALUE 'ERR'     PIC X(05).      00000250
            03  CIC-STAT-CNV             VALUE 'CNV'     PIC X(05).      00000260
+      *                                                                 00000270
+      *    Margen de Folios antes de Agotar CIC-NUM-ICIC ( 8 Digitos )  00000280
+           03  CIC-LIM-AGOT     COMP    VALUE 100       PIC 9(08).      00000290
