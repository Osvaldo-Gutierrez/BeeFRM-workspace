@@ -0,0 +1,68 @@
+      *Modulo batch/interactivo que concilia, en una cola, los centros
+      *de asignacion CIC contra sus usuarios autorizados. Recorre la
+      *tabla CIC completa, de punta a punta, via GNS-FIO-CIC con
+      *FIO-FND-FST / FIO-GET-NXT ( igual que GNS-BUS-CIC ), y por cada
+      *centro cuyo ultimo autor ( CIC-COD-ATRN ) no figure vigente en
+      *el catalogo de usuarios autorizados por centro ( TAB-COD-TTAB
+      *= 'CUS' ) deja una fila de discrepancia en la cola SCR-QCUS,
+      *para que el programa de pantalla o el batch que emite el
+      *informe la lea despues con GNS-MSJ-QUE 'GET'.
+      *Para en SCR-NCUS filas informadas ( 0 = ninguna ) y deja en
+      *SCR-ICUS la cantidad de discrepancias realmente encoladas.
+       GNS-BUS-CUS SECTION.
+       INI-GNS-BUS-CUS.
+           MOVE ZERO            TO SCR-ICUS.
+           MOVE SPACES          TO CIC.
+           MOVE 'CIC-CAI-ICIC'  TO FIO-AKEY.
+           MOVE FIO-FND-FST     TO FIO-CMND.
+           PERFORM GNS-FIO-CIC.
+           IF NOT FIO-STAT-OKS
+               GO TO FIN-GNS-BUS-CUS.
+       LUP-GNS-BUS-CUS.
+           IF CIC-COD-ATRN IN CIC NOT = SPACES
+               PERFORM CHK-GNS-BUS-CUS
+               IF SCR-ICUS NOT < SCR-NCUS
+                   GO TO FIN-GNS-BUS-CUS.
+           MOVE 'CIC-CAI-ICIC' TO FIO-AKEY.
+           MOVE FIO-GET-NXT    TO FIO-CMND.
+           PERFORM GNS-FIO-CIC.
+           IF FIO-STAT-OKS
+               GO TO LUP-GNS-BUS-CUS.
+       FIN-GNS-BUS-CUS.
+           EXIT.
+      *Busca el autor del centro actual en el catalogo de usuarios
+      *autorizados; si no existe o no esta vigente, encola la
+      *discrepancia.
+       CHK-GNS-BUS-CUS.
+           MOVE SPACES             TO CUS-KEY-CTAB.
+           MOVE CIC-COD-TCIC IN CIC TO CUS-KEY-TCIC.
+           MOVE CIC-COD-CCIC IN CIC TO CUS-KEY-CCIC.
+           MOVE CIC-COD-ATRN IN CIC ( 1:8 ) TO CUS-KEY-AUTR.
+
+           MOVE 'CUS'          TO TAB-COD-TTAB IN TAB.
+           MOVE CUS-KEY-CTAB   TO TAB-COD-CTAB IN TAB.
+           MOVE 'GNS'          TO FIO-SIST.
+           MOVE FIO-GET-KEY    TO FIO-CMND.
+           PERFORM GNS-FIO-TAB.
+
+           IF FIO-STAT-OKS AND TAB-IND-VIGE IN TAB NOT = 'N'
+               GO TO FIN-CHK-GNS-BUS-CUS.
+           PERFORM CUS-PUT-LINE.
+       FIN-CHK-GNS-BUS-CUS.
+           EXIT.
+      *Encola una fila de discrepancia en SCR-QCUS.
+       CUS-PUT-LINE.
+           ADD 1 TO SCR-ICUS.
+           MOVE CIC-COD-TCIC IN CIC TO CUS-LIN-TCIC.
+           MOVE CIC-COD-CCIC IN CIC TO CUS-LIN-CCIC.
+           MOVE CIC-COD-ATRN IN CIC TO CUS-LIN-AUTR.
+           MOVE 'CUS    NAU'        TO CUS-LIN-CMSG.
+           MOVE 'PUT'    TO QUE-COM-SEND.
+           MOVE SCR-QCUS TO QUE-NAM-SEND.
+           MOVE SCR-ICUS TO QUE-NUM-SEND.
+           MOVE 28       TO QUE-LAR-SEND.
+           MOVE SPACES   TO QUE-TRX-SEND.
+           MOVE CUS-LINE TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+       FIN-CUS-PUT-LINE.
+           EXIT.
