@@ -160,11 +160,36 @@
       *       End Browse All                                            
               05 FIO-EBR-ALL           VALUE 43 PIC 9(04).              
       *                                                                 
-      *       BEGin TRaNsacction                                        
-              05 FIO-BEG-TRN           VALUE 44 PIC 9(04).              
-      *                                                                 
-           03 FIO-VCMN-RED    REDEFINES FIO-VCMN.                       
-              05 FIO-IDX-VCMN OCCURS 44 TIMES   PIC 9(04).              
+      *       BEGin TRaNsacction
+              05 FIO-BEG-TRN           VALUE 44 PIC 9(04).
+      *
+      *       END TRaNsaccion ( commit del lote, solo si lo abrio
+      *       FIO-BEG-TRN ; ver FIO-TRN-OWN )
+              05 FIO-END-TRN           VALUE 45 PIC 9(04).
+      *
+      *       ABorT TRaNsaccion ( back-out del lote )
+              05 FIO-ABT-TRN           VALUE 46 PIC 9(04).
+      *
+           03 FIO-VCMN-RED    REDEFINES FIO-VCMN.
+              05 FIO-IDX-VCMN OCCURS 46 TIMES   PIC 9(04).
+      *
+      *    Indicador de dueno de la transaccion Tuxedo abierta por
+      *    FIO-BEG-TRN: 'S' si este lote hizo su propio TPBEGIN y por
+      *    lo tanto es quien debe cerrarla ( TPCOMMIT/TPABORT ) ; 'N'
+      *    si FIO-BEG-TRN encontro que ya venia dentro de una
+      *    transaccion ambiente y se limito a viajar en ella, en cuyo
+      *    caso FIO-ABT-TRN hace back-out de esa transaccion ambiente
+      *    entera ( no hay forma, con ATMI, de deshacer solo el lote
+      *    de llamadas de este programa sin afectar al resto de la
+      *    transaccion que lo contiene ).
+           03 FIO-TRN-OWN           VALUE 'N'      PIC X(01).
+              88 FIO-TRN-OWN-SI     VALUE 'S'.
+              88 FIO-TRN-OWN-NO     VALUE 'N'.
+      *
+      *    Argumentos de TPBEGIN/TPCOMMIT/TPABORT ( sin timeout
+      *    propio ni flags especiales; se usa el default de ATMI ).
+           03 FIO-TRN-TOUT          COMP-5          VALUE 0  PIC S9(09).
+           03 FIO-TRN-FLAG          COMP-5          VALUE 0  PIC S9(09).
       *                                                                 
       *    Programa que usa servicio de FIO                             
            03 FIO-PROG                          PIC X(08).              
@@ -241,19 +266,52 @@
       *    Indicador de primera VEZ                                     
            03 FIO-IVEZ            VALUE SPACES PIC X(01).               
       *                                                                 
-      *    Vector de status de archivos                                 
-           03 FIO-MSFL VALUE SPACES.                                    
-              05 FIO-VSFL OCCURS 20 INDEXED BY FIO-ITBL.                
-                 07 FIO-NFIL                   PIC X(07).               
-      *                                                                 
-      *    Indice maximo                                                
-           03 FIO-MXFL               VALUE 20  PIC 9(02).               
+      *    Vector de status de archivos           ( ver FIO-MXFL )
+           03 FIO-MSFL VALUE SPACES.
+              05 FIO-VSFL OCCURS 50 INDEXED BY FIO-ITBL.
+                 07 FIO-NFIL                   PIC X(07).
+      *
+      *        Historial de errores del archivo/tabla ( REG-GNS-FIO-DTC
+      *        en GNSBGDTC.cbl ), para que GNS-BUS-FIO pueda armar un
+      *        informe de salud de archivos.
+                 07 FIO-COD-UERR             VALUE SPACES PIC X(01).
+                 07 FIO-NUM-NERR COMP        VALUE ZEROES PIC S9(04).
+                 07 FIO-FEC-FERR.
+                    09 FIO-NUM-SERR          VALUE ZEROES PIC 9(02).
+                    09 FIO-NUM-AERR          VALUE ZEROES PIC 9(02).
+                    09 FIO-NUM-MERR          VALUE ZEROES PIC 9(02).
+                    09 FIO-NUM-DERR          VALUE ZEROES PIC 9(02).
+                 07 FIO-HRA-HERR.
+                    09 FIO-NUM-HHER          VALUE ZEROES PIC 9(02).
+                    09 FIO-NUM-MMER          VALUE ZEROES PIC 9(02).
+                    09 FIO-NUM-SSER          VALUE ZEROES PIC 9(02).
+      *
+      *    Indice maximo realmente en uso en FIO-VSFL ( <= 50, el
+      *    tamano del OCCURS ); un programa de arranque puede bajarlo
+      *    para limitar cuantas filas distintas de historial de
+      *    errores se llevan sin necesidad de recompilar con un
+      *    OCCURS mas chico.
+           03 FIO-MXFL               VALUE 50  PIC 9(02).
       *                                                                 
       *    Indicador de Start-Browse abierto                            
            03 FIO-ISBR               VALUE 'N' PIC X(01).               
       *                                                                 
-      *    Indice auxiliar                                              
-           03 FIO-IAUX               VALUE 0   PIC 9(02).               
+      *    Indice auxiliar
+           03 FIO-IAUX               VALUE 0   PIC 9(02).
+      *
+      *    Cantidad de lecturas de continuidad de browse ( FIO-GET-NXT/
+      *    -NXT-ALT/-GET-PRV ) acumuladas desde el ultimo Check Point;
+      *    GNS-FIO-DTC la repone en cero cada vez que llega a FIO-LBRW,
+      *    momento en que hace un Check Point ( FIO-CHK-PNT ) y un
+      *    Buffer Refresh ( FIO-BFR-RFH ) automaticos, para que un
+      *    browse largo no mantenga bloqueos ni historial de errores
+      *    acumulados indefinidamente.
+           03 FIO-NBRW               VALUE 0   PIC 9(04).
+      *
+      *    Cantidad de esas lecturas entre cada Check Point/Buffer
+      *    Refresh automatico; un programa de arranque puede ajustarlo,
+      *    igual que ya se hace con FIO-MXFL.
+           03 FIO-LBRW               VALUE 200 PIC 9(04).
 
        01 FIO-ORACLE.
            03 FIO-ORACLE-VARI                  PIC X(0080).
