@@ -0,0 +1,7 @@
+      *    Variable de trabajo para ERR-KEY ( GNSBEKEY.cbl ): el
+      *    llamador deja aqui el motivo del bloqueo de llave ( 'CON'
+      *    llave de consulta en blanco, 'IKY' llave alterna en blanco )
+      *    justo antes de PERFORM ERR-KEY, para que el mensaje que se
+      *    le muestra al usuario sea especifico al motivo en vez de un
+      *    texto generico unico.
+       01  EKY-REG-RSN                                  PIC X(03).
