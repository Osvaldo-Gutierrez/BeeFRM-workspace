@@ -0,0 +1,41 @@
+      *Modulo interactivo que arma, en una cola, un informe de los
+      *centros de asignacion CIC cuyo folio ( CIC-NUM-ICIC ) esta
+      *por agotarse. Recorre la tabla CIC completa, de punta a punta,
+      *via GNS-FIO-CIC con FIO-FND-FST / FIO-GET-NXT, y deja en la
+      *cola SCR-QCIC solo aquellos centros cuyo folio ya paso el
+      *margen CIC-LIM-AGOT respecto del limite de 8 digitos, para que
+      *el programa de pantalla o el batch que emite el informe los
+      *lea despues con GNS-MSJ-QUE 'GET', igual que GNS-BUS-TAB deja
+      *puesta la cola de un browse de TAB.
+      *Para en SCR-NCIC filas informadas ( 0 = ninguna ) y deja en
+      *SCR-ICIC la cantidad de centros realmente encolados.
+       GNS-BUS-CIC SECTION.
+       INI-GNS-BUS-CIC.
+           MOVE ZERO         TO SCR-ICIC.
+           MOVE SPACES       TO CIC.
+           MOVE 'CIC-CAI-ICIC' TO FIO-AKEY.
+           MOVE FIO-FND-FST  TO FIO-CMND.
+           PERFORM GNS-FIO-CIC.
+           IF NOT FIO-STAT-OKS
+               GO TO FIN-GNS-BUS-CIC.
+       LUP-GNS-BUS-CIC.
+           IF CIC-NUM-ICIC IN CIC NOT > 99999999 - CIC-LIM-AGOT
+               GO TO SIG-GNS-BUS-CIC.
+           ADD 1 TO SCR-ICIC.
+           MOVE 'PUT'    TO QUE-COM-SEND.
+           MOVE SCR-QCIC TO QUE-NAM-SEND.
+           MOVE SCR-ICIC TO QUE-NUM-SEND.
+           MOVE 48       TO QUE-LAR-SEND.
+           MOVE SPACES   TO QUE-TRX-SEND.
+           MOVE CIC      TO QUE-DAT-SEND.
+           PERFORM GNS-MSJ-QUE.
+           IF SCR-ICIC NOT < SCR-NCIC
+               GO TO FIN-GNS-BUS-CIC.
+       SIG-GNS-BUS-CIC.
+           MOVE 'CIC-CAI-ICIC' TO FIO-AKEY.
+           MOVE FIO-GET-NXT TO FIO-CMND.
+           PERFORM GNS-FIO-CIC.
+           IF FIO-STAT-OKS
+               GO TO LUP-GNS-BUS-CIC.
+       FIN-GNS-BUS-CIC.
+           EXIT.
