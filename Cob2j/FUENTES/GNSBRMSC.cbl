@@ -4,8 +4,8 @@
       *    Nombre Registro : MSC                                        
       *    Clave(s)        : MSC-KY0-TABS(UU),
       *                      MSC-KY1-TABS(UU), MSC-KY2-TABS(DC)
-      *    Largo           : 206
-      *    Bloqueo         : 2                                          
+      *    Largo           : 210 ( incluye MSC-FEC-VIGE )
+      *    Bloqueo         : 2                                      
       *    Observaciones   :                                            
       *                                                                 
        01  MSC.                                                         
@@ -131,12 +131,28 @@
                05  MSC-GLS-DAT3.                                        
                    07  MSC-COD-DAT3     OCCURS 10       PIC X(03).      
       *                                                                 
-      *    Clave Soundex                                                
-           03  MSC-SNX-TABL.                                            
-               05  MSC-SNX-TTAB                         PIC X(03).      
-               05  MSC-SNX-MSCL                         PIC X(03).      
-      *                                                                 
-      *    Variables Miscelaneas                                        
+      *    Clave Soundex
+           03  MSC-SNX-TABL.
+               05  MSC-SNX-TTAB                         PIC X(03).
+               05  MSC-SNX-MSCL                         PIC X(03).
+      *
+      *    Rango de Vigencia ( Desde / Hasta )
+      *    Complementa a MSC-IND-VIGE para miscelaneos cuya vigencia
+      *    depende de una fecha en vez de ser indefinida; en cero
+      *    equivale a sin limite ( igual que antes de este campo ).
+           03  MSC-FEC-VIGE.
+               05  MSC-FEC-FVDE.
+                   07  MSC-NUM-SVDE                     PIC 9(02).
+                   07  MSC-NUM-AVDE                     PIC 9(02).
+                   07  MSC-NUM-MVDE                     PIC 9(02).
+                   07  MSC-NUM-DVDE                     PIC 9(02).
+               05  MSC-FEC-FVHA.
+                   07  MSC-NUM-SVHA                     PIC 9(02).
+                   07  MSC-NUM-AVHA                     PIC 9(02).
+                   07  MSC-NUM-MVHA                     PIC 9(02).
+                   07  MSC-NUM-DVHA                     PIC 9(02).
+      *
+      *    Variables Miscelaneas
        01  MSC-VARI.                                                    
       *                                                                 
       *    Codigo Sistema                                               
