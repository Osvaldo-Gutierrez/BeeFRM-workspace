@@ -57,6 +57,13 @@
            03 SYS-PABT  VALUE 'GNSPPABT'       PIC X(08).
       *    Comando
            03 SYS-CMND                 VALUE 0 PIC 9(02).
+      *    Timeout ( segundos ) para el TPCALL de LNK-GNS-PRO-SYS;
+      *    0 = usa el timeout configurado en Tuxedo para el servicio
+      *    ( el default de antes, que dejaba de ser confiable si un
+      *    GNS-FIO-DTC previo en el mismo llamado habia dejado
+      *    TPSVCDEF-REC en TPNOTIME ). Se aplica unicamente a la
+      *    proxima llamada bloqueante via CALL "TPSBLKTIME".
+           03 SYS-TOUT  COMP-5       VALUE 0 PIC S9(09).
       *    Mensaje
            03 SYS-MENS.
               05 SYS-MEN1                      PIC X(40).
@@ -79,6 +86,15 @@
       * MHM-FIN 28-FEB-2011 MODERNIZACION MIGRACION DB2
       * IMV-INI 01-JUL-2014 MARCA SIMULACION FUTURA
            03 SYS-SMFT            VALUE 'N'    PIC X(01).
+              88 SYS-SMFT-ACTV                 VALUE 'S'.
+      *    Fecha "como si fuera hoy" que reemplaza a la fecha real del
+      *    reloj mientras SYS-SMFT este en 'S', para poder probar
+      *    logica de fin-de-mes / feriados con cualquier fecha sin
+      *    esperar a que llegue. La hora del reloj no se simula.
+           03 SYS-SMFT-FHOY.
+              05 SYS-SMFT-AHOY                 PIC 9(02).
+              05 SYS-SMFT-MHOY                 PIC 9(02).
+              05 SYS-SMFT-DHOY                 PIC 9(02).
       * IMV-FIN 01-JUL-2014 MARCA SIMULACION FUTURA
 
       *INI-PENTA TUXEDO ORACLE
@@ -86,6 +102,29 @@
       *    FLAG SERVICIO DE FECHA
            03 SYS-HORA-HABI      VALUE 'N'     PIC X(01).
            03 SYS-HORA-FLAG      VALUE 'N'     PIC X(01).
+      *    Horario en que el servicio FYH esta disponible; fuera de
+      *    ese horario no vale la pena reintentarlo en cada llamada,
+      *    asi que SYS-HORA-FLAG solo se confia mientras la hora
+      *    actual siga cayendo dentro de esta ventana.
+           03 SYS-HOR-DESDE      VALUE 08      PIC 9(02).
+           03 SYS-HOR-HASTA      VALUE 20      PIC 9(02).
+           03 SYS-IND-HORA       VALUE 'N'     PIC X(01).
+              88 SYS-EN-HORARIO                VALUE 'S'.
+              88 SYS-FUERA-HORARIO             VALUE 'N'.
+      *    Minutos que se confia en la ultima fecha/hora traida del
+      *    servicio FYH antes de volver a consultarlo, aun estando
+      *    dentro del horario habil; 0 = sin refresco ( se confia
+      *    mientras dure la ventana horaria, comportamiento anterior ).
+           03 SYS-HORA-REFR      VALUE 0       PIC 9(04).
+      *    Minuto del dia ( 0-1439 ) de la ultima consulta exitosa al
+      *    servicio FYH, para medir cuanto lleva vigente el cache.
+           03 SYS-HORA-UMIN      VALUE ZEROES  PIC S9(04) COMP.
+      *    Minuto del dia actual; de uso interno en GNS-PRO-SYS.
+           03 SYS-HORA-CMIN                    PIC S9(04) COMP.
+      *    SYS-HORA-CMIN menos SYS-HORA-UMIN; negativo cuando la
+      *    ultima consulta real quedo registrada el dia calendario
+      *    anterior ( cache vencido, de uso interno en GNS-PRO-SYS ).
+           03 SYS-HORA-DMIN                    PIC S9(04) COMP.
 
       
        01 EIBTRMID       VALUE SPACES          PIC X(04).
