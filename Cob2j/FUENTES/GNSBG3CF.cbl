@@ -19,21 +19,21 @@
            GO TO ABT-GNS-PRO-SYS.                                       
       *Inicializa Formulario                                            
        IFR-GNS-PRO-FRM.                                                 
-           IF SCR-OFRM-SRV AND FRM-SUAR = FRM-SUAR-MAL                  
+           IF OSC-OFRM-SRV AND FRM-SUAR = FRM-SUAR-MAL                  
                MOVE 'S' TO SCR-IERR.                                    
 
 
-           IF NOT SCR-OFRM-SRV
+           IF NOT OSC-OFRM-SRV
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE FRM-DFLD         TO QUE-DATA                                
               MOVE QUE-PUT          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
@@ -41,13 +41,13 @@
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE FRM-DFLD         TO FRM-AUXI                                
               MOVE MSG-COD-MENS     TO FRM-COD-MENS                        
               MOVE FRM-MENS         TO FRM-GLS-MENS                        
@@ -68,10 +68,15 @@
               CALL "TPRETURN" USING TPSVCRET-REC
                                  TPTYPE-REC
                                  DFHCOMMAREA
-                                 TPSTATUS-REC                                                                                                         
-              GOBACK.                                                             
+                                 TPSTATUS-REC
+              IF NOT TPOK
+                 DISPLAY 'IFR-GNS-PRO-FRM TPRETURN:' TP-STATUS
+                 MOVE 'IFR-GNS-PRO-FRM' TO RTN-REG-SECC
+                 PERFORM REG-GNS-TP-RETURN
+              END-IF
+              GOBACK.
 
-       FIN-IFR-GNS-PRO-FRM.                                             
+       FIN-IFR-GNS-PRO-FRM.
            GO TO FIN-GNS-PRO-FRM.                                       
       *Recibe todos ( all ) los campos del formulario y unifica teclas  
        GTA-GNS-PRO-FRM.                                                 
@@ -79,7 +84,7 @@
            MOVE TSK-TERM-ALF     TO QUE-TERM.                                
            MOVE 'TSI'            TO QUE-TYPE.                                
            MOVE 1                TO QUE-NITM                                
-           MOVE +2014            TO QUE-LITM.                                
+           MOVE LENGTH OF FRM-DFLD TO QUE-LITM.                                
            MOVE QUE-GET          TO QUE-CMND.                                 
            PERFORM GNS-PRO-QUE.                                      
            IF QUE-STAT = QUE-STAT-OKS                               
@@ -87,7 +92,7 @@
            ELSE                                                     
                MOVE SPACES       TO FRM-DFLD.                              
 
-           IF SCR-OFRM-SRV
+           IF OSC-OFRM-SRV
               MOVE TSK-TERM-ALF     TO QUE-TERM
               MOVE 'TPF'            TO QUE-TYPE
               MOVE 1                TO QUE-NITM                                
@@ -143,17 +148,17 @@
       *Despliega todos los campos de un formulario                      
        PTA-GNS-PRO-FRM. 
 
-           IF NOT SCR-OFRM-SRV
+           IF NOT OSC-OFRM-SRV
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM
               MOVE 'TSI'            TO QUE-TYPE
               MOVE 1                TO QUE-NITM
-              MOVE +2014            TO QUE-LITM
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM
               MOVE FRM-DFLD         TO QUE-DATA                           
               MOVE QUE-PUT          TO QUE-CMND                           
               PERFORM GNS-PRO-QUE                                      
@@ -161,13 +166,13 @@
               MOVE TSK-TERM-ALF     TO QUE-TERM 
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM
               MOVE 'TSI'            TO QUE-TYPE
               MOVE 1                TO QUE-NITM
-              MOVE +2014            TO QUE-LITM
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM
               MOVE FRM-DFLD         TO FRM-AUXI                                
               MOVE MSG-COD-MENS     TO FRM-COD-MENS                        
               MOVE FRM-MENS         TO FRM-GLS-MENS                        
@@ -186,25 +191,30 @@
                                  TPTYPE-REC
                                  DFHCOMMAREA
       *                           SYS-CMMA
-                                 TPSTATUS-REC                                                                                                         
-              GOBACK.                                                             
+                                 TPSTATUS-REC
+              IF NOT TPOK
+                 DISPLAY 'PTA-GNS-PRO-FRM TPRETURN:' TP-STATUS
+                 MOVE 'PTA-GNS-PRO-FRM' TO RTN-REG-SECC
+                 PERFORM REG-GNS-TP-RETURN
+              END-IF
+              GOBACK.
               
            
        FIN-PTA-GNS-PRO-FRM.                                             
            GO TO FIN-GNS-PRO-FRM.                                       
       *Limpia todos los campos de un formulario                         
        CLA-GNS-PRO-FRM.                                                 
-           IF NOT SCR-OFRM-SRV
+           IF NOT OSC-OFRM-SRV
               MOVE TSK-TERM-ALF     TO QUE-TERM                                
               MOVE 'TSI'            TO QUE-TYPE                                
               MOVE 1                TO QUE-NITM                                
-              MOVE +2014            TO QUE-LITM                                
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
               MOVE QUE-DEL          TO QUE-CMND                                
               PERFORM GNS-PRO-QUE                                      
               MOVE TSK-TERM-ALF     TO QUE-TERM
               MOVE 'TSI'            TO QUE-TYPE
               MOVE 1                TO QUE-NITM
-              MOVE +2014            TO QUE-LITM
+              MOVE LENGTH OF FRM-DFLD TO QUE-LITM
               MOVE FRM-DFLD         TO QUE-DATA                           
               MOVE QUE-PUT          TO QUE-CMND                           
               PERFORM GNS-PRO-QUE.
@@ -221,13 +231,13 @@
            GO TO FIN-GNS-PRO-FRM.                                       
       *Recibe toda la pantalla                                          
        RCV-GNS-PRO-FRM.                                                 
-           IF SCR-OFRM-SRV
+           IF OSC-OFRM-SRV
               GO TO FIN-RCV-GNS-PRO-FRM.                                             
 
            MOVE TSK-TERM-ALF     TO QUE-TERM                                
            MOVE 'TSI'            TO QUE-TYPE                                
            MOVE 1                TO QUE-NITM                               
-           MOVE +2014            TO QUE-LITM                                
+           MOVE LENGTH OF FRM-DFLD TO QUE-LITM                                
            MOVE QUE-GET          TO QUE-CMND                                 
            PERFORM GNS-PRO-QUE                                      
            IF QUE-STAT = QUE-STAT-OKS                               
@@ -253,7 +263,7 @@
       *Limpia pantalla desde linea de inicio ( PLIN ) n lineas ( NLIN ) 
        CLF-GNS-PRO-FRM.                                                 
       *ISP-PTC-PTC                                                      
-      *     IF NOT SCR-OFRM-SRV                                          
+      *     IF NOT OSC-OFRM-SRV                                          
       *     IF FRM-PLIN = 1 AND ( FRM-NLIN = 24 OR FRM-NLIN = 0 )        
       *         EXEC CICS SEND                                           
       *                   CONTROL ERASE                                  
